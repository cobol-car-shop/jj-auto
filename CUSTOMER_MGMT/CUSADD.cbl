@@ -19,6 +19,7 @@
            05  CUST-ID-REC                      PIC 9(5).
            05  CUST-FNAME-REC                   PIC X(15).
            05  CUST-LNAME-REC                   PIC X(15).
+           05  CUST-INIT-REC                    PIC X.
            05  CUST-PHONE-REC                   PIC 9(10).
            05  CUST-EMAIL-REC                   PIC X(35).
            05  CUST-ADDRS-REC                   PIC X(35).
@@ -26,12 +27,17 @@
            05  CUST-STATE-REC                   PIC XX.
            05  CUST-ZIP-REC                     PIC 9(5).
            05  CUST-DST-REC                      PIC X.
+           05  CUST-DST-DATE-REC                 PIC 9(8).
+           05  CUST-ADDED-DATE-REC               PIC 9(8).
+           05  CUST-AR-BALANCE-REC               PIC 9(7)V99.
+           05  CUST-CREDIT-HOLD-REC              PIC X.
 
        WORKING-STORAGE SECTION.
        01  TRANS-REC-IN.
            05  TRANS-ID-IN                      PIC 9(5).
            05  TRANS-FNAME-IN                   PIC X(15).
            05  TRANS-LNAME-IN                   PIC X(15).
+           05  TRANS-INIT-IN                    PIC X.
            05  TRANS-PHONE-IN                   PIC 9(10).
            05  TRANS-EMAIL-IN                   PIC X(35).
            05  TRANS-ADDRS-IN                   PIC X(35).
@@ -48,6 +54,10 @@
                10  WS-YEAR                     PIC 9999.
                10  WS-MONTH                    PIC 99.
                10  WS-DAY                      PIC 99.
+           05  WS-EOF-CHK                      PIC X(1).
+           05  WS-DUP-FOUND                    PIC X(1).
+           05  WS-DUP-ON-HOLD                  PIC X(1).
+           05  WS-DUMMY                        PIC X(1).
 
        01  DETAIL-REC-OUT.
            05  CUST-NO-OUT                     PIC 9(5).
@@ -85,6 +95,7 @@
            05  INPUT-PROMPTS.
                10  LINE 8 COLUMN 20       VALUE "FIRST NAME: ".
                10  LINE PLUS 2 COLUMN 20  VALUE "LAST NAME: ".
+               10  LINE PLUS 2 COLUMN 20  VALUE "MIDDLE INITIAL: ".
                10  LINE PLUS 2 COLUMN 20  VALUE "PHONE NUMBER: ".
                10  LINE PLUS 2 COLUMN 20  VALUE "EMAIL ADDRESS: ".
                10  LINE PLUS 2 COLUMN 20  VALUE "STREET ADDRESS: ".
@@ -96,6 +107,7 @@
                    AUTO.
                10  LINE 8 COLUMN 39        PIC X(20) TO TRANS-FNAME-IN.
                10  LINE PLUS 2 COLUMN 39   PIC X(20) TO TRANS-LNAME-IN.
+               10  LINE PLUS 2 COLUMN 39   PIC X TO TRANS-INIT-IN.
                10  LINE PLUS 2 COLUMN 39   PIC 9(10) TO TRANS-PHONE-IN.
                10  LINE PLUS 2 COLUMN 39   PIC X(35) TO TRANS-EMAIL-IN.
                10  LINE PLUS 2 COLUMN 39   PIC X(35) TO TRANS-ADDRS-IN.
@@ -132,6 +144,34 @@
                    AUTO
                    PIC X(1) TO MORE-RECS.
 
+       01  SCREEN-DUP-FOUND.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR RED
+               BACKGROUND-COLOR BLACK.
+           05  LINE 10 COLUMN 15
+                   HIGHLIGHT
+                   VALUE "DUPLICATE: PHONE OR EMAIL ALREADY ON FILE".
+           05  LINE 12 COLUMN 15
+                   VALUE "PRESS RETURN TO RE-KEY THE CUSTOMER".
+           05  LINE 14 COLUMN 15
+                   AUTO
+                   PIC X(1) TO WS-DUMMY.
+
+       01  SCREEN-DUP-ON-HOLD.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR RED
+               BACKGROUND-COLOR BLACK.
+           05  LINE 10 COLUMN 15
+                   HIGHLIGHT
+                   VALUE "DUPLICATE: THAT CUSTOMER IS ON CREDIT HOLD".
+           05  LINE 11 COLUMN 15
+                   VALUE "A NEW RECORD WILL NOT CLEAR THE HOLD - SEE A".
+           05  LINE 12 COLUMN 15
+                   VALUE "MANAGER BEFORE RE-KEYING THIS CUSTOMER.".
+           05  LINE 14 COLUMN 15
+                   AUTO
+                   PIC X(1) TO WS-DUMMY.
+
        01  CLEAR-SCREEN.
            05  BLANK SCREEN
                FOREGROUND-COLOR GREEN
@@ -168,6 +208,19 @@
                    ACCEPT SCREEN-1
                    DISPLAY SCREEN-2
                    ACCEPT SCREEN-2
+                   IF DATA-OK = "Y" OR "y"
+                       PERFORM 150-CHECK-DUPLICATE-RTN
+                       IF WS-DUP-FOUND = "Y"
+                           IF WS-DUP-ON-HOLD = "Y"
+                               DISPLAY SCREEN-DUP-ON-HOLD
+                               ACCEPT SCREEN-DUP-ON-HOLD
+                           ELSE
+                               DISPLAY SCREEN-DUP-FOUND
+                               ACCEPT SCREEN-DUP-FOUND
+                           END-IF
+                           MOVE "N" TO DATA-OK
+                       END-IF
+                   END-IF
                END-PERFORM
 
                PERFORM 200-ADD-RTN
@@ -177,10 +230,37 @@
            CLOSE CUS-FILE
            STOP RUN.
 
+      *    Also flags whether the matched duplicate is currently on
+      *    credit hold, so a past-due customer can't dodge the hold
+      *    by getting a second, fresh-looking customer number here.
+       150-CHECK-DUPLICATE-RTN.
+           MOVE "N" TO WS-DUP-FOUND
+           MOVE "N" TO WS-DUP-ON-HOLD
+           MOVE "N" TO WS-EOF-CHK
+           CLOSE CUS-FILE
+           OPEN INPUT CUS-FILE
+           PERFORM UNTIL WS-EOF-CHK = "Y"
+               READ CUS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-CHK
+                   NOT AT END
+                       IF CUST-DST-REC NOT = "Y"
+                           AND CUST-LNAME-REC = TRANS-LNAME-IN
+                           AND CUST-PHONE-REC = TRANS-PHONE-IN
+                           MOVE "Y" TO WS-DUP-FOUND
+                           MOVE CUST-CREDIT-HOLD-REC TO WS-DUP-ON-HOLD
+                           MOVE "Y" TO WS-EOF-CHK
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUS-FILE
+           OPEN EXTEND CUS-FILE.
+
        200-ADD-RTN.
            MOVE TRANS-ID-IN TO CUST-ID-REC
            MOVE TRANS-FNAME-IN TO CUST-FNAME-REC
            MOVE TRANS-LNAME-IN TO CUST-LNAME-REC
+           MOVE TRANS-INIT-IN TO CUST-INIT-REC
            MOVE TRANS-PHONE-IN TO CUST-PHONE-REC
            MOVE TRANS-EMAIL-IN TO CUST-EMAIL-REC
            MOVE TRANS-ADDRS-IN TO CUST-ADDRS-REC
@@ -188,6 +268,10 @@
            MOVE TRANS-STATE-IN TO CUST-STATE-REC
            MOVE TRANS-ZIP-IN TO CUST-ZIP-REC
            MOVE TRANS-DST-IN TO CUST-DST-REC
+           MOVE 0 TO CUST-DST-DATE-REC
+           MOVE WS-DATE TO CUST-ADDED-DATE-REC
+           MOVE 0 TO CUST-AR-BALANCE-REC
+           MOVE "N" TO CUST-CREDIT-HOLD-REC
            WRITE CUST-REC
            ADD 1 TO TRANS-ID-IN.
 
