@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CUST_PURGE.
+      *    Programmer: Jonathan Walker
+      *    Purpose: Periodic batch/reconciliation job - lists every
+      *             CUSTOMER.IDX record flagged CUST-DST-REC = 'Y'
+      *             (soft-deleted) that has sat that way for at least
+      *             N days, and lets an admin hard-purge the ones that
+      *             are safe to remove instead of letting the file
+      *             grow unbounded.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUS-FILE
+           ASSIGN TO 'CUSTOMER.IDX'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CUST-ID-REC
+               ALTERNATE RECORD KEY IS CUST-LNAME-REC WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUS-FILE.
+       01  CUST-REC.
+           05  CUST-ID-REC                      PIC 9(5).
+           05  CUST-FNAME-REC                   PIC X(15).
+           05  CUST-LNAME-REC                   PIC X(15).
+           05  CUST-INIT-REC                    PIC X.
+           05  CUST-PHONE-REC                   PIC 9(10).
+           05  CUST-EMAIL-REC                   PIC X(35).
+           05  CUST-ADDRS-REC                   PIC X(35).
+           05  CUST-CITY-REC                    PIC X(15).
+           05  CUST-STATE-REC                   PIC XX.
+           05  CUST-ZIP-REC                     PIC 9(5).
+           05  CUST-DST-REC                     PIC X.
+           05  CUST-DST-DATE-REC                 PIC 9(8).
+           05  CUST-ADDED-DATE-REC               PIC 9(8).
+           05  CUST-AR-BALANCE-REC               PIC 9(7)V99.
+           05  CUST-CREDIT-HOLD-REC              PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREAS.
+           05  MORE-RECS                       PIC X(1) VALUE 'Y'.
+           05  WS-EOF                          PIC X(1) VALUE 'N'.
+           05  WS-PURGE-ANS                    PIC X(1).
+           05  WS-N-DAYS                       PIC 9(5) VALUE 0.
+           05  WS-REVIEWED-CNT                 PIC 9(5) VALUE 0.
+           05  WS-PURGED-CNT                   PIC 9(5) VALUE 0.
+           05  MSSG-OUT                        PIC X(50).
+
+       01  WS-TODAY-DATE                       PIC 9(8).
+       01  WS-CUTOFF-INT                       PIC S9(9).
+       01  WS-DEL-DATE-INT                     PIC S9(9).
+
+       01  COLOR-LIST.
+           05  BLACK                           PIC 9(1)    VALUE 0.
+           05  BLUE                            PIC 9(1)    VALUE 1.
+           05  GREEN                           PIC 9(1)    VALUE 2.
+           05  CYAN                            PIC 9(1)    VALUE 3.
+           05  RED                             PIC 9(1)    VALUE 4.
+           05  MAGENTA                         PIC 9(1)    VALUE 5.
+           05  BROWN                           PIC 9(1)    VALUE 6.
+           05  WHITE                           PIC 9(1)    VALUE 7.
+
+       SCREEN SECTION.
+       01  DAYS-SCREEN
+               BLANK SCREEN
+               FOREGROUND-COLOR 7
+               BACKGROUND-COLOR 0.
+           05  TITLE-BAR
+               FOREGROUND-COLOR 1
+               BACKGROUND-COLOR 0.
+               10  LINE 4 COLUMN 30
+                   VALUE "Customer Purge/Reconciliation Job".
+           05  LINE 10 COLUMN 20
+                   VALUE "PURGE CANDIDATES OLDER THAN (DAYS): ".
+           05  LINE 10 COLUMN 57
+                   REVERSE-VIDEO
+                   AUTO
+                   PIC 9(5) TO WS-N-DAYS.
+
+       01  CANDIDATE-SCREEN.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2
+               BACKGROUND-COLOR 0.
+           05  OUTPUT-PROMPTS.
+               10  LINE 6 COLUMN 20       VALUE "CUSTOMER ID: ".
+               10  LINE PLUS 2 COLUMN 20  VALUE "NAME: ".
+               10  LINE PLUS 2 COLUMN 20  VALUE "PHONE: ".
+               10  LINE PLUS 2 COLUMN 20
+                                    VALUE "DELETED ON (YYYYMMDD): ".
+           05  OUTPUT-FIELDS.
+               10  LINE 6      COLUMN 39  PIC 9(5)  FROM CUST-ID-REC.
+               10  LINE PLUS 2 COLUMN 39  PIC X(15) FROM CUST-FNAME-REC.
+               10  LINE PLUS 0 COLUMN 55  PIC X(15) FROM CUST-LNAME-REC.
+               10  LINE PLUS 2 COLUMN 39  PIC 9(10) FROM CUST-PHONE-REC.
+               10  LINE PLUS 2 COLUMN 44
+                       PIC 9(8) FROM CUST-DST-DATE-REC.
+           05  INPUT-PROMPTS.
+               10  LINE 20 COLUMN 20
+                   VALUE "HARD-PURGE THIS RECORD (Y/N)? ".
+           05  INPUT-FIELDS
+                 REVERSE-VIDEO
+                 AUTO.
+               10 LINE 20 COLUMN 51       PIC X TO WS-PURGE-ANS.
+
+       01  SUMMARY-SCREEN.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR CYAN
+               BACKGROUND-COLOR BLACK.
+           05  LINE 10 COLUMN 20
+                   VALUE "RECORDS REVIEWED: ".
+           05  LINE 10 COLUMN 39
+                   PIC 9(5) FROM WS-REVIEWED-CNT.
+           05  LINE 12 COLUMN 20
+                   VALUE "RECORDS PURGED:   ".
+           05  LINE 12 COLUMN 39
+                   PIC 9(5) FROM WS-PURGED-CNT.
+           05  LINE 18 COLUMN 20
+                   VALUE "PRESS ENTER TO EXIT".
+           05  LINE 20 COLUMN 20
+                   AUTO
+                   PIC X(1) TO WS-PURGE-ANS.
+
+       01  CLEAR-SCREEN.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR GREEN
+               BACKGROUND-COLOR BLACK.
+
+       PROCEDURE DIVISION.
+      ****************************************************
+      *     All program logic is controlled by           *
+      *          100-MAIN-MODULE                         *
+      ****************************************************
+       100-MAIN-MODULE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY DAYS-SCREEN
+           ACCEPT DAYS-SCREEN
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           COMPUTE WS-CUTOFF-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) - WS-N-DAYS
+
+           OPEN I-O CUS-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF CUST-DST-REC = "Y"
+                           PERFORM 200-CHECK-CANDIDATE-RTN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUS-FILE
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SUMMARY-SCREEN
+           ACCEPT SUMMARY-SCREEN
+           STOP RUN.
+
+       200-CHECK-CANDIDATE-RTN.
+      *    A record with no recorded deletion date predates this
+      *    field ever being stamped, so there is no way to prove it
+      *    is recent - treat it as eligible for review regardless of
+      *    the N-day cutoff entered above.
+           IF CUST-DST-DATE-REC = 0
+               PERFORM 300-REVIEW-RTN
+           ELSE
+               COMPUTE WS-DEL-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE(CUST-DST-DATE-REC)
+               IF WS-DEL-DATE-INT <= WS-CUTOFF-INT
+                   PERFORM 300-REVIEW-RTN
+               END-IF
+           END-IF.
+
+       300-REVIEW-RTN.
+           ADD 1 TO WS-REVIEWED-CNT
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CANDIDATE-SCREEN
+           ACCEPT CANDIDATE-SCREEN
+           IF WS-PURGE-ANS = "Y" OR "y"
+               DELETE CUS-FILE
+                   INVALID KEY
+                       MOVE "COULD NOT PURGE THAT RECORD" TO MSSG-OUT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-PURGED-CNT
+               END-DELETE
+           END-IF.
+
+       END PROGRAM CUST_PURGE.
