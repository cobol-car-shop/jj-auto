@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CUST_MIGRATE.
+      *    Programmer: Jonathan Walker
+      *    Purpose: One-time loader that reads the old CUSTOMERAUDV
+      *             flat-file customers (written by customer.cbl
+      *             before CUSADD/CUSTVW/CUSUPD switched to the
+      *             indexed CUSTOMER.IDX) and writes each one into
+      *             CUSTOMER.IDX so those customers show up in the
+      *             rest of the system.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUD-FILE
+           ASSIGN TO 'CUSTOMERAUDV.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CUS-FILE
+           ASSIGN TO 'CUSTOMER.IDX'
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CUST-ID-REC
+               ALTERNATE RECORD KEY IS CUST-LNAME-REC WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUD-FILE.
+       01  AUD-REC.
+           05  AUD-ID-REC                       PIC 9(5).
+           05  AUD-FNAME-REC                    PIC X(15).
+           05  AUD-LNAME-REC                    PIC X(15).
+           05  AUD-INIT-REC                     PIC X.
+           05  AUD-PHONE-REC                    PIC 9(10).
+           05  AUD-EMAIL-REC                    PIC X(35).
+           05  AUD-ADDRS-REC                    PIC X(35).
+           05  AUD-CITY-REC                     PIC X(15).
+           05  AUD-STATE-REC                    PIC XX.
+           05  AUD-ZIP-REC                      PIC 9(5).
+
+       FD  CUS-FILE.
+       01  CUST-REC.
+           05  CUST-ID-REC                      PIC 9(5).
+           05  CUST-FNAME-REC                   PIC X(15).
+           05  CUST-LNAME-REC                   PIC X(15).
+           05  CUST-INIT-REC                    PIC X.
+           05  CUST-PHONE-REC                   PIC 9(10).
+           05  CUST-EMAIL-REC                   PIC X(35).
+           05  CUST-ADDRS-REC                   PIC X(35).
+           05  CUST-CITY-REC                    PIC X(15).
+           05  CUST-STATE-REC                   PIC XX.
+           05  CUST-ZIP-REC                     PIC 9(5).
+           05  CUST-DST-REC                     PIC X.
+           05  CUST-DST-DATE-REC                PIC 9(8).
+           05  CUST-ADDED-DATE-REC               PIC 9(8).
+           05  CUST-AR-BALANCE-REC               PIC 9(7)V99.
+           05  CUST-CREDIT-HOLD-REC              PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREAS.
+           05  WS-EOF                          PIC X(1) VALUE 'N'.
+           05  WS-NEXT-ID                      PIC 9(5) VALUE 1.
+           05  WS-LOADED-CNT                   PIC 9(5) VALUE 0.
+           05  MSSG-OUT                        PIC X(50).
+
+       01  COLOR-LIST.
+           05  BLACK                           PIC 9(1)    VALUE 0.
+           05  BLUE                            PIC 9(1)    VALUE 1.
+           05  GREEN                           PIC 9(1)    VALUE 2.
+           05  CYAN                            PIC 9(1)    VALUE 3.
+           05  RED                             PIC 9(1)    VALUE 4.
+           05  MAGENTA                         PIC 9(1)    VALUE 5.
+           05  BROWN                           PIC 9(1)    VALUE 6.
+           05  WHITE                           PIC 9(1)    VALUE 7.
+
+       SCREEN SECTION.
+       01  SUMMARY-SCREEN.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR CYAN
+               BACKGROUND-COLOR BLACK.
+           05  LINE 10 COLUMN 20
+                   VALUE "CUSTOMERS LOADED FROM CUSTOMERAUDV.RPT: ".
+           05  LINE 10 COLUMN 61
+                   PIC 9(5) FROM WS-LOADED-CNT.
+           05  LINE 18 COLUMN 20
+                   VALUE "PRESS ENTER TO EXIT".
+           05  LINE 20 COLUMN 20
+                   AUTO
+                   PIC X(1) TO MSSG-OUT.
+
+       01  CLEAR-SCREEN.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR GREEN
+               BACKGROUND-COLOR BLACK.
+
+       PROCEDURE DIVISION.
+      ****************************************************
+      *     All program logic is controlled by           *
+      *          100-MAIN-MODULE                         *
+      ****************************************************
+       100-MAIN-MODULE.
+           PERFORM 150-GET-NEXT-ID-RTN
+
+           OPEN INPUT AUD-FILE
+           OPEN EXTEND CUS-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ AUD-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM 200-LOAD-RTN
+               END-READ
+           END-PERFORM
+           CLOSE AUD-FILE
+           CLOSE CUS-FILE
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY SUMMARY-SCREEN
+           ACCEPT SUMMARY-SCREEN
+           STOP RUN.
+
+      *    Scans the existing CUSTOMER.IDX for the highest CUST-ID-REC
+      *    already on file, the same way CUSADD.cbl does, so migrated
+      *    records get fresh IDs instead of colliding with the old
+      *    CUSTOMERAUDV numbering, which was assigned independently.
+       150-GET-NEXT-ID-RTN.
+           MOVE 1 TO WS-NEXT-ID
+           OPEN INPUT CUS-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CUS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF CUST-ID-REC IS NUMERIC
+                           IF CUST-ID-REC >= WS-NEXT-ID
+                               COMPUTE WS-NEXT-ID = CUST-ID-REC + 1
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUS-FILE
+           MOVE "N" TO WS-EOF.
+
+       200-LOAD-RTN.
+           MOVE WS-NEXT-ID TO CUST-ID-REC
+           MOVE AUD-FNAME-REC TO CUST-FNAME-REC
+           MOVE AUD-LNAME-REC TO CUST-LNAME-REC
+           MOVE AUD-INIT-REC TO CUST-INIT-REC
+           MOVE AUD-PHONE-REC TO CUST-PHONE-REC
+           MOVE AUD-EMAIL-REC TO CUST-EMAIL-REC
+           MOVE AUD-ADDRS-REC TO CUST-ADDRS-REC
+           MOVE AUD-CITY-REC TO CUST-CITY-REC
+           MOVE AUD-STATE-REC TO CUST-STATE-REC
+           MOVE AUD-ZIP-REC TO CUST-ZIP-REC
+           MOVE "N" TO CUST-DST-REC
+           MOVE 0 TO CUST-DST-DATE-REC
+           MOVE 0 TO CUST-ADDED-DATE-REC
+           MOVE 0 TO CUST-AR-BALANCE-REC
+           MOVE "N" TO CUST-CREDIT-HOLD-REC
+           WRITE CUST-REC
+           ADD 1 TO WS-NEXT-ID
+           ADD 1 TO WS-LOADED-CNT.
+
+       END PROGRAM CUST_MIGRATE.
