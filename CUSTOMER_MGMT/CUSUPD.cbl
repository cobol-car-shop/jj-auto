@@ -19,6 +19,7 @@
            05  CUST-ID-REC                      PIC 9(5).
            05  CUST-FNAME-REC                   PIC X(15).
            05  CUST-LNAME-REC                   PIC X(15).
+           05  CUST-INIT-REC                    PIC X.
            05  CUST-PHONE-REC                   PIC 9(10).
            05  CUST-EMAIL-REC                   PIC X(35).
            05  CUST-ADDRS-REC                   PIC X(35).
@@ -26,6 +27,10 @@
            05  CUST-STATE-REC                   PIC XX.
            05  CUST-ZIP-REC                     PIC 9(5).
            05  CUST-DST-REC                     PIC X.
+           05  CUST-DST-DATE-REC                 PIC 9(8).
+           05  CUST-ADDED-DATE-REC               PIC 9(8).
+           05  CUST-AR-BALANCE-REC               PIC 9(7)V99.
+           05  CUST-CREDIT-HOLD-REC              PIC X.
 
        WORKING-STORAGE SECTION.
        01  CUS-SRCH-INFO.
@@ -37,6 +42,7 @@
            05  TRANS-ID-IN                      PIC 9(5).
            05  TRANS-FNAME-IN                   PIC X(15).
            05  TRANS-LNAME-IN                   PIC X(15).
+           05  TRANS-INIT-IN                    PIC X.
            05  TRANS-PHONE-IN                   PIC 9(10).
            05  TRANS-EMAIL-IN                   PIC X(35).
            05  TRANS-ADDRS-IN                   PIC X(35).
@@ -44,6 +50,10 @@
            05  TRANS-STATE-IN                   PIC XX.
            05  TRANS-ZIP-IN                     PIC 9(5).
            05  TRANS-DST-IN                     PIC X.
+           05  TRANS-DST-DATE-IN                 PIC 9(8).
+           05  TRANS-ADDED-DATE-IN               PIC 9(8).
+           05  TRANS-AR-BALANCE-IN               PIC 9(7)V99.
+           05  TRANS-CREDIT-HOLD-IN              PIC X.
 
 
        01  WORK-AREAS.
@@ -106,6 +116,7 @@
            05  INPUT-PROMPTS.
                10  LINE 8 COLUMN 20       VALUE "FIRST NAME: ".
                10  LINE PLUS 2 COLUMN 20  VALUE "LAST NAME: ".
+               10  LINE PLUS 2 COLUMN 20  VALUE "MIDDLE INITIAL: ".
                10  LINE PLUS 2 COLUMN 20  VALUE "PHONE NUMBER: ".
                10  LINE PLUS 2 COLUMN 20  VALUE "EMAIL ADDRESS: ".
                10  LINE PLUS 2 COLUMN 20  VALUE "STREET ADDRESS: ".
@@ -119,6 +130,8 @@
                                 USING TRANS-FNAME-IN.
                10  LINE PLUS 2 COLUMN 39   PIC X(20)
                                 USING TRANS-LNAME-IN.
+               10  LINE PLUS 2 COLUMN 39   PIC X
+                                USING TRANS-INIT-IN.
                10  LINE PLUS 2 COLUMN 39   PIC 9(10)
                                 USING TRANS-PHONE-IN.
                10  LINE PLUS 2 COLUMN 39   PIC X(35)
@@ -263,25 +276,35 @@
            MOVE CUST-ID-REC TO TRANS-ID-IN
            MOVE CUST-FNAME-REC TO TRANS-FNAME-IN
            MOVE CUST-LNAME-REC TO TRANS-LNAME-IN
+           MOVE CUST-INIT-REC TO TRANS-INIT-IN
            MOVE CUST-PHONE-REC TO TRANS-PHONE-IN
            MOVE CUST-EMAIL-REC TO TRANS-EMAIL-IN
            MOVE CUST-ADDRS-REC TO TRANS-ADDRS-IN
            MOVE CUST-CITY-REC TO TRANS-CITY-IN
            MOVE CUST-STATE-REC TO TRANS-STATE-IN
            MOVE CUST-ZIP-REC TO TRANS-ZIP-IN
-           MOVE CUST-DST-REC TO TRANS-DST-IN.
+           MOVE CUST-DST-REC TO TRANS-DST-IN
+           MOVE CUST-DST-DATE-REC TO TRANS-DST-DATE-IN
+           MOVE CUST-ADDED-DATE-REC TO TRANS-ADDED-DATE-IN
+           MOVE CUST-AR-BALANCE-REC TO TRANS-AR-BALANCE-IN
+           MOVE CUST-CREDIT-HOLD-REC TO TRANS-CREDIT-HOLD-IN.
 
        450-CLRFLD-RTN.
            MOVE 0 TO TRANS-ID-IN
            MOVE " " TO TRANS-FNAME-IN
            MOVE " " TO TRANS-LNAME-IN
+           MOVE " " TO TRANS-INIT-IN
            MOVE 0000000000 TO TRANS-PHONE-IN
            MOVE " " TO TRANS-EMAIL-IN
            MOVE " " TO TRANS-ADDRS-IN
            MOVE " " TO TRANS-CITY-IN
            MOVE " " TO TRANS-STATE-IN
            MOVE 0 TO TRANS-ZIP-IN
-           MOVE "Y" TO TRANS-DST-IN.
+           MOVE "Y" TO TRANS-DST-IN
+           MOVE 0 TO TRANS-DST-DATE-IN
+           MOVE 0 TO TRANS-ADDED-DATE-IN
+           MOVE 0 TO TRANS-AR-BALANCE-IN
+           MOVE "N" TO TRANS-CREDIT-HOLD-IN.
 
        500-READ-RTN.
            READ CUS-FILE
