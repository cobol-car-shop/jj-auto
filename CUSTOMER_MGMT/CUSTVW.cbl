@@ -11,6 +11,14 @@
                ACCESS IS SEQUENTIAL
                RECORD KEY IS CUST-ID-REC
                ALTERNATE RECORD KEY IS CUST-LNAME-REC.
+           SELECT OPTIONAL SALE-FILE
+           ASSIGN TO '../../INDEXES/SALE.IDX'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDX-saleID
+               ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES
+               ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,6 +27,7 @@
            05  CUST-ID-REC                      PIC 9(5).
            05  CUST-FNAME-REC                   PIC X(15).
            05  CUST-LNAME-REC                   PIC X(15).
+           05  CUST-INIT-REC                    PIC X.
            05  CUST-PHONE-REC                   PIC 9(10).
            05  CUST-EMAIL-REC                   PIC X(35).
            05  CUST-ADDRS-REC                   PIC X(35).
@@ -26,21 +35,41 @@
            05  CUST-STATE-REC                   PIC XX.
            05  CUST-ZIP-REC                     PIC 9(5).
            05  CUST-DST-REC                     PIC X.
+           05  CUST-DST-DATE-REC                 PIC 9(8).
+           05  CUST-ADDED-DATE-REC               PIC 9(8).
+           05  CUST-AR-BALANCE-REC               PIC 9(7)V99.
+           05  CUST-CREDIT-HOLD-REC              PIC X.
+
+       FD  SALE-FILE
+           RECORD CONTAINS 121 CHARACTERS.
+           COPY SALE_DEF REPLACING ==:TAG:== BY ==IDX==.
 
        WORKING-STORAGE SECTION.
+           COPY SALE_DEF REPLACING ==:TAG:== BY ==WSS0==.
+           COPY SALE_DEF REPLACING ==:TAG:== BY ==WSS1==.
+           COPY SALE_DEF REPLACING ==:TAG:== BY ==WSS2==.
+           COPY SALE_DEF REPLACING ==:TAG:== BY ==WSS3==.
+           COPY SALE_DEF REPLACING ==:TAG:== BY ==WSS4==.
        01  CUS-SRCH-INFO.
            05  CUS-ID-IN                       PIC 9(5).
            05  CUS-FNAME-IN                    PIC X(15).
            05  CUS-LNAME-IN                    PIC X(15).
+           05  CUS-PHONE-IN                     PIC 9(10).
+           05  CUS-EMAIL-IN                     PIC X(35).
 
        01  WORK-AREAS.
            05  MORE-RECS                       PIC X(1)
                   VALUE 'Y'.
            05  DATA-OK                         PIC X(1).
+           05  WS-LAST-SEARCH                  PIC X(1).
            05  WS-DATE.
                10  WS-YEAR                     PIC 9999.
                10  WS-MONTH                    PIC 99.
                10  WS-DAY                      PIC 99.
+           05  WS-SALE-CNT                     PIC 9     VALUE 0.
+           05  WS-SALE-EOF                     PIC X(1)  VALUE 'N'.
+           05  WS-SALE-MORE                    PIC X(3)  VALUE SPACES.
+           05  WS-SALE-KEY                      PIC X(1).
 
        01  COLOR-LIST.
            05  BLACK                           PIC 9(1)    VALUE 0.
@@ -66,12 +95,18 @@
                10 LINE 11 COLUMN 20       VALUE "Or".
                10 LINE 12 COLUMN 20       VALUE "Customer First Name: ".
                10 LINE 13 COLUMN 20       VALUE "Customer Last  Name: ".
+               10 LINE 14 COLUMN 20       VALUE "Or".
+               10 LINE 15 COLUMN 20       VALUE "Customer Phone: ".
+               10 LINE 16 COLUMN 20       VALUE "Or".
+               10 LINE 17 COLUMN 20       VALUE "Customer Email: ".
            05 INPUT-FIELDS
                  REVERSE-VIDEO
                  AUTO.
               10 LINE 10 COLUMN 33  PIC 9(5)  TO CUS-ID-IN.
               10 LINE 12 COLUMN 41  PIC X(15) TO CUS-FNAME-IN.
               10 LINE 13 COLUMN 41  PIC X(15) TO CUS-LNAME-IN.
+              10 LINE 15 COLUMN 37  PIC 9(10) TO CUS-PHONE-IN.
+              10 LINE 17 COLUMN 37  PIC X(35) TO CUS-EMAIL-IN.
 
        01  SCREEN-DISPLAY-F.
            05  BLANK SCREEN
@@ -89,10 +124,13 @@
                10  LINE PLUS 2 COLUMN 20  VALUE "STATE ABBREVIATION: ".
                10  LINE PLUS 2 COLUMN 20  VALUE "ZIPCODE: ".
                10  LINE PLUS 2 COLUMN 20  VALUE "DELETION STATUS: ".
+               10  LINE PLUS 2 COLUMN 20  VALUE "AR BALANCE: ".
+               10  LINE PLUS 2 COLUMN 20  VALUE "CREDIT HOLD: ".
            05  OUTPUT-FIELDS.
                10  LINE 8      COLUMN 39  PIC 9(5)  FROM CUST-ID-REC.
                10  LINE PLUS 2 COLUMN 39  PIC X(20) FROM CUST-FNAME-REC.
                10  LINE PLUS 2 COLUMN 39  PIC X(20) FROM CUST-LNAME-REC.
+               10  LINE PLUS 2 COLUMN 39  PIC X     FROM CUST-INIT-REC.
                10  LINE PLUS 2 COLUMN 39  PIC 9(10) FROM CUST-PHONE-REC.
                10  LINE PLUS 2 COLUMN 39  PIC X(35) FROM CUST-EMAIL-REC.
                10  LINE PLUS 2 COLUMN 39  PIC X(35) FROM CUST-ADDRS-REC.
@@ -100,6 +138,10 @@
                10  LINE PLUS 2 COLUMN 39  PIC XX    FROM CUST-STATE-REC.
                10  LINE PLUS 2 COLUMN 39  PIC 9(5)  FROM CUST-ZIP-REC.
                10  LINE PLUS 2 COLUMN 39  PIC X     FROM CUST-DST-REC.
+               10  LINE PLUS 2 COLUMN 39  PIC 9(7).99
+                                           FROM CUST-AR-BALANCE-REC.
+               10  LINE PLUS 2 COLUMN 39  PIC X     FROM
+                                           CUST-CREDIT-HOLD-REC.
            05  INPUT-PROMPTS.
                10  LINE 30 COLUMN 20
                    VALUE "Search for another (Y/N)?".
@@ -108,6 +150,64 @@
                  AUTO.
                10 LINE 30 COLUMN 46       PIC X TO MORE-RECS.
 
+       01  SALE-HIST-SCREEN.
+           05  BLANK SCREEN
+               FOREGROUND-COLOR 2
+               BACKGROUND-COLOR 0.
+           05  LINE 4 COLUMN 20
+                   VALUE "PURCHASE HISTORY FOR THIS CUSTOMER".
+           05  LINE 6 COLUMN 20   VALUE "VEHICLE (VIN)".
+           05  LINE 6 COLUMN 45   VALUE "SALE DATE".
+           05  LINE 6 COLUMN 60   VALUE "PRICE".
+           05  SALE-ROW-0.
+               10  LINE 8  COLUMN 20  PIC X(17) FROM WSS0-carVIN.
+               10  LINE 8  COLUMN 45  PIC 9(4)  FROM WSS0-year.
+               10  VALUE "-".
+               10  PIC 99 FROM WSS0-month.
+               10  VALUE "-".
+               10  PIC 99 FROM WSS0-day.
+               10  LINE 8  COLUMN 60  FROM WSS0-price.
+           05  SALE-ROW-1.
+               10  LINE 10 COLUMN 20  PIC X(17) FROM WSS1-carVIN.
+               10  LINE 10 COLUMN 45  PIC 9(4)  FROM WSS1-year.
+               10  VALUE "-".
+               10  PIC 99 FROM WSS1-month.
+               10  VALUE "-".
+               10  PIC 99 FROM WSS1-day.
+               10  LINE 10 COLUMN 60  FROM WSS1-price.
+           05  SALE-ROW-2.
+               10  LINE 12 COLUMN 20  PIC X(17) FROM WSS2-carVIN.
+               10  LINE 12 COLUMN 45  PIC 9(4)  FROM WSS2-year.
+               10  VALUE "-".
+               10  PIC 99 FROM WSS2-month.
+               10  VALUE "-".
+               10  PIC 99 FROM WSS2-day.
+               10  LINE 12 COLUMN 60  FROM WSS2-price.
+           05  SALE-ROW-3.
+               10  LINE 14 COLUMN 20  PIC X(17) FROM WSS3-carVIN.
+               10  LINE 14 COLUMN 45  PIC 9(4)  FROM WSS3-year.
+               10  VALUE "-".
+               10  PIC 99 FROM WSS3-month.
+               10  VALUE "-".
+               10  PIC 99 FROM WSS3-day.
+               10  LINE 14 COLUMN 60  FROM WSS3-price.
+           05  SALE-ROW-4.
+               10  LINE 16 COLUMN 20  PIC X(17) FROM WSS4-carVIN.
+               10  LINE 16 COLUMN 45  PIC 9(4)  FROM WSS4-year.
+               10  VALUE "-".
+               10  PIC 99 FROM WSS4-month.
+               10  VALUE "-".
+               10  PIC 99 FROM WSS4-day.
+               10  LINE 16 COLUMN 60  FROM WSS4-price.
+           05  LINE 18 COLUMN 20
+                   PIC X(3) FROM WS-SALE-MORE.
+           05  INPUT-PROMPTS.
+               10 LINE 22 COLUMN 20
+                  VALUE "PRESS RETURN TO CONTINUE".
+           05  INPUT-FIELDS
+                AUTO.
+               10 LINE 22 COLUMN 46       PIC X TO WS-SALE-KEY.
+
        01  SCREEN-DISPLAY-N.
            05  BLANK SCREEN
                FOREGROUND-COLOR 2
@@ -134,15 +234,25 @@
              DISPLAY SCREEN-SELECT
              ACCEPT SCREEN-SELECT
              MOVE "Y" TO DATA-OK
-             IF CUS-ID-IN > 00000
-               PERFORM 200-CID-RTN
-             ELSE
-               PERFORM 300-NAME-RTN
-             END-IF
+             EVALUATE TRUE
+               WHEN CUS-ID-IN > 00000
+                 PERFORM 200-CID-RTN
+               WHEN CUS-PHONE-IN > 0000000000
+                 PERFORM 350-PHONE-RTN
+               WHEN CUS-EMAIL-IN NOT = SPACES
+                 PERFORM 375-EMAIL-RTN
+               WHEN OTHER
+                 PERFORM 300-NAME-RTN
+             END-EVALUATE
              IF DATA-OK = "F"
                DISPLAY CLEAR-SCREEN
                DISPLAY SCREEN-DISPLAY-F
                ACCEPT SCREEN-DISPLAY-F
+               IF WS-LAST-SEARCH = "I"
+                 DISPLAY CLEAR-SCREEN
+                 DISPLAY SALE-HIST-SCREEN
+                 ACCEPT SALE-HIST-SCREEN
+               END-IF
              ELSE
                DISPLAY CLEAR-SCREEN
                DISPLAY SCREEN-DISPLAY-N
@@ -163,10 +273,56 @@
                    MOVE "N" TO DATA-OK
                  ELSE
                    MOVE "F" TO DATA-OK
+                   MOVE "I" TO WS-LAST-SEARCH
                  END-IF
              END-EVALUATE
            END-PERFORM
-           CLOSE CUS-FILE.
+           CLOSE CUS-FILE
+           IF DATA-OK = "F"
+             PERFORM 250-LOAD-SALES-RTN
+           END-IF.
+
+      *    Pulls up to 5 of this customer's sales off SALE.IDX, on
+      *    the IDX-custID alternate key, so a rep can see the
+      *    customer's history with us without cross-referencing the
+      *    sales system separately. Unused rows stay zero-filled.
+       250-LOAD-SALES-RTN.
+           MOVE 0 TO WS-SALE-CNT
+           MOVE "N" TO WS-SALE-EOF
+           MOVE SPACES TO WS-SALE-MORE
+           MOVE ZEROS TO WSS0-SALE WSS1-SALE WSS2-SALE
+                         WSS3-SALE WSS4-SALE
+           OPEN INPUT SALE-FILE
+           MOVE CUS-ID-IN TO IDX-custID
+           START SALE-FILE KEY IS NOT LESS THAN IDX-custID
+               INVALID KEY
+                   MOVE "Y" TO WS-SALE-EOF
+           END-START
+           IF WS-SALE-EOF = "N"
+             READ SALE-FILE NEXT RECORD
+                 AT END
+                     MOVE "Y" TO WS-SALE-EOF
+             END-READ
+           END-IF
+           PERFORM UNTIL WS-SALE-EOF = "Y" OR IDX-custID NOT = CUS-ID-IN
+             IF WS-SALE-CNT < 5
+               ADD 1 TO WS-SALE-CNT
+               EVALUATE WS-SALE-CNT
+                 WHEN 1 MOVE IDX-SALE TO WSS0-SALE
+                 WHEN 2 MOVE IDX-SALE TO WSS1-SALE
+                 WHEN 3 MOVE IDX-SALE TO WSS2-SALE
+                 WHEN 4 MOVE IDX-SALE TO WSS3-SALE
+                 WHEN 5 MOVE IDX-SALE TO WSS4-SALE
+               END-EVALUATE
+             ELSE
+               MOVE "..." TO WS-SALE-MORE
+             END-IF
+             READ SALE-FILE NEXT RECORD
+                 AT END
+                     MOVE "Y" TO WS-SALE-EOF
+             END-READ
+           END-PERFORM
+           CLOSE SALE-FILE.
 
        300-NAME-RTN.
            OPEN INPUT CUS-FILE
@@ -186,6 +342,36 @@
            END-PERFORM
            CLOSE CUS-FILE.
 
+       350-PHONE-RTN.
+           OPEN INPUT CUS-FILE
+           PERFORM UNTIL DATA-OK = "F" OR "N"
+             PERFORM 400-READ-RTN
+             EVALUATE TRUE
+               WHEN CUS-PHONE-IN = CUST-PHONE-REC
+                 IF CUST-DST-REC = "Y"
+                   MOVE "N" TO DATA-OK
+                 ELSE
+                   MOVE "F" TO DATA-OK
+                 END-IF
+             END-EVALUATE
+           END-PERFORM
+           CLOSE CUS-FILE.
+
+       375-EMAIL-RTN.
+           OPEN INPUT CUS-FILE
+           PERFORM UNTIL DATA-OK = "F" OR "N"
+             PERFORM 400-READ-RTN
+             EVALUATE TRUE
+               WHEN CUS-EMAIL-IN = CUST-EMAIL-REC
+                 IF CUST-DST-REC = "Y"
+                   MOVE "N" TO DATA-OK
+                 ELSE
+                   MOVE "F" TO DATA-OK
+                 END-IF
+             END-EVALUATE
+           END-PERFORM
+           CLOSE CUS-FILE.
+
        400-READ-RTN.
            READ CUS-FILE
              AT END MOVE "N" TO DATA-OK
@@ -194,6 +380,9 @@
        450-CLRFLD-RTN.
            MOVE 0 TO CUS-ID-IN
            MOVE SPACES TO CUS-FNAME-IN
-           MOVE SPACE TO CUS-LNAME-IN.
+           MOVE SPACE TO CUS-LNAME-IN
+           MOVE 0 TO CUS-PHONE-IN
+           MOVE SPACES TO CUS-EMAIL-IN
+           MOVE SPACE TO WS-LAST-SEARCH.
 
        END PROGRAM CUSVW.
