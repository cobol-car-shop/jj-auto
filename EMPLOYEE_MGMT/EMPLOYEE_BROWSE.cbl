@@ -18,18 +18,37 @@
                ACCESS IS SEQUENTIAL
                RECORD KEY IS IDX-empID
                ALTERNATE RECORD KEY IS IDX-LNAME WITH DUPLICATES.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO '../INDEXES/EMPLOYEE_BROWSE.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD EMP-FILE
-           RECORD CONTAINS 161 CHARACTERS.
+           RECORD CONTAINS 165 CHARACTERS.
            COPY EMP_DEF REPLACING ==:TAG:== BY ==IDX==.
+      *****************************************************
+      * Lightweight last-viewed-employee checkpoint, written
+      * every time the browse screen moves to a new record so
+      * a crashed terminal session can resume where it left
+      * off instead of starting over at the top of EMPLOYEE.IDX
+      *****************************************************
+       FD CHECKPOINT-FILE.
+       01 CKP-REC PIC 9(5).
        WORKING-STORAGE SECTION.
            01 WS-KEY PIC X.
            01 WS-DONE PIC X VALUE "N".
            01 WS-READY PIC X VALUE "N".
+           01 WS-COMMAND-LINE PIC X(30).
            01 WS-EDIT-CMD.
               05 PIC X(14) VALUE "EMPLOYEE_EDIT ".
               05 EDIT-ID PIC 9(5).
+              05 PIC X VALUE SPACE.
+              05 EDIT-USERNAME PIC X(30).
+           01 WS-STATUS-TEXT PIC X(10).
+           01 WS-DEACTIVATE-RESULT PIC 99.
+           01 WS-CKP-STATUS PIC XX.
+           COPY SESSION_DEF.
        SCREEN SECTION.
        01 EMPLOYEE-VIEW-SCREEN BLANK SCREEN
            FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
@@ -81,6 +100,9 @@
            05 VALUE "POSITION" LINE 15 COL 10.
            05 D-EMP-POSITION FROM IDX-POSITION LINE 15 COL 25.
 
+           05 VALUE "STATUS" LINE 16 COL 10.
+           05 D-EMP-STATUS FROM WS-STATUS-TEXT LINE 16 COL 25.
+
            05 VALUE "E - EDIT EMPLOYEE" LINE 18 COL 35.
            05 VALUE "D - DELETE EMPLOYEE" LINE 19 COL 35.
            05 VALUE "C - CREATE EMPLOYEE" LINE 20 COL 35.
@@ -90,7 +112,10 @@
 
        PROCEDURE DIVISION.
        100-MAIN.
-           OPEN INPUT EMP-FILE.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           MOVE WS-COMMAND-LINE TO SESSION-CURRENT-USER.
+           OPEN I-O EMP-FILE.
+           PERFORM 260-RESTORE-CHECKPOINT-RTN.
            PERFORM UNTIL WS-READY = "Y"
            READ EMP-FILE
                NOT AT END
@@ -98,8 +123,10 @@
                AT END
                    CLOSE EMP-FILE
                    CALL "SYSTEM" USING "EMPLOYEE_ADD"
-                   OPEN INPUT EMP-FILE
+                   OPEN I-O EMP-FILE
            END-PERFORM.
+           PERFORM 250-SET-STATUS-TEXT.
+           PERFORM 270-SAVE-CHECKPOINT-RTN.
            DISPLAY EMPLOYEE-VIEW-SCREEN.
       *> The first two environment vars here let me handle arrow keys and the escape key
       *> The third makes the screen flash when I call DISPLAY WITH BELL
@@ -109,31 +136,114 @@
 
            PERFORM UNTIL WS-DONE = "Y"
                ACCEPT WS-KEY
-                   WITH NO ECHO
                    BACKGROUND-COLOR 1
-                   AUTO-SKIP
+                   AUTO
+                   WITH NO ECHO
                EVALUATE FUNCTION UPPER-CASE(WS-KEY)
                    WHEN SPACE PERFORM 200-HANDLE-SPECIAL-KEY
                    WHEN "E"
                        CLOSE EMP-FILE
                        MOVE IDX-EMPID TO EDIT-ID
+                       MOVE SESSION-CURRENT-USER TO EDIT-USERNAME
                        CALL "SYSTEM" USING WS-EDIT-CMD
                        DISPLAY SPACES BLANK SCREEN
-                       OPEN INPUT EMP-FILE
+                       OPEN I-O EMP-FILE
                        START EMP-FILE KEY IS EQUAL TO IDX-EMPID
                        READ EMP-FILE
                    WHEN "C"
                        CLOSE EMP-FILE
                        CALL "SYSTEM" USING "EMPLOYEE_ADD"
                        DISPLAY SPACES BLANK SCREEN
-                       OPEN INPUT EMP-FILE
+                       OPEN I-O EMP-FILE
                        START EMP-FILE KEY IS EQUAL TO IDX-EMPID
                        READ EMP-FILE
+                   WHEN "D"
+                       PERFORM 300-DEACTIVATE-EMPLOYEE
                END-EVALUATE
+              PERFORM 250-SET-STATUS-TEXT
+              PERFORM 270-SAVE-CHECKPOINT-RTN
               DISPLAY EMPLOYEE-VIEW-SCREEN
            END-PERFORM.
            CLOSE EMP-FILE.
            STOP RUN.
+
+      *****************************************************
+      * Sets the human-readable status text shown on screen
+      * from the employee's DST (deletion status) flag
+      *****************************************************
+       250-SET-STATUS-TEXT.
+           IF IDX-DST = "Y"
+               MOVE "TERMINATED" TO WS-STATUS-TEXT
+           ELSE
+               MOVE "ACTIVE" TO WS-STATUS-TEXT
+           END-IF.
+       END-PARAGRAPH.
+
+      *****************************************************
+      * Marks the currently-displayed employee as terminated
+      * instead of hard-deleting the record, since IDX-EMPID
+      * is referenced from SALE.IDX. The actual flag flip now
+      * lives in EMPLOYEE_DEACTIVATE so ADMIN.cbl can call the
+      * same logic without going through this browse screen.
+      *****************************************************
+       300-DEACTIVATE-EMPLOYEE.
+           CLOSE EMP-FILE
+           CALL "EMPLOYEE_DEACTIVATE" USING IDX-empID,
+               WS-DEACTIVATE-RESULT
+           IF WS-DEACTIVATE-RESULT NOT = 00
+               DISPLAY SPACE WITH BELL
+           END-IF
+           OPEN I-O EMP-FILE
+           START EMP-FILE KEY IS EQUAL TO IDX-empID
+           READ EMP-FILE.
+       END-PARAGRAPH.
+      *****************************************************
+      * Reads EMPLOYEE_BROWSE.CKP (if it exists) and positions
+      * EMP-FILE at the last-viewed employee instead of the
+      * first record in the file. No checkpoint, or a checkpoint
+      * pointing at an employee that no longer exists, just falls
+      * through to the normal top-of-file startup.
+      *****************************************************
+       260-RESTORE-CHECKPOINT-RTN.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-REC TO IDX-empID
+                       START EMP-FILE KEY IS EQUAL TO IDX-empID
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               READ EMP-FILE
+                                   NOT AT END
+                                       MOVE "Y" TO WS-READY
+                               END-READ
+                       END-START
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+      *>        No checkpoint file yet (status "05", the first run and
+      *>        every run until one is saved) - close it here too so
+      *>        270-SAVE-CHECKPOINT-RTN's later OPEN OUTPUT isn't left
+      *>        fighting an already-open handle.
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       END-PARAGRAPH.
+
+      *****************************************************
+      * Persists the currently-displayed employee's ID so a
+      * crashed session can resume here instead of at the top
+      * of EMPLOYEE.IDX.
+      *****************************************************
+       270-SAVE-CHECKPOINT-RTN.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE IDX-empID TO CKP-REC
+           WRITE CKP-REC
+           CLOSE CHECKPOINT-FILE.
+       END-PARAGRAPH.
+
        200-HANDLE-SPECIAL-KEY.
       *> Left Arrow - 2009
       *> Right Arrow - 2010
