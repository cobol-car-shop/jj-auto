@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author: Matthew East
+      * Date: 08/09/2026
+      * Purpose: Flip an employee's termination flag (IDX-DST) on
+      *          EMPLOYEE.IDX. Pulled out of EMPLOYEE_BROWSE.cbl's
+      *          300-DEACTIVATE-EMPLOYEE paragraph so ADMIN.cbl can
+      *          call the same logic directly, since deactivation is
+      *          meant to be an admin-only action rather than
+      *          something exposed to every EMPLOYEE_BROWSE user.
+      * RETURN CODES (LS-RESULT-CODE):
+      *     00 -> SUCCESSFUL DEACTIVATION
+      *     23 -> INVALID KEY - NO EMPLOYEE WITH THAT empID
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE_DEACTIVATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EMP-FILE
+               ASSIGN TO '../INDEXES/EMPLOYEE.IDX'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDX-empID
+               ALTERNATE RECORD KEY IS IDX-LNAME WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-FILE
+           RECORD CONTAINS 165 CHARACTERS.
+           COPY EMP_DEF REPLACING ==:TAG:== BY ==IDX==.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LS-EMPID           PIC 9(5).
+       01  LS-RESULT-CODE     PIC 99.
+
+       PROCEDURE DIVISION USING LS-EMPID, LS-RESULT-CODE.
+       MAIN-PROCEDURE.
+           OPEN I-O EMP-FILE
+
+           MOVE LS-EMPID TO IDX-empID
+           READ EMP-FILE
+               INVALID KEY
+                   MOVE 23 TO LS-RESULT-CODE
+               NOT INVALID KEY
+                   MOVE "Y" TO IDX-DST
+                   REWRITE IDX-EMPLOYEE
+                       INVALID KEY
+                           MOVE 23 TO LS-RESULT-CODE
+                       NOT INVALID KEY
+                           MOVE 00 TO LS-RESULT-CODE
+                   END-REWRITE
+           END-READ
+
+           CLOSE EMP-FILE
+
+           GOBACK.
+       STOP RUN.
+
+       END PROGRAM EMPLOYEE_DEACTIVATE.
