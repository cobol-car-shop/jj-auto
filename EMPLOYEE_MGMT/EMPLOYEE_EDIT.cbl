@@ -0,0 +1,244 @@
+      ******************************************************************
+      * Author: Matthew East
+      * Date: 08/09/2026
+      * Purpose: Edits an existing employee's wage, position, and
+      *          contact info. Invoked by EMPLOYEE_BROWSE's "E" key as
+      *          "EMPLOYEE_EDIT nnnnn username", where nnnnn is the
+      *          5-digit employee ID to load and username is who's
+      *          signed in, carried across on the command line since
+      *          a CALL "SYSTEM" launch gets a fresh run unit and
+      *          can't see EMPLOYEE_BROWSE's SESSION-CURRENT-USER.
+      * Modification History:
+      *   08/09/2026 AS - Every successful wage change now appends a
+      *                   row to WAGEHIST.DAT (old wage, new wage,
+      *                   date, and who changed it) before returning,
+      *                   same pattern UPDATE_PART uses for PRICEHIST.
+      *   08/09/2026 AS - SESSION-CURRENT-USER was never actually set
+      *                   in this run unit, so WH-CHANGED-BY was
+      *                   always blank; now reads the username
+      *                   EMPLOYEE_BROWSE appends to the command line.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE_EDIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EMP-FILE
+               ASSIGN TO '../INDEXES/EMPLOYEE.IDX'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDX-empID
+               ALTERNATE RECORD KEY IS IDX-LNAME WITH DUPLICATES.
+           SELECT WAGE-HIST-FILE ASSIGN TO '../WAGEHIST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-FILE
+           RECORD CONTAINS 165 CHARACTERS.
+           COPY EMP_DEF REPLACING ==:TAG:== BY ==IDX==.
+       FD WAGE-HIST-FILE.
+           COPY WAGE_HIST_DEF REPLACING ==:TAG:== BY ==WH==.
+       WORKING-STORAGE SECTION.
+           01 WS-COMMAND-LINE.
+               05 WS-EDIT-ID-TEXT PIC X(5).
+               05 FILLER PIC X.
+               05 WS-EDIT-USERNAME PIC X(30).
+           01 WS-EDIT-ID PIC 9(5).
+           01 WS-FOUND PIC X VALUE 'N'.
+           01 WS-OLD-WAGE PIC 9(5)V99.
+           01 WS-CURRENT-DATE.
+               05 WS-CD-YEAR PIC 9999.
+               05 WS-CD-MONTH PIC 99.
+               05 WS-CD-DAY PIC 99.
+               05 FILLER PIC X(13).
+           COPY SESSION_DEF.
+           01 WS-FNAME PIC X(15).
+           01 WS-LNAME PIC X(15).
+           01 WS-SSN PIC 9(9).
+           01 WS-PHONE PIC X(13).
+           01 WS-EMAIL PIC X(25).
+           01 WS-ADDRESS PIC X(25).
+           01 WS-CITY PIC X(25).
+           01 WS-STATE PIC XX.
+           01 WS-POSTAL-CODE PIC 9(5).
+           01 WS-WAGE PIC 9(5).9(2).
+           01 WS-HOURLY PIC XXX.
+               88 HOURLY-VALID VALUE "YES", "NO".
+           01 WS-POSITION PIC A(15).
+               88 POSITION-VALID
+                   VALUE "SALES", "MECHANIC", "ACCOUNTANT" "ADMIN".
+           01 IS-VALID PIC X VALUE 'N'.
+       SCREEN SECTION.
+       01 EMPLOYEE-EDIT-SCREEN BLANK SCREEN
+           FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
+           05 TITLE-BAR FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+             10 VALUE SPACES PIC X(120).
+             10 VALUE "EMPLOYEE MANAGEMENT - EDIT" LINE 1 COL 50.
+
+           05 VALUE "EMPLOYEE ID #" LINE 3 COL 10.
+           05 D-EMP-ID PIC 9(5) FROM WS-EDIT-ID LINE 3 COL 25.
+
+           05 VALUE "FIRST NAME" LINE 4 COL 10.
+           05 IN-FNAME PIC X(15) FROM WS-FNAME TO WS-FNAME REQUIRED
+               LINE 4 COL 25.
+
+           05 VALUE "LAST NAME" LINE 5 COL 10.
+           05 IN-LNAME FROM WS-LNAME TO WS-LNAME REQUIRED
+               LINE 5 COL 25.
+
+           05 VALUE "SSN" LINE 6 COL 10.
+           05 IN-SSN FROM WS-SSN TO WS-SSN LINE 6 COL 25.
+
+           05 VALUE "PHONE #" LINE 7 COL 10.
+           05 IN-PHONE FROM WS-PHONE TO WS-PHONE LINE 7 COL 25.
+
+           05 VALUE "EMAIL" LINE 8 COL 10.
+           05 IN-EMAIL FROM WS-EMAIL TO WS-EMAIL LINE 8 COL 25.
+
+           05 VALUE "ADDRESS" LINE 9 COL 10.
+           05 IN-ADDRESS FROM WS-ADDRESS TO WS-ADDRESS LINE 9 COL 25.
+
+           05 VALUE "CITY" LINE 10 COL 10.
+           05 IN-CITY FROM WS-CITY TO WS-CITY LINE 10 COL 25.
+
+           05 VALUE "STATE" LINE 11 COL 10.
+           05 IN-STATE FROM WS-STATE TO WS-STATE LINE 11 COL 25.
+
+           05 VALUE "POSTAL CODE" LINE 12 COL 10.
+           05 IN-POSTAL-CODE FROM WS-POSTAL-CODE TO WS-POSTAL-CODE
+               LINE 12 COL 25.
+
+           05 VALUE "WAGE" LINE 13 COL 10.
+           05 VALUE "$" LINE 13 COL 25.
+           05 IN-WAGE FROM WS-WAGE TO WS-WAGE REQUIRED
+               LINE 13 COL 26.
+
+           05 VALUE "HOURLY?" LINE 14 COL 10.
+           05 IN-HOURLY FROM WS-HOURLY TO WS-HOURLY REQUIRED
+               LINE 14 COL 25.
+
+           05 VALUE "POSITION" LINE 15 COL 10.
+           05 IN-POSITION FROM WS-POSITION TO WS-POSITION
+               LINE 15 COL 25.
+
+           05 VALUE "ENTER - SAVE CHANGES" LINE 18 COL 35.
+           05 VALUE "ESC - CANCEL" LINE 19 COL 35.
+
+       01 NOT-FOUND-SCREEN BLANK SCREEN.
+           05 VALUE "NO SUCH EMPLOYEE ID" LINE 10 COL 30.
+           05 VALUE "PRESS ENTER TO RETURN" LINE 12 COL 30.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           SET ENVIRONMENT "COB_SCREEN_EXCEPTIONS" TO "Y".
+           SET ENVIRONMENT "COB_SCREEN_ESC" TO "Y".
+           SET ENVIRONMENT "COB_BELL" TO "FLASH".
+
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           MOVE WS-EDIT-ID-TEXT TO WS-EDIT-ID.
+           MOVE WS-EDIT-USERNAME TO SESSION-CURRENT-USER.
+
+           OPEN I-O EMP-FILE.
+           MOVE WS-EDIT-ID TO IDX-empID.
+           READ EMP-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+                   PERFORM 150-LOAD-WORKING-FIELDS
+           END-READ.
+
+           IF WS-FOUND = 'Y' THEN
+               PERFORM UNTIL IS-VALID = 'Y'
+                   DISPLAY EMPLOYEE-EDIT-SCREEN
+                   ACCEPT EMPLOYEE-EDIT-SCREEN
+                       ON EXCEPTION
+                           IF COB-CRT-STATUS = 2005 THEN
+                               MOVE 'Y' TO IS-VALID
+                               MOVE 'N' TO WS-FOUND
+                           END-IF
+                   END-ACCEPT
+
+                   IF WS-FOUND = 'Y' THEN
+                       MOVE FUNCTION UPPER-CASE(WS-HOURLY) TO WS-HOURLY
+                       IF HOURLY-VALID AND POSITION-VALID THEN
+                           MOVE 'Y' TO IS-VALID
+                           PERFORM 200-SAVE-CHANGES
+                       ELSE
+                           DISPLAY SPACE WITH BELL
+                       END-IF
+                   END-IF
+               END-PERFORM
+           ELSE
+               DISPLAY NOT-FOUND-SCREEN
+               ACCEPT OMITTED
+           END-IF.
+
+           CLOSE EMP-FILE.
+           STOP RUN.
+
+      *****************************************************
+      * Copies the employee record into the editable fields
+      *****************************************************
+       150-LOAD-WORKING-FIELDS.
+           MOVE IDX-fName TO WS-FNAME.
+           MOVE IDX-lName TO WS-LNAME.
+           MOVE IDX-social TO WS-SSN.
+           MOVE IDX-phone TO WS-PHONE.
+           MOVE IDX-email TO WS-EMAIL.
+           MOVE IDX-address TO WS-ADDRESS.
+           MOVE IDX-city TO WS-CITY.
+           MOVE IDX-state TO WS-STATE.
+           MOVE IDX-zip TO WS-POSTAL-CODE.
+           MOVE IDX-wage TO WS-WAGE.
+           MOVE IDX-wage TO WS-OLD-WAGE.
+           MOVE IDX-hourly TO WS-HOURLY.
+           MOVE IDX-position TO WS-POSITION.
+       END-PARAGRAPH.
+
+      *****************************************************
+      * Rewrites the employee record with the edited fields
+      *****************************************************
+       200-SAVE-CHANGES.
+           MOVE WS-FNAME TO IDX-fName.
+           MOVE WS-LNAME TO IDX-lName.
+           MOVE WS-SSN TO IDX-social.
+           MOVE WS-PHONE TO IDX-phone.
+           MOVE WS-EMAIL TO IDX-email.
+           MOVE WS-ADDRESS TO IDX-address.
+           MOVE WS-CITY TO IDX-city.
+           MOVE WS-STATE TO IDX-state.
+           MOVE WS-POSTAL-CODE TO IDX-zip.
+           MOVE WS-WAGE TO IDX-wage.
+           MOVE WS-HOURLY TO IDX-hourly.
+           MOVE WS-POSITION TO IDX-position.
+           REWRITE IDX-EMPLOYEE
+               INVALID KEY
+                   DISPLAY SPACE WITH BELL
+               NOT INVALID KEY
+                   IF IDX-wage NOT = WS-OLD-WAGE
+                       PERFORM 210-LOG-WAGE-CHANGE
+                   END-IF
+           END-REWRITE.
+       END-PARAGRAPH.
+
+      *****************************************************
+      * Appends one row to WAGEHIST.DAT for this change
+      *****************************************************
+       210-LOG-WAGE-CHANGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+           MOVE IDX-empID TO WH-EMP-ID.
+           MOVE WS-OLD-WAGE TO WH-OLD-WAGE.
+           MOVE IDX-wage TO WH-NEW-WAGE.
+           MOVE WS-CD-YEAR TO WH-CHG-YEAR.
+           MOVE WS-CD-MONTH TO WH-CHG-MONTH.
+           MOVE WS-CD-DAY TO WH-CHG-DAY.
+           MOVE SESSION-CURRENT-USER TO WH-CHANGED-BY.
+
+           OPEN EXTEND WAGE-HIST-FILE.
+           WRITE WH-WAGE-HIST.
+           CLOSE WAGE-HIST-FILE.
+       END-PARAGRAPH.
+       END PROGRAM EMPLOYEE_EDIT.
