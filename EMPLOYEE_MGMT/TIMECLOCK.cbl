@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author: Aiden Stahl
+      * Date: 08/09/2026
+      * Purpose: Clock-in/clock-out punch entry for hourly employees.
+      *          Looks the employee up in EMPLOYEE.IDX, refuses anyone
+      *          not flagged IDX-hourly = "YES" or flagged terminated
+      *          (IDX-DST = "Y"), figures out whether the last row in
+      *          TIMECLOCK.DAT for that employee was an IN or an OUT,
+      *          and appends the opposite punch with today's date/time.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIMECLOCK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EMP-FILE
+               ASSIGN TO '../INDEXES/EMPLOYEE.IDX'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDX-empID
+               ALTERNATE RECORD KEY IS IDX-LNAME WITH DUPLICATES.
+           SELECT OPTIONAL TIMECLOCK-FILE ASSIGN TO '../TIMECLOCK.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMP-FILE
+           RECORD CONTAINS 165 CHARACTERS.
+           COPY EMP_DEF REPLACING ==:TAG:== BY ==IDX==.
+       FD TIMECLOCK-FILE.
+           COPY TIMECLOCK_DEF REPLACING ==:TAG:== BY ==TC==.
+       WORKING-STORAGE SECTION.
+           01 WS-PUNCH-ID-TEXT PIC X(5).
+           01 WS-PUNCH-ID PIC 9(5).
+           01 WS-FOUND PIC X VALUE 'N'.
+           01 WS-DONE PIC X VALUE 'N'.
+           01 WS-LAST-PUNCH-TYPE PIC X(3).
+           01 WS-EOF PIC X VALUE 'N'.
+           01 WS-NEW-PUNCH-TYPE PIC X(3).
+           01 WS-RESULT-TEXT PIC X(40).
+           01 WS-CURRENT-DATE.
+               05 WS-CD-YEAR PIC 9999.
+               05 WS-CD-MONTH PIC 99.
+               05 WS-CD-DAY PIC 99.
+               05 WS-CD-HOUR PIC 99.
+               05 WS-CD-MIN PIC 99.
+               05 WS-CD-SEC PIC 99.
+               05 FILLER PIC X(7).
+       SCREEN SECTION.
+       01 PUNCH-ID-SCREEN BLANK SCREEN
+           FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
+           05 TITLE-BAR FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+             10 VALUE SPACES PIC X(120).
+             10 VALUE "EMPLOYEE TIMECLOCK" LINE 1 COL 50.
+
+           05 VALUE "EMPLOYEE ID #" LINE 5 COL 10.
+           05 IN-PUNCH-ID PIC X(5)
+               FROM WS-PUNCH-ID-TEXT TO WS-PUNCH-ID-TEXT REQUIRED
+               LINE 5 COL 25.
+
+           05 VALUE "ENTER - PUNCH IN/OUT" LINE 18 COL 35.
+           05 VALUE "ESC - RETURN TO MENU" LINE 19 COL 35.
+
+       01 RESULT-SCREEN BLANK SCREEN.
+           05 VALUE "EMPLOYEE TIMECLOCK" LINE 1 COL 50.
+           05 D-RESULT-TEXT FROM WS-RESULT-TEXT LINE 10 COL 25.
+           05 VALUE "PRESS ENTER TO CONTINUE" LINE 12 COL 28.
+
+       PROCEDURE DIVISION.
+       100-MAIN.
+           SET ENVIRONMENT "COB_SCREEN_EXCEPTIONS" TO "Y".
+           SET ENVIRONMENT "COB_SCREEN_ESC" TO "Y".
+           SET ENVIRONMENT "COB_BELL" TO "FLASH".
+
+           OPEN I-O EMP-FILE.
+           PERFORM UNTIL WS-DONE = 'Y'
+               DISPLAY PUNCH-ID-SCREEN
+               ACCEPT PUNCH-ID-SCREEN
+                   ON EXCEPTION
+                       IF COB-CRT-STATUS = 2005 THEN
+                           MOVE 'Y' TO WS-DONE
+                       END-IF
+               END-ACCEPT
+
+               IF WS-DONE NOT = 'Y' THEN
+                   MOVE WS-PUNCH-ID-TEXT TO WS-PUNCH-ID
+                   PERFORM 150-LOOKUP-EMPLOYEE
+                   IF WS-FOUND = 'Y' THEN
+                       PERFORM 200-RECORD-PUNCH
+                   END-IF
+                   DISPLAY RESULT-SCREEN
+                   ACCEPT OMITTED
+               END-IF
+           END-PERFORM.
+           CLOSE EMP-FILE.
+           STOP RUN.
+
+      *****************************************************
+      * Finds the employee and makes sure punches are even
+      * allowed for them
+      *****************************************************
+       150-LOOKUP-EMPLOYEE.
+           MOVE WS-PUNCH-ID TO IDX-empID.
+           MOVE 'N' TO WS-FOUND.
+           READ EMP-FILE
+               INVALID KEY
+                   MOVE "NO SUCH EMPLOYEE ID" TO WS-RESULT-TEXT
+               NOT INVALID KEY
+                   IF IDX-DST = "Y" THEN
+                       MOVE "EMPLOYEE HAS BEEN TERMINATED"
+                           TO WS-RESULT-TEXT
+                   ELSE
+                       IF IDX-hourly = "YES" THEN
+                           MOVE 'Y' TO WS-FOUND
+                       ELSE
+                           MOVE "EMPLOYEE IS NOT HOURLY"
+                               TO WS-RESULT-TEXT
+                       END-IF
+                   END-IF
+           END-READ.
+       END-PARAGRAPH.
+
+      *****************************************************
+      * Works out whether the employee's last punch was IN
+      * or OUT and appends the opposite punch with today's
+      * date and time
+      *****************************************************
+       200-RECORD-PUNCH.
+           PERFORM 210-FIND-LAST-PUNCH-TYPE.
+
+           IF WS-LAST-PUNCH-TYPE = "IN" THEN
+               MOVE "OUT" TO WS-NEW-PUNCH-TYPE
+           ELSE
+               MOVE "IN" TO WS-NEW-PUNCH-TYPE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+           MOVE WS-PUNCH-ID TO TC-EMP-ID.
+           MOVE WS-NEW-PUNCH-TYPE TO TC-PUNCH-TYPE.
+           MOVE WS-CD-YEAR TO TC-PD-YEAR.
+           MOVE WS-CD-MONTH TO TC-PD-MONTH.
+           MOVE WS-CD-DAY TO TC-PD-DAY.
+           MOVE WS-CD-HOUR TO TC-PT-HOUR.
+           MOVE WS-CD-MIN TO TC-PT-MIN.
+           MOVE WS-CD-SEC TO TC-PT-SEC.
+
+           OPEN EXTEND TIMECLOCK-FILE.
+           WRITE TC-TIMECLOCK.
+           CLOSE TIMECLOCK-FILE.
+
+           STRING "PUNCHED " DELIMITED BY SIZE
+                  WS-NEW-PUNCH-TYPE DELIMITED BY SPACE
+                  " RECORDED" DELIMITED BY SIZE
+                  INTO WS-RESULT-TEXT.
+       END-PARAGRAPH.
+
+      *****************************************************
+      * Scans TIMECLOCK.DAT for this employee's most recent
+      * punch type. Defaults to "OUT" (so the first-ever
+      * punch for an employee is treated as a clock-IN).
+      *****************************************************
+       210-FIND-LAST-PUNCH-TYPE.
+           MOVE "OUT" TO WS-LAST-PUNCH-TYPE.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT TIMECLOCK-FILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ TIMECLOCK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF TC-EMP-ID = WS-PUNCH-ID THEN
+                           MOVE TC-PUNCH-TYPE TO WS-LAST-PUNCH-TYPE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TIMECLOCK-FILE.
+       END-PARAGRAPH.
+       END PROGRAM TIMECLOCK.
