@@ -18,7 +18,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD EMP-FILE
-           RECORD CONTAINS 161 CHARACTERS.
+           RECORD CONTAINS 165 CHARACTERS.
            COPY EMP_DEF REPLACING ==:TAG:== BY ==IDX==.
        WORKING-STORAGE SECTION.
            01 WS-FNAME PIC X(15).
@@ -38,6 +38,7 @@
                    VALUE "SALES", "MECHANIC", "ACCOUNTANT" "ADMIN".
            01 IS-VALID PIC X VALUE 'N'.
            01 MORE-RECS PIC X VALUE 'Y'.
+           01 WS-SSN-TAKEN PIC X VALUE 'N'.
        SCREEN SECTION.
        01 EMPLOYEE-ADD-SCREEN BLANK SCREEN
            FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
@@ -110,12 +111,18 @@
 
                MOVE FUNCTION UPPER-CASE(WS-HOURLY) TO WS-HOURLY
                IF HOURLY-VALID AND POSITION-VALID THEN
-                   MOVE 'Y' TO IS-VALID
+                   PERFORM 110-CHECK-SSN-UNIQUE
+                   IF WS-SSN-TAKEN = 'Y' THEN
+                       DISPLAY SPACE WITH BELL
+                   ELSE
+                       MOVE 'Y' TO IS-VALID
+                   END-IF
                ELSE
                    DISPLAY SPACE WITH BELL
                END-IF
            END-PERFORM.
 
+           MOVE 'Y' TO MORE-RECS.
            OPEN INPUT EMP-FILE.
       *> Seek to the end of the file
            PERFORM UNTIL MORE-RECS = 'N'
@@ -142,7 +149,28 @@
            MOVE WS-STATE TO IDX-STATE.
            MOVE WS-HOURLY TO IDX-HOURLY.
            MOVE WS-POSITION TO IDX-POSITION.
+           MOVE 'N' TO IDX-DST.
            WRITE IDX-EMPLOYEE.
            CLOSE EMP-FILE.
            STOP RUN.
+
+      *> Scans EMPLOYEE.IDX for a record whose social already matches
+      *> WS-SSN - there's no alternate key on IDX-SOCIAL, so this is a
+      *> straight sequential scan, same style as the seek-to-end loop
+      *> above.
+       110-CHECK-SSN-UNIQUE.
+           MOVE 'N' TO WS-SSN-TAKEN.
+           MOVE 'Y' TO MORE-RECS.
+           OPEN INPUT EMP-FILE.
+           PERFORM UNTIL MORE-RECS = 'N'
+               READ EMP-FILE
+                   AT END
+                       MOVE 'N' TO MORE-RECS
+                   NOT AT END
+                       IF IDX-SOCIAL = WS-SSN THEN
+                           MOVE 'Y' TO WS-SSN-TAKEN
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EMP-FILE.
        END PROGRAM EMPLOYEE_ADD.
