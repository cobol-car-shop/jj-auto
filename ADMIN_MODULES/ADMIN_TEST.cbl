@@ -14,15 +14,19 @@ WORKING-STORAGE SECTION.
    COPY EMP_DEF REPLACING ==:TAG:== BY ==WS==.
    COPY SERVICE_DEF REPLACING ==:TAG:== BY ==WS==.
    COPY SALE_DEF REPLACING ==:TAG:== BY ==WSS==.
+   COPY TICKET_DEF REPLACING ==:TAG:== BY ==WST==.
 
 01 PARAMETRES.
    02 PA-RETURN-CODE PIC 99 VALUE 0.
    02 PA-OPTION-CODE PIC 99 VALUE 0.
 
+01 WS-TICKET-RESULT PIC 99.
+
 PROCEDURE DIVISION.
 MAIN-PROCEDURE.
 
     PERFORM 200-TEST-ADD-EMP
+    PERFORM 300-TEST-TICKET
 
     STOP RUN.
 
@@ -85,6 +89,29 @@ MAIN-PROCEDURE.
     CALL 'READ_SALE' USING WSS-Sale, PARAMETRES
     DISPLAY PARAMETRES
     DISPLAY WSS-Sale
-EXIT PROGRAM.
+EXIT PARAGRAPH.
+
+300-TEST-TICKET.
+    DISPLAY "STARTING TICKET TEST"
+    MOVE 50001 TO WS-serviceID
+    MOVE "Oil change" TO WS-serviceName
+    MOVE 0.50 TO WS-laborHours
+    MOVE 45.00 TO WS-laborRate
+    DISPLAY WS-SERVICE
+
+    MOVE 90001 TO WST-ticketID
+    MOVE 12346 TO WST-custID
+    MOVE "1HGCM82633A123456" TO WST-carVIN
+    MOVE WS-serviceID TO WST-serviceID
+    MOVE "Needs an oil change" TO WST-problemDesc
+    CALL 'TICKET_OPEN' USING WST-Ticket
+
+    CALL 'TICKET_ASSIGN' USING WST-ticketID, WS-empID,
+        WS-TICKET-RESULT
+    DISPLAY "ASSIGN RESULT: " WS-TICKET-RESULT
+
+    CALL 'TICKET_CLOSE' USING WST-ticketID, WS-TICKET-RESULT
+    DISPLAY "CLOSE RESULT: " WS-TICKET-RESULT
+EXIT PARAGRAPH.
 
 END PROGRAM ADMIN_TEST.
