@@ -19,11 +19,13 @@ ENVIRONMENT DIVISION.
 DATA DIVISION.
 FILE SECTION.
 FD INDEX-FILE-EMP
-        RECORD CONTAINS 161 CHARACTERS.
+        RECORD CONTAINS 165 CHARACTERS.
     COPY EMP_DEF REPLACING ==:TAG:== BY ==IDX==.
 
 WORKING-STORAGE SECTION.
 01 MORE-RECORDS         PIC A(3)    VALUE 'YES'.
+01 WS-LOG-KEY            PIC X(20).
+01 WS-LOG-RESULT-CODE    PIC 99     VALUE 99.
 
 LINKAGE SECTION.
 COPY EMP_DEF REPLACING ==:TAG:== BY ==LS==.
@@ -33,7 +35,11 @@ MAIN-PROCEDURE.
    MOVE LS-empID TO IDX-empID
    OPEN INPUT INDEX-FILE-EMP
    READ INDEX-FILE-EMP INTO LS-Employee
-      INVALID KEY DISPLAY "Not found: " IDX-empID
+      INVALID KEY
+         DISPLAY "Not found: " IDX-empID
+         MOVE IDX-empID TO WS-LOG-KEY
+         CALL "LOG_EXCEPTION" USING "READ_EMP", WS-LOG-KEY,
+             WS-LOG-RESULT-CODE
       NOT INVALID KEY DISPLAY "Found: " LS-Employee
    END-READ
    CLOSE INDEX-FILE-EMP
