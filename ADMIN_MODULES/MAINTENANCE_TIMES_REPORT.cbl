@@ -0,0 +1,202 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Maintenance times report - for tickets that closed in a
+*>          date range, totals how many workdays each one took (the
+*>          days between TICKET_DEF's openDate and closeDate, via
+*>          FUNCTION INTEGER-OF-DATE so month/year boundaries are
+*>          handled correctly) and rolls that up into a count,
+*>          average, fastest, and slowest turnaround. Callable from
+*>          REPORTING_MENU the same way SALES_REP and
+*>          EMPLOYEE_COMMISSION_REPORT are.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MAINTENANCE_TIMES_REPORT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-TICKET
+        ASSIGN TO '../../INDEXES/TICKET.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS TKX-ticketID
+        ALTERNATE RECORD KEY IS TKX-custID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TKX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TKX-empID WITH DUPLICATES.
+    SELECT EXPORT-FILE ASSIGN TO 'MAINTENANCE_TIMES_REPORT.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-TICKET
+    RECORD CONTAINS 89 CHARACTERS.
+    COPY TICKET_DEF REPLACING ==:TAG:== BY ==TKX==.
+FD EXPORT-FILE.
+01 EXPORT-REC                 PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF                PIC X VALUE 'N'.
+
+01 WS-FROM-DATE.
+   05 WS-FROM-YEAR      PIC 9(4).
+   05 WS-FROM-MONTH     PIC 9(2).
+   05 WS-FROM-DAY       PIC 9(2).
+01 WS-TO-DATE.
+   05 WS-TO-YEAR        PIC 9(4).
+   05 WS-TO-MONTH       PIC 9(2).
+   05 WS-TO-DAY         PIC 9(2).
+
+01 WS-TICKET-COUNT       PIC 9(5) VALUE 0.
+01 WS-TOTAL-DAYS         PIC 9(7) VALUE 0.
+01 WS-AVG-DAYS           PIC 9(5)V99 VALUE 0.
+01 WS-MIN-DAYS           PIC 9(5) VALUE 0.
+01 WS-MAX-DAYS           PIC 9(5) VALUE 0.
+01 WS-OPEN-DATE-NUM      PIC 9(8).
+01 WS-CLOSE-DATE-NUM     PIC 9(8).
+01 WS-OPEN-INTEGER       PIC 9(7).
+01 WS-CLOSE-INTEGER      PIC 9(7).
+01 WS-DAYS-TO-CLOSE      PIC 9(5).
+
+LINKAGE SECTION.
+01 PARAMETRES.
+   02 PA-RETURN-CODE PIC 99 VALUE 0.
+   02 PA-OPTION-CODE PIC 99 VALUE 0.
+   02 PA-EXPORT-FLAG PIC X VALUE "N".
+
+SCREEN SECTION.
+01 DATE-RANGE-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 TITLE-BAR FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      10 VALUE SPACES PIC X(120).
+      10 VALUE "MAINTENANCE TIMES REPORT" LINE 1 COL 38.
+
+   05 VALUE "CLOSED FROM (YYYYMMDD): " LINE 5 COL 10.
+   05 IN-FROM-YEAR  PIC 9(4) FROM WS-FROM-YEAR  TO WS-FROM-YEAR
+                                                      LINE 5 COL 35.
+   05 IN-FROM-MONTH PIC 9(2) FROM WS-FROM-MONTH TO WS-FROM-MONTH
+                                                      LINE 5 COL 40.
+   05 IN-FROM-DAY   PIC 9(2) FROM WS-FROM-DAY   TO WS-FROM-DAY
+                                                      LINE 5 COL 43.
+
+   05 VALUE "CLOSED TO   (YYYYMMDD): " LINE 6 COL 10.
+   05 IN-TO-YEAR  PIC 9(4) FROM WS-TO-YEAR  TO WS-TO-YEAR
+                                                      LINE 6 COL 35.
+   05 IN-TO-MONTH PIC 9(2) FROM WS-TO-MONTH TO WS-TO-MONTH
+                                                      LINE 6 COL 40.
+   05 IN-TO-DAY   PIC 9(2) FROM WS-TO-DAY   TO WS-TO-DAY
+                                                      LINE 6 COL 43.
+
+   05 VALUE "ENTER - RUN REPORT" LINE 18 COL 35.
+   05 VALUE "ESC - CANCEL"       LINE 19 COL 35.
+
+01 TIMES-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 VALUE "MAINTENANCE TIMES REPORT"              LINE 1 COL 28.
+   05 VALUE "-------------------------------------" LINE 2 COL 1.
+
+   05 VALUE "TICKETS CLOSED IN RANGE:" LINE 4 COL 5.
+   05 PIC 9(5) FROM WS-TICKET-COUNT                 LINE 4 COL 32.
+
+   05 VALUE "AVERAGE DAYS TO CLOSE:"   LINE 5 COL 5.
+   05 PIC Z(4)9.99 FROM WS-AVG-DAYS                 LINE 5 COL 32.
+
+   05 VALUE "FASTEST TURNAROUND (DAYS):" LINE 6 COL 5.
+   05 PIC ZZZZ9 FROM WS-MIN-DAYS                    LINE 6 COL 32.
+
+   05 VALUE "SLOWEST TURNAROUND (DAYS):" LINE 7 COL 5.
+   05 PIC ZZZZ9 FROM WS-MAX-DAYS                    LINE 7 COL 32.
+
+   05 VALUE "PRESS ENTER TO CONTINUE" LINE 18 COL 30.
+
+PROCEDURE DIVISION USING PARAMETRES.
+MAIN-PROCEDURE.
+   MOVE "19000101" TO WS-FROM-DATE
+   MOVE "99991231" TO WS-TO-DATE
+   MOVE SPACES TO DATE-RANGE-SCREEN
+   DISPLAY SPACES BLANK SCREEN
+   DISPLAY DATE-RANGE-SCREEN
+   ACCEPT DATE-RANGE-SCREEN
+       ON EXCEPTION
+           IF COB-CRT-STATUS = 2005 THEN
+               MOVE 0 TO PA-RETURN-CODE
+               EXIT PROGRAM
+           END-IF
+   END-ACCEPT
+
+   PERFORM 100-TOTAL-MAINTENANCE-TIMES
+
+   IF WS-TICKET-COUNT > 0 THEN
+       COMPUTE WS-AVG-DAYS =
+           WS-TOTAL-DAYS / WS-TICKET-COUNT
+   END-IF
+
+   IF PA-EXPORT-FLAG = 'Y' THEN
+       OPEN OUTPUT EXPORT-FILE
+       MOVE "TICKETS  AVG DAYS  MIN DAYS  MAX DAYS" TO EXPORT-REC
+       WRITE EXPORT-REC
+       STRING WS-TICKET-COUNT "  " WS-AVG-DAYS "  " WS-MIN-DAYS
+              "  " WS-MAX-DAYS DELIMITED BY SIZE INTO EXPORT-REC
+       WRITE EXPORT-REC
+       CLOSE EXPORT-FILE
+   END-IF
+
+   DISPLAY TIMES-SCREEN
+   ACCEPT TIMES-SCREEN
+
+   MOVE 0 TO PA-RETURN-CODE
+   GOBACK.
+EXIT PROGRAM.
+
+*> Walks TICKET.IDX for tickets that closed in the date range and
+*> accumulates count/total/min/max days-to-close.
+100-TOTAL-MAINTENANCE-TIMES.
+   MOVE 0 TO WS-TICKET-COUNT
+   MOVE 0 TO WS-TOTAL-DAYS
+   MOVE 0 TO WS-MIN-DAYS
+   MOVE 0 TO WS-MAX-DAYS
+   OPEN INPUT INDEX-FILE-TICKET
+
+   MOVE 0 TO TKX-ticketID
+   START INDEX-FILE-TICKET KEY IS NOT LESS THAN TKX-ticketID
+       INVALID KEY
+           MOVE 'Y' TO WS-EOF
+   END-START
+
+   PERFORM UNTIL WS-EOF = 'Y'
+       READ INDEX-FILE-TICKET NEXT RECORD
+           AT END
+               MOVE 'Y' TO WS-EOF
+           NOT AT END
+               IF TKX-TICKET-CLOSED AND
+                       TKX-closeDate >= WS-FROM-DATE AND
+                       TKX-closeDate <= WS-TO-DATE THEN
+                   MOVE TKX-openDate TO WS-OPEN-DATE-NUM
+                   MOVE TKX-closeDate TO WS-CLOSE-DATE-NUM
+                   COMPUTE WS-OPEN-INTEGER = FUNCTION INTEGER-OF-DATE
+                       (WS-OPEN-DATE-NUM)
+                   COMPUTE WS-CLOSE-INTEGER = FUNCTION INTEGER-OF-DATE
+                       (WS-CLOSE-DATE-NUM)
+                   COMPUTE WS-DAYS-TO-CLOSE =
+                       WS-CLOSE-INTEGER - WS-OPEN-INTEGER
+                   ADD 1 TO WS-TICKET-COUNT
+                   ADD WS-DAYS-TO-CLOSE TO WS-TOTAL-DAYS
+                   IF WS-TICKET-COUNT = 1 THEN
+                       MOVE WS-DAYS-TO-CLOSE TO WS-MIN-DAYS
+                       MOVE WS-DAYS-TO-CLOSE TO WS-MAX-DAYS
+                   ELSE
+                       IF WS-DAYS-TO-CLOSE < WS-MIN-DAYS THEN
+                           MOVE WS-DAYS-TO-CLOSE TO WS-MIN-DAYS
+                       END-IF
+                       IF WS-DAYS-TO-CLOSE > WS-MAX-DAYS THEN
+                           MOVE WS-DAYS-TO-CLOSE TO WS-MAX-DAYS
+                       END-IF
+                   END-IF
+               END-IF
+       END-READ
+   END-PERFORM
+
+   CLOSE INDEX-FILE-TICKET.
+EXIT PARAGRAPH.
+
+END PROGRAM MAINTENANCE_TIMES_REPORT.
