@@ -1,34 +1,202 @@
 *>****************************************************************
 *> Author: Joseph Warren
 *> Date: 2/27/2019
-*> Purpose: Callable module that contains admin functions
+*> Purpose: Callable module that contains admin functions - a menu
+*>          hub for the admin-only responsibilities listed below,
+*>          the same way REPORTING_MENU hubs the report programs.
 *> Tectonics: cobc
+*> Modification History:
+*>   08/09/2026 JW - Built out the real menu: "Add a new employee"
+*>                   now dispatches into EMPLOYEE_ADD instead of the
+*>                   old hello-world stub.
+*>   08/09/2026 JW - "Deactivate employee" now dispatches into the new
+*>                   EMPLOYEE_DEACTIVATE subprogram, since only admins
+*>                   should be able to terminate staff.
+*>   08/09/2026 JW - Added "Access other programs" so ADMIN itself is
+*>                   the override entry point into every other role's
+*>                   programs, not just a side effect of ADMIN being
+*>                   granted those rows in PERMISSIONS.DAT.
+*>   08/09/2026 JW - Added "Reports" so the four admin reports named in
+*>                   this header (Profits, Sales Breakdown, Maintenance
+*>                   Times, Inventory Usage) are reachable straight
+*>                   from this menu instead of only through the
+*>                   separately-permissioned REPORTING_MENU program.
 *>****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ADMIN.
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-*> Employee data
-*> Customer data
-*> Sales data
+01 ADMIN-OPTION  PIC X(15).
+   88 ADD-EMPLOYEE        VALUES "ADD EMPLOYEE", "1", "1. ADD EMPLOYEE".
+   88 DEACTIVATE-EMPLOYEE VALUES "DEACTIVATE", "2", "2. DEACTIVATE".
+   88 OTHER-PROGRAMS      VALUES "OTHER", "3", "3. OTHER".
+   88 RUN-REPORTS             VALUES "RUN-REPORTS", "4", "4. RUN-REPORTS".
+   88 QUIT                VALUES "QUIT", "Q".
+
+01 WS-DEACT-EMPID      PIC 9(5).
+01 WS-DEACT-RESULT     PIC 99.
+
+01 OTHER-OPTION  PIC X(15).
+   88 OTHER-SALES      VALUES "SALES", "1", "1. SALES".
+   88 OTHER-EMP-BROWSE VALUES "EMPBROWSE", "2", "2. EMPBROWSE".
+   88 OTHER-TIMECLOCK  VALUES "TIMECLOCK", "3", "3. TIMECLOCK".
+   88 OTHER-CUS-ADD    VALUES "CUSADD", "4", "4. CUSADD".
+   88 OTHER-CUS-UPDATE VALUES "CUSUPD", "5", "5. CUSUPD".
+   88 OTHER-CUS-VIEW   VALUES "CUSTVW", "6", "6. CUSTVW".
+   88 OTHER-BACK       VALUES "BACK", "B".
+
 LINKAGE SECTION.
 01 PARAMETRES.
     02 PA-RETURN-CODE PIC 99 VALUE 0.
+
+SCREEN SECTION.
+01 ADMIN-MENU BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 TITLE-BAR FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      10 VALUE SPACES PIC X(120).
+      10 VALUE "ADMIN MENU" LINE 1 COL 50.
+
+   05 VALUE "  ADMIN FUNCTIONS"       LINE 3 COL 10.
+   05 VALUE "----------------"        LINE 4 COL 10.
+   05 VALUE "1. ADD EMPLOYEE"         LINE 5 COL 10.
+   05 VALUE "2. DEACTIVATE EMPLOYEE"  LINE 6 COL 10.
+   05 VALUE "3. ACCESS OTHER PROGRAMS" LINE 7 COL 10.
+   05 VALUE "4. RUN-REPORTS"              LINE 8 COL 10.
+
+   05 VALUE "ENTER ADMIN FUNCTION:"   LINE 12 COL 10.
+   05 IN-ADMIN-OPTIONS PIC X(16) TO ADMIN-OPTION
+      LINE 12 COL 32.
+
+   05 VALUE "ENTER - SUBMIT OPTION" LINE 18 COL 35.
+   05 VALUE "ESC - CANCEL"         LINE 19 COL 35.
+
+01 DEACTIVATE-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 VALUE "ENTER EMPLOYEE ID TO DEACTIVATE:" LINE 5 COL 10.
+   05 PIC 9(5) USING WS-DEACT-EMPID            LINE 5 COL 44.
+   05 VALUE "ENTER - SUBMIT, ESC - CANCEL"      LINE 18 COL 35.
+
+01 OTHER-PROGRAMS-MENU BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 TITLE-BAR2 FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      10 VALUE SPACES PIC X(120).
+      10 VALUE "ADMIN - ACCESS OTHER PROGRAMS" LINE 1 COL 40.
+
+   05 VALUE "  OVERRIDE INTO OTHER ROLES' PROGRAMS" LINE 3 COL 10.
+   05 VALUE "------------------------------------" LINE 4 COL 10.
+   05 VALUE "1. SALES MAIN (SALES)"                 LINE 5 COL 10.
+   05 VALUE "2. EMPLOYEE BROWSE (MANAG)"             LINE 6 COL 10.
+   05 VALUE "3. TIMECLOCK (MANAG)"                   LINE 7 COL 10.
+   05 VALUE "4. CUSTOMER ADD (CUSTM)"                LINE 8 COL 10.
+   05 VALUE "5. CUSTOMER UPDATE (CUSTM)"             LINE 9 COL 10.
+   05 VALUE "6. CUSTOMER VIEW (CUSTM)"               LINE 10 COL 10.
+
+   05 VALUE "ENTER PROGRAM NUMBER:"  LINE 12 COL 10.
+   05 IN-OTHER-OPTIONS PIC X(16) TO OTHER-OPTION
+      LINE 12 COL 32.
+
+   05 VALUE "ENTER - SUBMIT OPTION" LINE 18 COL 35.
+   05 VALUE "ESC - BACK TO ADMIN MENU" LINE 19 COL 35.
+
 PROCEDURE DIVISION USING PARAMETRES.
 MAIN-PROCEDURE.
-    DISPLAY "Hello world FROM THE ADMIN MODULE"
-    MOVE 0 TO PA-RETURN-CODE
-    EXIT PARAGRAPH.
-END PROGRAM ADMIN.
+   SET ENVIRONMENT "COB_SCREEN_EXCEPTIONS" TO "Y".
+   SET ENVIRONMENT "COB_SCREEN_ESC" TO "Y".
+   SET ENVIRONMENT "COB_BELL" TO "FLASH".
 
-*> Add a new employee
+   PERFORM UNTIL ADMIN-OPTION = "QUIT"
 
-*> Update an employee
+      DISPLAY SPACES BLANK SCREEN
+      DISPLAY ADMIN-MENU
 
-*> Deactivate employee
+      ACCEPT ADMIN-MENU
+         ON ESCAPE
+            MOVE "QUIT" TO ADMIN-OPTION
+         NOT ON ESCAPE
+            MOVE FUNCTION UPPER-CASE(ADMIN-OPTION) TO ADMIN-OPTION
 
-*> Add new service and part types
+      EVALUATE TRUE
+         WHEN ADD-EMPLOYEE
+            CALL "SYSTEM" USING "EMPLOYEE_ADD"
+            MOVE SPACES TO IN-ADMIN-OPTIONS
+         WHEN DEACTIVATE-EMPLOYEE
+            PERFORM 100-DEACTIVATE-EMPLOYEE-RTN
+            MOVE SPACES TO IN-ADMIN-OPTIONS
+         WHEN OTHER-PROGRAMS
+            PERFORM 200-OTHER-PROGRAMS-RTN
+            MOVE SPACES TO IN-ADMIN-OPTIONS
+         WHEN RUN-REPORTS
+            CALL "SYSTEM" USING "REPORTING_MENU"
+            MOVE SPACES TO IN-ADMIN-OPTIONS
+      END-EVALUATE
+
+   END-PERFORM
+
+   MOVE 0 TO PA-RETURN-CODE
+   GOBACK.
+
+*> Prompts for an employee ID and calls EMPLOYEE_DEACTIVATE to flip
+*> that employee's termination flag on EMPLOYEE.IDX.
+100-DEACTIVATE-EMPLOYEE-RTN.
+   MOVE ZEROES TO WS-DEACT-EMPID
+   DISPLAY SPACES BLANK SCREEN
+   DISPLAY DEACTIVATE-SCREEN
+   ACCEPT DEACTIVATE-SCREEN
+      ON ESCAPE
+         CONTINUE
+      NOT ON ESCAPE
+         CALL "EMPLOYEE_DEACTIVATE" USING WS-DEACT-EMPID,
+            WS-DEACT-RESULT
+         IF WS-DEACT-RESULT = 00
+            DISPLAY "EMPLOYEE DEACTIVATED." LINE 20 COL 10
+         ELSE
+            DISPLAY "NO SUCH EMPLOYEE ID." LINE 20 COL 10 WITH BELL
+         END-IF
+         ACCEPT OMITTED
+   END-ACCEPT.
+EXIT PARAGRAPH.
+
+*> The override entry point described in the comment block at the
+*> bottom of this file - admins reach SALES/MANAG/CUSTM programs
+*> straight from ADMIN itself instead of that access only existing
+*> as a side effect of ADMIN's rows in PERMISSIONS.DAT.
+200-OTHER-PROGRAMS-RTN.
+   MOVE SPACES TO OTHER-OPTION
+   PERFORM UNTIL OTHER-BACK
+
+      DISPLAY SPACES BLANK SCREEN
+      DISPLAY OTHER-PROGRAMS-MENU
+
+      ACCEPT OTHER-PROGRAMS-MENU
+         ON ESCAPE
+            MOVE "BACK" TO OTHER-OPTION
+         NOT ON ESCAPE
+            MOVE FUNCTION UPPER-CASE(OTHER-OPTION) TO OTHER-OPTION
 
-*> Access product functions for all other roles
+      EVALUATE TRUE
+         WHEN OTHER-SALES
+            CALL "SALES_MAIN"
+         WHEN OTHER-EMP-BROWSE
+            CALL "SYSTEM" USING "EMPLOYEE_BROWSE"
+         WHEN OTHER-TIMECLOCK
+            CALL "SYSTEM" USING "TIMECLOCK"
+         WHEN OTHER-CUS-ADD
+            CALL "CUSADD"
+         WHEN OTHER-CUS-UPDATE
+            CALL "CUSUPD"
+         WHEN OTHER-CUS-VIEW
+            CALL "CUSVW"
+         WHEN OTHER-BACK
+            CONTINUE
+      END-EVALUATE
 
-*> Reports: Profits, Sales breakdown, Maintenance Times, and Inventory usage
+      MOVE SPACES TO IN-OTHER-OPTIONS
+
+   END-PERFORM.
+EXIT PARAGRAPH.
+
+END PROGRAM ADMIN.
+
+*> Update an employee
+
+*> Add new service and part types
