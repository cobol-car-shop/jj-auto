@@ -0,0 +1,216 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Employee roster report - walks EMPLOYEE.IDX in empID
+*>          order, skipping terminated (IDX-DST = 'Y') records, and
+*>          pages through every active employee's name and position
+*>          the same way PARTS_REORDER_REPORT.cbl pages through
+*>          parts. Accumulates current headcount and an hourly vs.
+*>          salaried breakdown across the whole file and shows that
+*>          total on the last page. Callable from REPORTING_MENU the
+*>          same way SALES_REP and EMPLOYEE_COMMISSION_REPORT are -
+*>          REPORTING_MENU's WHEN EMPLOYEES runs this roster first
+*>          and the commission report second, since the menu offers
+*>          only one EMPLOYEES branch for both.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EMPLOYEE_ROSTER_REPORT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL EMP-FILE
+        ASSIGN TO '../../INDEXES/EMPLOYEE.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS EMX-empID
+        ALTERNATE RECORD KEY IS EMX-lName WITH DUPLICATES.
+    SELECT EXPORT-FILE ASSIGN TO 'EMPLOYEE_ROSTER_REPORT.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD EMP-FILE
+    RECORD CONTAINS 165 CHARACTERS.
+    COPY EMP_DEF REPLACING ==:TAG:== BY ==EMX==.
+FD EXPORT-FILE.
+01 EXPORT-REC                 PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF               PIC X VALUE 'N'.
+01 WS-HEADCOUNT          PIC 9(5) VALUE 0.
+01 WS-HOURLY-COUNT       PIC 9(5) VALUE 0.
+01 WS-SALARIED-COUNT     PIC 9(5) VALUE 0.
+
+01 WS-INPUT-FIELDS.
+   05 WS-USER-INPUT     PIC X OCCURS 10 TIMES.
+01 WS-ROSTER-TABLE.
+   05 WS-ROW OCCURS 10 TIMES INDEXED BY ROW-IDX.
+       10 WS-R-EMPID    PIC 9(5).
+       10 WS-R-NAME     PIC X(20).
+       10 WS-R-POSITION PIC X(15).
+       10 WS-R-HOURLY   PIC XXX.
+
+LINKAGE SECTION.
+01 PARAMETRES.
+   02 PA-RETURN-CODE PIC 99 VALUE 0.
+   02 PA-OPTION-CODE PIC 99 VALUE 0.
+   02 PA-EXPORT-FLAG PIC X VALUE "N".
+
+SCREEN SECTION.
+01 ROSTER-SCREEN.
+   05 TITLE-SECTION.
+       10 VALUE "EMPLOYEE ROSTER REPORT" BLANK SCREEN
+           LINE 1 COL 29.
+       10 VALUE "--------------------------------------------------------"
+          LINE 2 COL 1.
+   05 HEADER-SECTION.
+       10 VALUE "| EMP ID " LINE 3 COL 6.
+       10 VALUE "| NAME              " LINE 3 COL 18.
+       10 VALUE "| POSITION       " LINE 3 COL 40.
+       10 VALUE "| HOURLY |" LINE 3 COL 58.
+   05 ROSTER-LINES-SECTION.
+        *> ROW 1
+       10 PIC 9(5) USING WS-R-EMPID(1)          LINE  5 COL  7.
+       10 PIC X(20) USING WS-R-NAME(1)                 COL 18.
+       10 PIC X(15) USING WS-R-POSITION(1)             COL 40.
+       10 PIC XXX USING WS-R-HOURLY(1)                 COL 59.
+        *> ROW 2
+       10 PIC 9(5) USING WS-R-EMPID(2)          LINE  7 COL  7.
+       10 PIC X(20) USING WS-R-NAME(2)                 COL 18.
+       10 PIC X(15) USING WS-R-POSITION(2)             COL 40.
+       10 PIC XXX USING WS-R-HOURLY(2)                 COL 59.
+        *> ROW 3
+       10 PIC 9(5) USING WS-R-EMPID(3)          LINE  9 COL  7.
+       10 PIC X(20) USING WS-R-NAME(3)                 COL 18.
+       10 PIC X(15) USING WS-R-POSITION(3)             COL 40.
+       10 PIC XXX USING WS-R-HOURLY(3)                 COL 59.
+        *> ROW 4
+       10 PIC 9(5) USING WS-R-EMPID(4)          LINE 11 COL  7.
+       10 PIC X(20) USING WS-R-NAME(4)                 COL 18.
+       10 PIC X(15) USING WS-R-POSITION(4)             COL 40.
+       10 PIC XXX USING WS-R-HOURLY(4)                 COL 59.
+        *> ROW 5
+       10 PIC 9(5) USING WS-R-EMPID(5)          LINE 13 COL  7.
+       10 PIC X(20) USING WS-R-NAME(5)                 COL 18.
+       10 PIC X(15) USING WS-R-POSITION(5)             COL 40.
+       10 PIC XXX USING WS-R-HOURLY(5)                 COL 59.
+        *> ROW 6
+       10 PIC 9(5) USING WS-R-EMPID(6)          LINE 15 COL  7.
+       10 PIC X(20) USING WS-R-NAME(6)                 COL 18.
+       10 PIC X(15) USING WS-R-POSITION(6)             COL 40.
+       10 PIC XXX USING WS-R-HOURLY(6)                 COL 59.
+        *> ROW 7
+       10 PIC 9(5) USING WS-R-EMPID(7)          LINE 17 COL  7.
+       10 PIC X(20) USING WS-R-NAME(7)                 COL 18.
+       10 PIC X(15) USING WS-R-POSITION(7)             COL 40.
+       10 PIC XXX USING WS-R-HOURLY(7)                 COL 59.
+        *> ROW 8
+       10 PIC 9(5) USING WS-R-EMPID(8)          LINE 19 COL  7.
+       10 PIC X(20) USING WS-R-NAME(8)                 COL 18.
+       10 PIC X(15) USING WS-R-POSITION(8)             COL 40.
+       10 PIC XXX USING WS-R-HOURLY(8)                 COL 59.
+        *> ROW 9
+       10 PIC 9(5) USING WS-R-EMPID(9)          LINE 21 COL  7.
+       10 PIC X(20) USING WS-R-NAME(9)                 COL 18.
+       10 PIC X(15) USING WS-R-POSITION(9)             COL 40.
+       10 PIC XXX USING WS-R-HOURLY(9)                 COL 59.
+        *> ROW 10
+       10 PIC 9(5) USING WS-R-EMPID(10)         LINE 23 COL  7.
+       10 PIC X(20) USING WS-R-NAME(10)                COL 18.
+       10 PIC X(15) USING WS-R-POSITION(10)            COL 40.
+       10 PIC XXX USING WS-R-HOURLY(10)                COL 59.
+   05 USER-INFO-SECTION.
+       10 DISP-MORE-REC PIC XXXXXX               LINE 24 COL 70.
+       10 VALUE "ENTER FOR NEXT PAGE, ESC TO EXIT"
+                                                 LINE 24 COL 10.
+       10 VALUE "HEADCOUNT:" LINE 22 COL 10.
+       10 PIC ZZZZ9 USING WS-HEADCOUNT           LINE 22 COL 21.
+       10 VALUE "HOURLY:" LINE 22 COL 30.
+       10 PIC ZZZZ9 USING WS-HOURLY-COUNT         LINE 22 COL 38.
+       10 VALUE "SALARIED:" LINE 22 COL 45.
+       10 PIC ZZZZ9 USING WS-SALARIED-COUNT       LINE 22 COL 55.
+
+PROCEDURE DIVISION USING PARAMETRES.
+MAIN-PROCEDURE.
+    OPEN INPUT EMP-FILE
+    IF PA-EXPORT-FLAG = 'Y'
+        OPEN OUTPUT EXPORT-FILE
+        MOVE "EMP ID  NAME                  POSITION         HOURLY"
+            TO EXPORT-REC
+        WRITE EXPORT-REC
+    END-IF
+
+    MOVE 0 TO EMX-empID
+    START EMP-FILE KEY IS NOT LESS THAN EMX-empID
+        INVALID KEY
+            MOVE 'Y' TO WS-EOF
+    END-START.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        PERFORM VARYING ROW-IDX FROM 1 BY 1
+                UNTIL ROW-IDX > 10
+            MOVE SPACES TO WS-USER-INPUT(ROW-IDX)
+            IF WS-EOF = 'N' THEN
+                PERFORM 200-BUILD-NEXT-ACTIVE-EMPLOYEE-ROW
+            ELSE
+                MOVE SPACES TO WS-ROW(ROW-IDX)
+            END-IF
+        END-PERFORM
+
+        IF WS-EOF = 'Y' THEN
+            MOVE "BOTTOM" TO DISP-MORE-REC
+        ELSE
+            MOVE "MORE.." TO DISP-MORE-REC
+        END-IF
+
+        DISPLAY ROSTER-SCREEN
+        ACCEPT ROSTER-SCREEN
+    END-PERFORM.
+
+    CLOSE EMP-FILE
+    IF PA-EXPORT-FLAG = 'Y'
+        CLOSE EXPORT-FILE
+    END-IF
+
+    MOVE 0 TO PA-RETURN-CODE
+    GOBACK.
+EXIT PROGRAM.
+
+*> Reads forward until an active (non-terminated) employee is found
+*> or EOF, tallies headcount and the hourly/salaried breakdown, and
+*> moves the row into the current table slot.
+200-BUILD-NEXT-ACTIVE-EMPLOYEE-ROW.
+    READ EMP-FILE NEXT RECORD
+        AT END
+            MOVE 'Y' TO WS-EOF
+            MOVE SPACES TO WS-ROW(ROW-IDX)
+        NOT AT END
+            IF EMX-DST = 'Y' THEN
+                PERFORM 200-BUILD-NEXT-ACTIVE-EMPLOYEE-ROW
+            ELSE
+                ADD 1 TO WS-HEADCOUNT
+                IF EMX-hourly = "YES" THEN
+                    ADD 1 TO WS-HOURLY-COUNT
+                ELSE
+                    ADD 1 TO WS-SALARIED-COUNT
+                END-IF
+                MOVE EMX-empID TO WS-R-EMPID(ROW-IDX)
+                STRING EMX-fName DELIMITED BY SPACE
+                       " " DELIMITED BY SIZE
+                       EMX-lName DELIMITED BY SPACE
+                    INTO WS-R-NAME(ROW-IDX)
+                MOVE EMX-position TO WS-R-POSITION(ROW-IDX)
+                MOVE EMX-hourly TO WS-R-HOURLY(ROW-IDX)
+                IF PA-EXPORT-FLAG = 'Y'
+                    STRING WS-R-EMPID(ROW-IDX) "  " WS-R-NAME(ROW-IDX)
+                           "  " WS-R-POSITION(ROW-IDX) "  "
+                           WS-R-HOURLY(ROW-IDX) DELIMITED BY SIZE
+                        INTO EXPORT-REC
+                    WRITE EXPORT-REC
+                END-IF
+            END-IF
+    END-READ.
+EXIT PARAGRAPH.
+
+END PROGRAM EMPLOYEE_ROSTER_REPORT.
