@@ -0,0 +1,62 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Open a new service/repair ticket on TICKET.IDX, linking
+*>          a customer and a vehicle. No mechanic is assigned yet -
+*>          TICKET_ASSIGN fills in LS-Ticket's empID later and
+*>          TICKET_CLOSE closes it out. Mirrors ADD_SALE.cbl's
+*>          write-only pattern for the ticket's own index file.
+*> Tectonics: cobc
+*>*****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TICKET_OPEN.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-TICKET
+        ASSIGN TO '../../INDEXES/TICKET.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS SEQUENTIAL
+        RECORD KEY IS IDX-ticketID
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-TICKET
+        RECORD CONTAINS 89 CHARACTERS.
+    COPY TICKET_DEF REPLACING ==:TAG:== BY ==IDX==.
+
+WORKING-STORAGE SECTION.
+01  WS-CURRENT-DATE.
+    05  WS-CD-YEAR      PIC 9999.
+    05  WS-CD-MONTH     PIC 99.
+    05  WS-CD-DAY       PIC 99.
+    05  FILLER          PIC X(10).
+
+LINKAGE SECTION.
+   COPY TICKET_DEF REPLACING ==:TAG:== BY ==LS==.
+
+PROCEDURE DIVISION USING LS-Ticket.
+MAIN-PROCEDURE.
+   MOVE "O" TO LS-status
+   MOVE ZEROES TO LS-empID
+   MOVE ZEROES TO LS-closeYear
+   MOVE ZEROES TO LS-closeMonth
+   MOVE ZEROES TO LS-closeDay
+
+   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+   MOVE WS-CD-YEAR TO LS-openYear
+   MOVE WS-CD-MONTH TO LS-openMonth
+   MOVE WS-CD-DAY TO LS-openDay
+
+   OPEN EXTEND INDEX-FILE-TICKET
+   WRITE IDX-TICKET FROM LS-Ticket
+     INVALID KEY DISPLAY 'INVALID KEY : ' IDX-ticketID ' | IGNORING'
+     NOT INVALID KEY DISPLAY 'TICKET OPENED: ' IDX-ticketID
+        ' CUST: ' IDX-custID ' VIN: ' IDX-carVIN
+   END-WRITE
+   CLOSE INDEX-FILE-TICKET
+  EXIT PARAGRAPH.
+END PROGRAM TICKET_OPEN.
