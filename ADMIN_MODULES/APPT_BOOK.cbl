@@ -0,0 +1,47 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Book a service appointment on APPOINTMENT.IDX for a
+*>          future date, bay, and mechanic, so the front desk can
+*>          schedule a customer's car ahead of it actually being
+*>          opened as a TICKET_DEF ticket. Mirrors ADD_SALE.cbl's
+*>          write-only pattern for the appointment's index file.
+*>*****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. APPT_BOOK.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-APPT
+        ASSIGN TO '../../INDEXES/APPOINTMENT.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS SEQUENTIAL
+        RECORD KEY IS IDX-apptID
+        ALTERNATE RECORD KEY IS IDX-apptDate WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-bayNumber WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-APPT
+        RECORD CONTAINS 73 CHARACTERS.
+    COPY APPOINTMENT_DEF REPLACING ==:TAG:== BY ==IDX==.
+
+WORKING-STORAGE SECTION.
+LINKAGE SECTION.
+   COPY APPOINTMENT_DEF REPLACING ==:TAG:== BY ==LS==.
+
+PROCEDURE DIVISION USING LS-Appointment.
+MAIN-PROCEDURE.
+   MOVE "S" TO LS-status
+
+   OPEN EXTEND INDEX-FILE-APPT
+   WRITE IDX-APPOINTMENT FROM LS-Appointment
+     INVALID KEY DISPLAY 'INVALID KEY : ' IDX-apptID ' | IGNORING'
+     NOT INVALID KEY DISPLAY 'APPOINTMENT BOOKED: ' IDX-apptID
+        ' DATE: ' IDX-apptDate ' BAY: ' IDX-bayNumber
+   END-WRITE
+   CLOSE INDEX-FILE-APPT
+  EXIT PARAGRAPH.
+END PROGRAM APPT_BOOK.
