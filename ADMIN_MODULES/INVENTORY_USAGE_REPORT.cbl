@@ -0,0 +1,205 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Inventory usage report - walks TICKETPART.IDX on the
+*>          TPX-partID alternate key (WITH DUPLICATES) and totals
+*>          each part's quantity used across every service ticket,
+*>          looking the part's name up through READ_PART the same
+*>          way TICKET_CLOSE and PROFITS_REPORT do. Callable from
+*>          REPORTING_MENU the same way PARTS_REORDER_REPORT and
+*>          EMPLOYEE_COMMISSION_REPORT are.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. INVENTORY_USAGE_REPORT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-TICKETPART
+        ASSIGN TO '../../INDEXES/TICKETPART.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS TPX-ticketPartID
+        ALTERNATE RECORD KEY IS TPX-ticketID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TPX-partID WITH DUPLICATES.
+    SELECT EXPORT-FILE ASSIGN TO 'INVENTORY_USAGE_REPORT.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-TICKETPART
+    RECORD CONTAINS 17 CHARACTERS.
+    COPY TICKET_PART_DEF REPLACING ==:TAG:== BY ==TPX==.
+FD EXPORT-FILE.
+01 EXPORT-REC                 PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF               PIC X VALUE 'N'.
+
+01 WS-CUR-PARTID         PIC 9(5).
+01 WS-QTY-TOTAL          PIC 9(7).
+01 WS-PART-RESULT-CODE   PIC 99.
+COPY PART_DEF REPLACING ==:TAG:== BY ==WS==.
+
+01 WS-INPUT-FIELDS.
+   05 WS-USER-INPUT      PIC X OCCURS 10 TIMES.
+01 WS-USAGE-TABLE.
+   05 WS-ROW OCCURS 10 TIMES INDEXED BY ROW-IDX.
+       10 WS-R-PARTID    PIC 9(5).
+       10 WS-R-NAME      PIC X(15).
+       10 WS-R-QTY       PIC 9(7).
+
+LINKAGE SECTION.
+01 PARAMETRES.
+   02 PA-RETURN-CODE PIC 99 VALUE 0.
+   02 PA-OPTION-CODE PIC 99 VALUE 0.
+   02 PA-EXPORT-FLAG PIC X VALUE "N".
+
+SCREEN SECTION.
+01 USAGE-SCREEN.
+   05 TITLE-SECTION.
+       10 VALUE "INVENTORY USAGE REPORT" BLANK SCREEN
+           LINE 1 COL 29.
+       10 VALUE "--------------------------------------------------------"
+          LINE 2 COL 1.
+   05 HEADER-SECTION.
+       10 VALUE "| PART ID " LINE 3 COL 6.
+       10 VALUE "| PART NAME      " LINE 3 COL 19.
+       10 VALUE "| QTY USED |" LINE 3 COL 40.
+   05 USAGE-LINES-SECTION.
+        *> ROW 1
+       10 PIC 9(5) USING WS-R-PARTID(1)          LINE  5 COL  7.
+       10 PIC X(15) USING WS-R-NAME(1)                  COL 19.
+       10 PIC 9(7) USING WS-R-QTY(1)                     COL 40.
+        *> ROW 2
+       10 PIC 9(5) USING WS-R-PARTID(2)          LINE  7 COL  7.
+       10 PIC X(15) USING WS-R-NAME(2)                  COL 19.
+       10 PIC 9(7) USING WS-R-QTY(2)                     COL 40.
+        *> ROW 3
+       10 PIC 9(5) USING WS-R-PARTID(3)          LINE  9 COL  7.
+       10 PIC X(15) USING WS-R-NAME(3)                  COL 19.
+       10 PIC 9(7) USING WS-R-QTY(3)                     COL 40.
+        *> ROW 4
+       10 PIC 9(5) USING WS-R-PARTID(4)          LINE 11 COL  7.
+       10 PIC X(15) USING WS-R-NAME(4)                  COL 19.
+       10 PIC 9(7) USING WS-R-QTY(4)                     COL 40.
+        *> ROW 5
+       10 PIC 9(5) USING WS-R-PARTID(5)          LINE 13 COL  7.
+       10 PIC X(15) USING WS-R-NAME(5)                  COL 19.
+       10 PIC 9(7) USING WS-R-QTY(5)                     COL 40.
+        *> ROW 6
+       10 PIC 9(5) USING WS-R-PARTID(6)          LINE 15 COL  7.
+       10 PIC X(15) USING WS-R-NAME(6)                  COL 19.
+       10 PIC 9(7) USING WS-R-QTY(6)                     COL 40.
+        *> ROW 7
+       10 PIC 9(5) USING WS-R-PARTID(7)          LINE 17 COL  7.
+       10 PIC X(15) USING WS-R-NAME(7)                  COL 19.
+       10 PIC 9(7) USING WS-R-QTY(7)                     COL 40.
+        *> ROW 8
+       10 PIC 9(5) USING WS-R-PARTID(8)          LINE 19 COL  7.
+       10 PIC X(15) USING WS-R-NAME(8)                  COL 19.
+       10 PIC 9(7) USING WS-R-QTY(8)                     COL 40.
+        *> ROW 9
+       10 PIC 9(5) USING WS-R-PARTID(9)          LINE 21 COL  7.
+       10 PIC X(15) USING WS-R-NAME(9)                  COL 19.
+       10 PIC 9(7) USING WS-R-QTY(9)                     COL 40.
+        *> ROW 10
+       10 PIC 9(5) USING WS-R-PARTID(10)         LINE 23 COL  7.
+       10 PIC X(15) USING WS-R-NAME(10)                 COL 19.
+       10 PIC 9(7) USING WS-R-QTY(10)                    COL 40.
+   05 USER-INFO-SECTION.
+       10 DISP-MORE-REC PIC XXXXXX               LINE 24 COL 70.
+       10 VALUE "ENTER FOR NEXT PAGE, ESC TO EXIT"
+                                                 LINE 24 COL 10.
+
+PROCEDURE DIVISION USING PARAMETRES.
+MAIN-PROCEDURE.
+    OPEN INPUT INDEX-FILE-TICKETPART
+    IF PA-EXPORT-FLAG = 'Y' THEN
+        OPEN OUTPUT EXPORT-FILE
+        MOVE "PART ID  PART NAME       QTY USED" TO EXPORT-REC
+        WRITE EXPORT-REC
+    END-IF
+
+    MOVE 0 TO TPX-partID
+    START INDEX-FILE-TICKETPART KEY IS NOT LESS THAN TPX-partID
+        INVALID KEY
+            MOVE 'Y' TO WS-EOF
+    END-START.
+    IF WS-EOF = 'N' THEN
+        PERFORM 300-READ-NEXT-TICKETPART
+    END-IF.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        PERFORM VARYING ROW-IDX FROM 1 BY 1
+                UNTIL ROW-IDX > 10
+            MOVE SPACES TO WS-USER-INPUT(ROW-IDX)
+            IF WS-EOF = 'N' THEN
+                PERFORM 200-BUILD-NEXT-PART-ROW
+            ELSE
+                MOVE SPACES TO WS-ROW(ROW-IDX)
+            END-IF
+        END-PERFORM
+
+        IF WS-EOF = 'Y' THEN
+            MOVE "BOTTOM" TO DISP-MORE-REC
+        ELSE
+            MOVE "MORE.." TO DISP-MORE-REC
+        END-IF
+
+        DISPLAY USAGE-SCREEN
+        ACCEPT USAGE-SCREEN
+    END-PERFORM.
+
+    CLOSE INDEX-FILE-TICKETPART
+    IF PA-EXPORT-FLAG = 'Y' THEN
+        CLOSE EXPORT-FILE
+    END-IF
+
+    MOVE 0 TO PA-RETURN-CODE
+    GOBACK.
+EXIT PROGRAM.
+
+*> Totals the quantity used for the current part across every
+*> TICKETPART.IDX line that shares its partID and moves it into the
+*> current table row.
+200-BUILD-NEXT-PART-ROW.
+    MOVE TPX-partID TO WS-CUR-PARTID
+    MOVE 0 TO WS-QTY-TOTAL
+
+    PERFORM UNTIL WS-EOF = 'Y' OR TPX-partID NOT = WS-CUR-PARTID
+        ADD TPX-qtyUsed TO WS-QTY-TOTAL
+        PERFORM 300-READ-NEXT-TICKETPART
+    END-PERFORM
+
+    PERFORM 250-LOOKUP-PART-NAME
+    MOVE WS-CUR-PARTID TO WS-R-PARTID(ROW-IDX)
+    MOVE WS-PART-NAME TO WS-R-NAME(ROW-IDX)
+    MOVE WS-QTY-TOTAL TO WS-R-QTY(ROW-IDX)
+    IF PA-EXPORT-FLAG = 'Y' THEN
+        STRING WS-R-PARTID(ROW-IDX) "  " WS-R-NAME(ROW-IDX)
+               "  " WS-R-QTY(ROW-IDX) DELIMITED BY SIZE
+            INTO EXPORT-REC
+        WRITE EXPORT-REC
+    END-IF.
+EXIT PARAGRAPH.
+
+*> Looks the current part up by ID for display purposes.
+250-LOOKUP-PART-NAME.
+    MOVE WS-CUR-PARTID TO WS-PART-ID
+    CALL "READ_PART" USING WS-PART, WS-PART-RESULT-CODE
+    IF WS-PART-RESULT-CODE NOT = 01
+        MOVE "UNKNOWN" TO WS-PART-NAME
+    END-IF.
+EXIT PARAGRAPH.
+
+*> Advances to the next record in partID order, setting WS-EOF when
+*> the alternate key is exhausted.
+300-READ-NEXT-TICKETPART.
+    READ INDEX-FILE-TICKETPART NEXT RECORD
+        AT END
+            MOVE 'Y' TO WS-EOF
+    END-READ.
+EXIT PARAGRAPH.
+
+END PROGRAM INVENTORY_USAGE_REPORT.
