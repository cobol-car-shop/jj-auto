@@ -0,0 +1,236 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: End-of-day close job - every file in this system
+*>          (SALE.IDX, PARTLIST.DAT via TICKET/TICKETPART activity,
+*>          and so on) is maintained purely through interactive
+*>          screens, with no JCL or batch step that runs at day's
+*>          end, so the files just sit in whatever state they were
+*>          last left in. This is a periodic batch/reconciliation
+*>          job in the same vein as CUST_PURGE - run it at close of
+*>          business and it reads today's SALE.IDX activity (units
+*>          sold, revenue) and today's parts consumption (every
+*>          TICKETPART.IDX line attached to a TICKET.IDX ticket that
+*>          closed today, looked up through READ_PART for unit
+*>          price, the same bounded-scan idiom TICKET_CLOSE and
+*>          PROFITS_REPORT use) into one consolidated daily summary,
+*>          both on screen and written out to EOD_CLOSE.RPT so there
+*>          is a clean, persisted cutoff for the day. CHANGE_PARTS_QTY
+*>          itself has no date-stamped change log - it overwrites
+*>          on-hand quantity directly with nothing recorded about
+*>          when or by how much it changed - so parts consumption
+*>          here is drawn from ticket activity, the only persisted,
+*>          dated record of parts actually leaving inventory.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EOD_CLOSE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-SALE
+        ASSIGN TO '../../INDEXES/SALE.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-saleID
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES.
+    SELECT OPTIONAL INDEX-FILE-TICKET
+        ASSIGN TO '../../INDEXES/TICKET.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS TKX-ticketID
+        ALTERNATE RECORD KEY IS TKX-custID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TKX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TKX-empID WITH DUPLICATES.
+    SELECT OPTIONAL INDEX-FILE-TICKETPART
+        ASSIGN TO '../../INDEXES/TICKETPART.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS TPX-ticketPartID
+        ALTERNATE RECORD KEY IS TPX-ticketID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TPX-partID WITH DUPLICATES.
+    SELECT EXPORT-FILE ASSIGN TO 'EOD_CLOSE.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-SALE
+    RECORD CONTAINS 121 CHARACTERS.
+    COPY SALE_DEF REPLACING ==:TAG:== BY ==IDX==.
+FD INDEX-FILE-TICKET
+    RECORD CONTAINS 89 CHARACTERS.
+    COPY TICKET_DEF REPLACING ==:TAG:== BY ==TKX==.
+FD INDEX-FILE-TICKETPART
+    RECORD CONTAINS 17 CHARACTERS.
+    COPY TICKET_PART_DEF REPLACING ==:TAG:== BY ==TPX==.
+FD EXPORT-FILE.
+01 EXPORT-REC                 PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-SALE-EOF           PIC X VALUE 'N'.
+01 WS-TICKET-EOF         PIC X VALUE 'N'.
+01 WS-MORE-PARTS         PIC X VALUE 'N'.
+
+01 WS-TODAY-DATE         PIC 9(8).
+01 WS-TODAY-GROUP REDEFINES WS-TODAY-DATE.
+   05 WS-TODAY-YEAR      PIC 9(4).
+   05 WS-TODAY-MONTH     PIC 9(2).
+   05 WS-TODAY-DAY       PIC 9(2).
+
+01 WS-UNITS-SOLD         PIC 9(5) VALUE 0.
+01 WS-SALES-REVENUE      PIC 9(9)V99 VALUE 0.
+01 WS-TICKETS-CLOSED     PIC 9(5) VALUE 0.
+01 WS-PARTS-CONSUMED-QTY PIC 9(7) VALUE 0.
+01 WS-PARTS-CONSUMED-VAL PIC 9(9)V99 VALUE 0.
+
+01 WS-PART-RESULT-CODE   PIC 99.
+COPY PART_DEF REPLACING ==:TAG:== BY ==WS==.
+
+SCREEN SECTION.
+01 EOD-SUMMARY-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 VALUE "END OF DAY CLOSE"                     LINE 1 COL 32.
+   05 VALUE "-------------------------------------" LINE 2 COL 1.
+   05 VALUE "SUMMARY FOR (YYYYMMDD):"  LINE 3 COL 5.
+   05 PIC 9(8) FROM WS-TODAY-DATE                  LINE 3 COL 30.
+
+   05 VALUE "UNITS SOLD TODAY:"        LINE 5 COL 5.
+   05 PIC ZZZZ9 FROM WS-UNITS-SOLD                 LINE 5 COL 30.
+
+   05 VALUE "SALES REVENUE TODAY:"     LINE 6 COL 5.
+   05 PIC $,$$,$9.99 FROM WS-SALES-REVENUE         LINE 6 COL 30.
+
+   05 VALUE "TICKETS CLOSED TODAY:"    LINE 8 COL 5.
+   05 PIC ZZZZ9 FROM WS-TICKETS-CLOSED             LINE 8 COL 30.
+
+   05 VALUE "PARTS CONSUMED (QTY):"    LINE 9 COL 5.
+   05 PIC ZZZZZZ9 FROM WS-PARTS-CONSUMED-QTY       LINE 9 COL 30.
+
+   05 VALUE "PARTS CONSUMED (VALUE):"  LINE 10 COL 5.
+   05 PIC $,$$,$9.99 FROM WS-PARTS-CONSUMED-VAL    LINE 10 COL 30.
+
+   05 VALUE "PRESS ENTER TO EXIT"      LINE 18 COL 32.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+   MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+   PERFORM 100-TOTAL-TODAYS-SALES
+   PERFORM 200-TOTAL-TODAYS-PARTS-USAGE
+
+   OPEN OUTPUT EXPORT-FILE
+   MOVE "END OF DAY CLOSE SUMMARY" TO EXPORT-REC
+   WRITE EXPORT-REC
+   STRING "DATE: " WS-TODAY-DATE DELIMITED BY SIZE INTO EXPORT-REC
+   WRITE EXPORT-REC
+   STRING "UNITS SOLD: " WS-UNITS-SOLD "  REVENUE: " WS-SALES-REVENUE
+       DELIMITED BY SIZE INTO EXPORT-REC
+   WRITE EXPORT-REC
+   STRING "TICKETS CLOSED: " WS-TICKETS-CLOSED
+          "  PARTS CONSUMED QTY: " WS-PARTS-CONSUMED-QTY
+          "  VALUE: " WS-PARTS-CONSUMED-VAL
+       DELIMITED BY SIZE INTO EXPORT-REC
+   WRITE EXPORT-REC
+   CLOSE EXPORT-FILE
+
+   DISPLAY EOD-SUMMARY-SCREEN
+   ACCEPT EOD-SUMMARY-SCREEN
+
+   STOP RUN.
+
+*> Totals every non-deleted SALE.IDX record dated today into units
+*> sold and sales revenue.
+100-TOTAL-TODAYS-SALES.
+   MOVE 0 TO WS-UNITS-SOLD
+   MOVE 0 TO WS-SALES-REVENUE
+   OPEN INPUT INDEX-FILE-SALE
+
+   MOVE 0 TO IDX-saleID
+   START INDEX-FILE-SALE KEY IS NOT LESS THAN IDX-saleID
+       INVALID KEY
+           MOVE 'Y' TO WS-SALE-EOF
+   END-START
+
+   PERFORM UNTIL WS-SALE-EOF = 'Y'
+       READ INDEX-FILE-SALE NEXT RECORD
+           AT END
+               MOVE 'Y' TO WS-SALE-EOF
+           NOT AT END
+               IF IDX-saleDate = WS-TODAY-GROUP AND
+                       IDX-DST NOT = 'Y' THEN
+                   ADD 1 TO WS-UNITS-SOLD
+                   ADD IDX-price TO WS-SALES-REVENUE
+               END-IF
+       END-READ
+   END-PERFORM
+
+   CLOSE INDEX-FILE-SALE.
+EXIT PARAGRAPH.
+
+*> Walks TICKET.IDX for tickets closed today and, for each, totals
+*> the parts it consumed off TICKETPART.IDX.
+200-TOTAL-TODAYS-PARTS-USAGE.
+   MOVE 0 TO WS-TICKETS-CLOSED
+   MOVE 0 TO WS-PARTS-CONSUMED-QTY
+   MOVE 0 TO WS-PARTS-CONSUMED-VAL
+   OPEN INPUT INDEX-FILE-TICKET
+   OPEN INPUT INDEX-FILE-TICKETPART
+
+   MOVE 0 TO TKX-ticketID
+   START INDEX-FILE-TICKET KEY IS NOT LESS THAN TKX-ticketID
+       INVALID KEY
+           MOVE 'Y' TO WS-TICKET-EOF
+   END-START
+
+   PERFORM UNTIL WS-TICKET-EOF = 'Y'
+       READ INDEX-FILE-TICKET NEXT RECORD
+           AT END
+               MOVE 'Y' TO WS-TICKET-EOF
+           NOT AT END
+               IF TKX-TICKET-CLOSED AND
+                       TKX-closeDate = WS-TODAY-GROUP THEN
+                   ADD 1 TO WS-TICKETS-CLOSED
+                   PERFORM 250-ADD-TICKET-PARTS-USAGE
+               END-IF
+       END-READ
+   END-PERFORM
+
+   CLOSE INDEX-FILE-TICKET
+   CLOSE INDEX-FILE-TICKETPART.
+EXIT PARAGRAPH.
+
+*> Bounded scan of TICKETPART.IDX for the current ticket (same idiom
+*> TICKET_CLOSE's 200-DEDUCT-PARTS-FOR-TICKET uses), adding each
+*> line's qtyUsed and qtyUsed*price onto the running totals.
+250-ADD-TICKET-PARTS-USAGE.
+   MOVE 'Y' TO WS-MORE-PARTS
+   MOVE TKX-ticketID TO TPX-ticketID
+   START INDEX-FILE-TICKETPART KEY IS NOT LESS THAN TPX-ticketID
+       INVALID KEY
+           MOVE 'N' TO WS-MORE-PARTS
+   END-START
+
+   PERFORM UNTIL WS-MORE-PARTS = 'N'
+       READ INDEX-FILE-TICKETPART NEXT RECORD
+           AT END
+               MOVE 'N' TO WS-MORE-PARTS
+           NOT AT END
+               IF TPX-ticketID NOT = TKX-ticketID
+                   MOVE 'N' TO WS-MORE-PARTS
+               ELSE
+                   ADD TPX-qtyUsed TO WS-PARTS-CONSUMED-QTY
+                   MOVE TPX-partID TO WS-PART-ID
+                   CALL "READ_PART" USING WS-PART, WS-PART-RESULT-CODE
+                   IF WS-PART-RESULT-CODE = 01
+                       COMPUTE WS-PARTS-CONSUMED-VAL =
+                           WS-PARTS-CONSUMED-VAL +
+                           (TPX-qtyUsed * WS-PART-PRICE)
+                   END-IF
+               END-IF
+       END-READ
+   END-PERFORM.
+EXIT PARAGRAPH.
+
+END PROGRAM EOD_CLOSE.
