@@ -0,0 +1,229 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Nightly reconciliation job - ADD_SALE writes IDX-SALE
+*>          with alternate keys on IDX-empID, IDX-carVIN, and
+*>          IDX-custID, but nothing else ever checks those foreign
+*>          references still resolve to real EMPLOYEE.IDX, CAR.IDX,
+*>          and CUSTOMER.IDX records. An employee can be deactivated
+*>          (or a car/customer record removed) while old sales still
+*>          point at it, which would silently break the sales-by-
+*>          employee and purchase-history reports. This job walks
+*>          SALE.IDX in saleID order the same way EOD_CLOSE walks its
+*>          files, tries each sale's three foreign keys against their
+*>          master files, and writes every sale with a reference that
+*>          doesn't resolve out to SALE_RECON.RPT along with a final
+*>          on-screen summary - a standalone batch/reconciliation job
+*>          in the same vein as CUST_PURGE and EOD_CLOSE, meant to be
+*>          run on a schedule rather than from a menu.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SALE_RECON.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-SALE
+        ASSIGN TO '../../INDEXES/SALE.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-saleID
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES.
+    SELECT OPTIONAL EMP-FILE
+        ASSIGN TO '../../INDEXES/EMPLOYEE.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS EMX-empID
+        ALTERNATE RECORD KEY IS EMX-lName WITH DUPLICATES.
+    SELECT OPTIONAL CAR-FILE
+        ASSIGN TO '../../INDEXES/CAR.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS CRX-carVIN.
+    SELECT OPTIONAL CUS-FILE
+        ASSIGN TO '../CUSTOMER_MGMT/CUSTOMER.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS CUST-ID-REC
+        ALTERNATE RECORD KEY IS CUST-LNAME-REC.
+    SELECT EXPORT-FILE ASSIGN TO 'SALE_RECON.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-SALE
+    RECORD CONTAINS 121 CHARACTERS.
+    COPY SALE_DEF REPLACING ==:TAG:== BY ==IDX==.
+FD EMP-FILE
+    RECORD CONTAINS 165 CHARACTERS.
+    COPY EMP_DEF REPLACING ==:TAG:== BY ==EMX==.
+FD CAR-FILE
+    RECORD CONTAINS 68 CHARACTERS.
+    COPY CAR_DEF REPLACING ==:TAG:== BY ==CRX==.
+*> Mirrors the CUST-REC layout CUSTOMER_MGMT's own programs carry
+*> inline (CUSADD/CUSUPD/CUSTVW/CUST_PURGE/CUSTOMERS_REPORT) - that
+*> module has no shared copybook for it, so this FD has to stay
+*> byte-for-byte in step with those by hand.
+FD CUS-FILE.
+01  CUST-REC.
+    05  CUST-ID-REC                      PIC 9(5).
+    05  CUST-FNAME-REC                   PIC X(15).
+    05  CUST-LNAME-REC                   PIC X(15).
+    05  CUST-INIT-REC                    PIC X.
+    05  CUST-PHONE-REC                   PIC 9(10).
+    05  CUST-EMAIL-REC                   PIC X(35).
+    05  CUST-ADDRS-REC                   PIC X(35).
+    05  CUST-CITY-REC                    PIC X(15).
+    05  CUST-STATE-REC                   PIC XX.
+    05  CUST-ZIP-REC                     PIC 9(5).
+    05  CUST-DST-REC                     PIC X.
+    05  CUST-DST-DATE-REC                PIC 9(8).
+    05  CUST-ADDED-DATE-REC              PIC 9(8).
+    05  CUST-AR-BALANCE-REC              PIC 9(7)V99.
+    05  CUST-CREDIT-HOLD-REC             PIC X.
+FD EXPORT-FILE.
+01 EXPORT-REC                 PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-SALE-EOF           PIC X VALUE 'N'.
+
+01 WS-SALES-CHECKED      PIC 9(5) VALUE 0.
+01 WS-SALES-FLAGGED      PIC 9(5) VALUE 0.
+01 WS-BAD-EMP-COUNT      PIC 9(5) VALUE 0.
+01 WS-BAD-CAR-COUNT      PIC 9(5) VALUE 0.
+01 WS-BAD-CUST-COUNT     PIC 9(5) VALUE 0.
+
+01 WS-BAD-EMP-FLAG       PIC X VALUE 'N'.
+01 WS-BAD-CAR-FLAG       PIC X VALUE 'N'.
+01 WS-BAD-CUST-FLAG      PIC X VALUE 'N'.
+
+SCREEN SECTION.
+01 RECON-SUMMARY-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 VALUE "SALE.IDX CROSS-REFERENCE RECONCILIATION" LINE 1 COL 20.
+   05 VALUE "-------------------------------------"  LINE 2 COL 1.
+
+   05 VALUE "SALES CHECKED:"             LINE 4 COL 5.
+   05 PIC ZZZZ9 FROM WS-SALES-CHECKED                LINE 4 COL 30.
+
+   05 VALUE "SALES FLAGGED:"             LINE 5 COL 5.
+   05 PIC ZZZZ9 FROM WS-SALES-FLAGGED                LINE 5 COL 30.
+
+   05 VALUE "  WITH BAD EMPLOYEE REF:"   LINE 6 COL 5.
+   05 PIC ZZZZ9 FROM WS-BAD-EMP-COUNT                LINE 6 COL 30.
+
+   05 VALUE "  WITH BAD CAR VIN REF:"    LINE 7 COL 5.
+   05 PIC ZZZZ9 FROM WS-BAD-CAR-COUNT                LINE 7 COL 30.
+
+   05 VALUE "  WITH BAD CUSTOMER REF:"   LINE 8 COL 5.
+   05 PIC ZZZZ9 FROM WS-BAD-CUST-COUNT               LINE 8 COL 30.
+
+   05 VALUE "DETAIL WRITTEN TO SALE_RECON.RPT" LINE 10 COL 5.
+
+   05 VALUE "PRESS ENTER TO EXIT"        LINE 18 COL 32.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+   OPEN OUTPUT EXPORT-FILE
+   MOVE "SALE.IDX CROSS-REFERENCE RECONCILIATION" TO EXPORT-REC
+   WRITE EXPORT-REC
+   MOVE "SALEID  BAD-EMP  BAD-CARVIN  BAD-CUST" TO EXPORT-REC
+   WRITE EXPORT-REC
+
+   PERFORM 100-CHECK-ALL-SALES
+
+   STRING "SALES CHECKED: " WS-SALES-CHECKED
+          "  FLAGGED: " WS-SALES-FLAGGED
+       DELIMITED BY SIZE INTO EXPORT-REC
+   WRITE EXPORT-REC
+   CLOSE EXPORT-FILE
+
+   DISPLAY RECON-SUMMARY-SCREEN
+   ACCEPT RECON-SUMMARY-SCREEN
+
+   STOP RUN.
+
+*> Walks SALE.IDX in saleID order and checks every non-deleted sale's
+*> three foreign keys against their master files.
+100-CHECK-ALL-SALES.
+   OPEN INPUT INDEX-FILE-SALE
+   OPEN INPUT EMP-FILE
+   OPEN INPUT CAR-FILE
+   OPEN INPUT CUS-FILE
+
+   MOVE 0 TO IDX-saleID
+   START INDEX-FILE-SALE KEY IS NOT LESS THAN IDX-saleID
+       INVALID KEY
+           MOVE 'Y' TO WS-SALE-EOF
+   END-START
+
+   PERFORM UNTIL WS-SALE-EOF = 'Y'
+       READ INDEX-FILE-SALE NEXT RECORD
+           AT END
+               MOVE 'Y' TO WS-SALE-EOF
+           NOT AT END
+               IF IDX-DST NOT = 'Y' THEN
+                   PERFORM 200-CHECK-ONE-SALE
+               END-IF
+       END-READ
+   END-PERFORM
+
+   CLOSE INDEX-FILE-SALE
+   CLOSE EMP-FILE
+   CLOSE CAR-FILE
+   CLOSE CUS-FILE.
+EXIT PARAGRAPH.
+
+*> Looks the current sale's empID, carVIN, and custID up against
+*> EMPLOYEE.IDX, CAR.IDX, and CUSTOMER.IDX and writes an exception
+*> line for any that don't resolve.
+200-CHECK-ONE-SALE.
+   ADD 1 TO WS-SALES-CHECKED
+   MOVE 'N' TO WS-BAD-EMP-FLAG
+   MOVE 'N' TO WS-BAD-CAR-FLAG
+   MOVE 'N' TO WS-BAD-CUST-FLAG
+
+   MOVE IDX-empID TO EMX-empID
+   READ EMP-FILE KEY IS EMX-empID
+       INVALID KEY
+           MOVE 'Y' TO WS-BAD-EMP-FLAG
+       NOT INVALID KEY
+           IF EMX-DST = 'Y'
+               MOVE 'Y' TO WS-BAD-EMP-FLAG
+           END-IF
+   END-READ
+
+   MOVE IDX-carVIN TO CRX-carVIN
+   READ CAR-FILE KEY IS CRX-carVIN
+       INVALID KEY
+           MOVE 'Y' TO WS-BAD-CAR-FLAG
+   END-READ
+
+   MOVE IDX-custID TO CUST-ID-REC
+   READ CUS-FILE KEY IS CUST-ID-REC
+       INVALID KEY
+           MOVE 'Y' TO WS-BAD-CUST-FLAG
+   END-READ
+
+   IF WS-BAD-EMP-FLAG = 'Y' OR WS-BAD-CAR-FLAG = 'Y'
+           OR WS-BAD-CUST-FLAG = 'Y' THEN
+       ADD 1 TO WS-SALES-FLAGGED
+       IF WS-BAD-EMP-FLAG = 'Y'
+           ADD 1 TO WS-BAD-EMP-COUNT
+       END-IF
+       IF WS-BAD-CAR-FLAG = 'Y'
+           ADD 1 TO WS-BAD-CAR-COUNT
+       END-IF
+       IF WS-BAD-CUST-FLAG = 'Y'
+           ADD 1 TO WS-BAD-CUST-COUNT
+       END-IF
+       STRING IDX-saleID "  " WS-BAD-EMP-FLAG "        "
+              WS-BAD-CAR-FLAG "           " WS-BAD-CUST-FLAG
+           DELIMITED BY SIZE INTO EXPORT-REC
+       WRITE EXPORT-REC
+   END-IF.
+EXIT PARAGRAPH.
+
+END PROGRAM SALE_RECON.
