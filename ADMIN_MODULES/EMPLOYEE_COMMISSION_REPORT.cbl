@@ -0,0 +1,298 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Commission report - walks SALE.IDX on the IDX-empID
+*>          alternate key (WITH DUPLICATES, written by ADD_SALE
+*>          specifically so sales trace back to the rep) and totals
+*>          each salesperson's closed deal count and dollar volume
+*>          for a date range. Callable from REPORTING_MENU the same
+*>          way SALES_REP and PARTS_REORDER_REPORT are.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EMPLOYEE_COMMISSION_REPORT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-SALE
+        ASSIGN TO '../../INDEXES/SALE.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-saleID
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES.
+    SELECT OPTIONAL EMP-FILE
+        ASSIGN TO '../../INDEXES/EMPLOYEE.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS EMX-empID
+        ALTERNATE RECORD KEY IS EMX-lName WITH DUPLICATES.
+    SELECT EXPORT-FILE ASSIGN TO 'EMPLOYEE_COMMISSION_REPORT.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-SALE
+    RECORD CONTAINS 121 CHARACTERS.
+    COPY SALE_DEF REPLACING ==:TAG:== BY ==IDX==.
+FD EMP-FILE
+    RECORD CONTAINS 165 CHARACTERS.
+    COPY EMP_DEF REPLACING ==:TAG:== BY ==EMX==.
+FD EXPORT-FILE.
+01 EXPORT-REC                 PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF              PIC X VALUE 'N'.
+01 WS-ROW-FOUND         PIC X VALUE 'F'.
+
+01 WS-FROM-DATE.
+   05 WS-FROM-YEAR      PIC 9(4).
+   05 WS-FROM-MONTH     PIC 9(2).
+   05 WS-FROM-DAY       PIC 9(2).
+01 WS-TO-DATE.
+   05 WS-TO-YEAR        PIC 9(4).
+   05 WS-TO-MONTH       PIC 9(2).
+   05 WS-TO-DAY         PIC 9(2).
+
+01 WS-CUR-EMPID         PIC 9(5).
+01 WS-DEAL-COUNT        PIC 9(5).
+01 WS-DOLLAR-TOTAL      PIC 9(9)V99.
+01 WS-EMP-NAME          PIC X(20).
+
+01 WS-INPUT-FIELDS.
+   05 WS-USER-INPUT     PIC X OCCURS 10 TIMES.
+01 WS-COMMISSION-TABLE.
+   05 WS-ROW OCCURS 10 TIMES INDEXED BY ROW-IDX.
+       10 WS-R-EMPID    PIC 9(5).
+       10 WS-R-NAME     PIC X(20).
+       10 WS-R-COUNT    PIC 9(5).
+       10 WS-R-TOTAL    PIC 9(9)V99.
+
+LINKAGE SECTION.
+01 PARAMETRES.
+   02 PA-RETURN-CODE PIC 99 VALUE 0.
+   02 PA-OPTION-CODE PIC 99 VALUE 0.
+   02 PA-EXPORT-FLAG PIC X VALUE "N".
+
+SCREEN SECTION.
+01 DATE-RANGE-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 TITLE-BAR FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      10 VALUE SPACES PIC X(120).
+      10 VALUE "EMPLOYEE COMMISSION REPORT" LINE 1 COL 45.
+
+   05 VALUE "FROM DATE (YYYYMMDD): " LINE 5 COL 10.
+   05 IN-FROM-YEAR  PIC 9(4) FROM WS-FROM-YEAR  TO WS-FROM-YEAR
+                                                      LINE 5 COL 33.
+   05 IN-FROM-MONTH PIC 9(2) FROM WS-FROM-MONTH TO WS-FROM-MONTH
+                                                      LINE 5 COL 38.
+   05 IN-FROM-DAY   PIC 9(2) FROM WS-FROM-DAY   TO WS-FROM-DAY
+                                                      LINE 5 COL 41.
+
+   05 VALUE "TO DATE   (YYYYMMDD): " LINE 6 COL 10.
+   05 IN-TO-YEAR  PIC 9(4) FROM WS-TO-YEAR  TO WS-TO-YEAR
+                                                      LINE 6 COL 33.
+   05 IN-TO-MONTH PIC 9(2) FROM WS-TO-MONTH TO WS-TO-MONTH
+                                                      LINE 6 COL 38.
+   05 IN-TO-DAY   PIC 9(2) FROM WS-TO-DAY   TO WS-TO-DAY
+                                                      LINE 6 COL 41.
+
+   05 VALUE "ENTER - RUN REPORT" LINE 18 COL 35.
+   05 VALUE "ESC - CANCEL"       LINE 19 COL 35.
+
+01 COMMISSION-SCREEN.
+   05 TITLE-SECTION.
+       10 VALUE "EMPLOYEE COMMISSION REPORT" BLANK SCREEN
+           LINE 1 COL 27.
+       10 VALUE "--------------------------------------------------------"
+          LINE 2 COL 1.
+   05 HEADER-SECTION.
+       10 VALUE "| EMP ID " LINE 3 COL 6.
+       10 VALUE "| NAME              " LINE 3 COL 18.
+       10 VALUE "| DEALS " LINE 3 COL 40.
+       10 VALUE "| DOLLAR VOLUME |" LINE 3 COL 50.
+   05 COMMISSION-LINES-SECTION.
+        *> ROW 1
+       10 PIC 9(5) USING WS-R-EMPID(1)          LINE  5 COL  7.
+       10 PIC X(20) USING WS-R-NAME(1)                 COL 18.
+       10 PIC 9(5) USING WS-R-COUNT(1)                 COL 42.
+       10 PIC $,$$$,$$9.99 USING WS-R-TOTAL(1)         COL 50.
+        *> ROW 2
+       10 PIC 9(5) USING WS-R-EMPID(2)          LINE  7 COL  7.
+       10 PIC X(20) USING WS-R-NAME(2)                 COL 18.
+       10 PIC 9(5) USING WS-R-COUNT(2)                 COL 42.
+       10 PIC $,$$$,$$9.99 USING WS-R-TOTAL(2)         COL 50.
+        *> ROW 3
+       10 PIC 9(5) USING WS-R-EMPID(3)          LINE  9 COL  7.
+       10 PIC X(20) USING WS-R-NAME(3)                 COL 18.
+       10 PIC 9(5) USING WS-R-COUNT(3)                 COL 42.
+       10 PIC $,$$$,$$9.99 USING WS-R-TOTAL(3)         COL 50.
+        *> ROW 4
+       10 PIC 9(5) USING WS-R-EMPID(4)          LINE 11 COL  7.
+       10 PIC X(20) USING WS-R-NAME(4)                 COL 18.
+       10 PIC 9(5) USING WS-R-COUNT(4)                 COL 42.
+       10 PIC $,$$$,$$9.99 USING WS-R-TOTAL(4)         COL 50.
+        *> ROW 5
+       10 PIC 9(5) USING WS-R-EMPID(5)          LINE 13 COL  7.
+       10 PIC X(20) USING WS-R-NAME(5)                 COL 18.
+       10 PIC 9(5) USING WS-R-COUNT(5)                 COL 42.
+       10 PIC $,$$$,$$9.99 USING WS-R-TOTAL(5)         COL 50.
+        *> ROW 6
+       10 PIC 9(5) USING WS-R-EMPID(6)          LINE 15 COL  7.
+       10 PIC X(20) USING WS-R-NAME(6)                 COL 18.
+       10 PIC 9(5) USING WS-R-COUNT(6)                 COL 42.
+       10 PIC $,$$$,$$9.99 USING WS-R-TOTAL(6)         COL 50.
+        *> ROW 7
+       10 PIC 9(5) USING WS-R-EMPID(7)          LINE 17 COL  7.
+       10 PIC X(20) USING WS-R-NAME(7)                 COL 18.
+       10 PIC 9(5) USING WS-R-COUNT(7)                 COL 42.
+       10 PIC $,$$$,$$9.99 USING WS-R-TOTAL(7)         COL 50.
+        *> ROW 8
+       10 PIC 9(5) USING WS-R-EMPID(8)          LINE 19 COL  7.
+       10 PIC X(20) USING WS-R-NAME(8)                 COL 18.
+       10 PIC 9(5) USING WS-R-COUNT(8)                 COL 42.
+       10 PIC $,$$$,$$9.99 USING WS-R-TOTAL(8)         COL 50.
+        *> ROW 9
+       10 PIC 9(5) USING WS-R-EMPID(9)          LINE 21 COL  7.
+       10 PIC X(20) USING WS-R-NAME(9)                 COL 18.
+       10 PIC 9(5) USING WS-R-COUNT(9)                 COL 42.
+       10 PIC $,$$$,$$9.99 USING WS-R-TOTAL(9)         COL 50.
+        *> ROW 10
+       10 PIC 9(5) USING WS-R-EMPID(10)         LINE 23 COL  7.
+       10 PIC X(20) USING WS-R-NAME(10)                COL 18.
+       10 PIC 9(5) USING WS-R-COUNT(10)                COL 42.
+       10 PIC $,$$$,$$9.99 USING WS-R-TOTAL(10)        COL 50.
+   05 USER-INFO-SECTION.
+       10 DISP-MORE-REC PIC XXXXXX               LINE 24 COL 70.
+       10 VALUE "ENTER FOR NEXT PAGE, ESC TO EXIT"
+                                                 LINE 24 COL 10.
+
+PROCEDURE DIVISION USING PARAMETRES.
+MAIN-PROCEDURE.
+    MOVE "19000101" TO WS-FROM-DATE
+    MOVE "99991231" TO WS-TO-DATE
+    MOVE SPACES TO DATE-RANGE-SCREEN
+    DISPLAY SPACES BLANK SCREEN
+    DISPLAY DATE-RANGE-SCREEN
+    ACCEPT DATE-RANGE-SCREEN
+        ON EXCEPTION
+            IF COB-CRT-STATUS = 2005 THEN
+                MOVE 0 TO PA-RETURN-CODE
+                EXIT PROGRAM
+            END-IF
+    END-ACCEPT
+
+    OPEN INPUT INDEX-FILE-SALE
+    OPEN INPUT EMP-FILE
+    IF PA-EXPORT-FLAG = 'Y' THEN
+        OPEN OUTPUT EXPORT-FILE
+        MOVE "EMP ID  NAME                  DEALS  DOLLAR VOLUME"
+            TO EXPORT-REC
+        WRITE EXPORT-REC
+    END-IF
+
+    MOVE 0 TO IDX-empID
+    START INDEX-FILE-SALE KEY IS NOT LESS THAN IDX-empID
+        INVALID KEY
+            MOVE 'Y' TO WS-EOF
+    END-START.
+    IF WS-EOF = 'N' THEN
+        PERFORM 300-READ-NEXT-SALE
+    END-IF.
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        PERFORM VARYING ROW-IDX FROM 1 BY 1
+                UNTIL ROW-IDX > 10
+            MOVE SPACES TO WS-USER-INPUT(ROW-IDX)
+            IF WS-EOF = 'N' THEN
+                PERFORM 200-BUILD-NEXT-EMPLOYEE-ROW
+            ELSE
+                MOVE SPACES TO WS-ROW(ROW-IDX)
+            END-IF
+        END-PERFORM
+
+        IF WS-EOF = 'Y' THEN
+            MOVE "BOTTOM" TO DISP-MORE-REC
+        ELSE
+            MOVE "MORE.." TO DISP-MORE-REC
+        END-IF
+
+        DISPLAY COMMISSION-SCREEN
+        ACCEPT COMMISSION-SCREEN
+    END-PERFORM.
+
+    CLOSE INDEX-FILE-SALE
+    CLOSE EMP-FILE
+    IF PA-EXPORT-FLAG = 'Y' THEN
+        CLOSE EXPORT-FILE
+    END-IF
+
+    MOVE 0 TO PA-RETURN-CODE
+    GOBACK.
+EXIT PROGRAM.
+
+*> Reads the SALE.IDX alternate-key-by-empID records for the next
+*> employee that has at least one sale inside the date range, totals
+*> that employee's deal count and dollar volume, and moves it into
+*> the current table row. Employees with no qualifying sales in range
+*> are skipped over without consuming a row.
+200-BUILD-NEXT-EMPLOYEE-ROW.
+    MOVE 'F' TO WS-ROW-FOUND
+    PERFORM UNTIL WS-ROW-FOUND = 'T' OR WS-EOF = 'Y'
+        MOVE IDX-empID TO WS-CUR-EMPID
+        MOVE 0 TO WS-DEAL-COUNT
+        MOVE 0 TO WS-DOLLAR-TOTAL
+
+        PERFORM UNTIL WS-EOF = 'Y' OR IDX-empID NOT = WS-CUR-EMPID
+            IF IDX-saleDate >= WS-FROM-DATE AND
+                    IDX-saleDate <= WS-TO-DATE AND
+                    IDX-DST NOT = 'Y' THEN
+                ADD 1 TO WS-DEAL-COUNT
+                ADD IDX-price TO WS-DOLLAR-TOTAL
+            END-IF
+            PERFORM 300-READ-NEXT-SALE
+        END-PERFORM
+
+        IF WS-DEAL-COUNT > 0 THEN
+            PERFORM 250-LOOKUP-EMPLOYEE-NAME
+            MOVE WS-CUR-EMPID TO WS-R-EMPID(ROW-IDX)
+            MOVE WS-EMP-NAME TO WS-R-NAME(ROW-IDX)
+            MOVE WS-DEAL-COUNT TO WS-R-COUNT(ROW-IDX)
+            MOVE WS-DOLLAR-TOTAL TO WS-R-TOTAL(ROW-IDX)
+            MOVE 'T' TO WS-ROW-FOUND
+            IF PA-EXPORT-FLAG = 'Y' THEN
+                STRING WS-R-EMPID(ROW-IDX) "  " WS-R-NAME(ROW-IDX)
+                       "  " WS-R-COUNT(ROW-IDX) "  "
+                       WS-R-TOTAL(ROW-IDX) DELIMITED BY SIZE
+                    INTO EXPORT-REC
+                WRITE EXPORT-REC
+            END-IF
+        END-IF
+    END-PERFORM.
+EXIT PARAGRAPH.
+
+*> Looks the current employee up by primary key for display purposes.
+250-LOOKUP-EMPLOYEE-NAME.
+    MOVE WS-CUR-EMPID TO EMX-empID
+    READ EMP-FILE
+        INVALID KEY
+            MOVE "UNKNOWN" TO WS-EMP-NAME
+        NOT INVALID KEY
+            STRING EMX-fName DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   EMX-lName DELIMITED BY SPACE
+                   INTO WS-EMP-NAME
+    END-READ.
+EXIT PARAGRAPH.
+
+*> Advances to the next record in empID order, setting WS-EOF when
+*> the alternate key is exhausted.
+300-READ-NEXT-SALE.
+    READ INDEX-FILE-SALE NEXT RECORD
+        AT END
+            MOVE 'Y' TO WS-EOF
+    END-READ.
+EXIT PARAGRAPH.
+
+END PROGRAM EMPLOYEE_COMMISSION_REPORT.
