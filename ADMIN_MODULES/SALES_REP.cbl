@@ -7,9 +7,15 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. SALES_REP.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EXPORT-FILE ASSIGN TO 'SALES_REPORT.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
+FD EXPORT-FILE.
+01 EXPORT-REC                   PIC X(80).
 
 WORKING-STORAGE SECTION.
 01 WS-KEY PIC X.
@@ -24,6 +30,16 @@ WORKING-STORAGE SECTION.
 
 01 WS-COUNTER       PIC 99.
 
+01 WS-DATE-FOUND    PIC X VALUE 'N'.
+01 WS-FROM-DATE.
+   05 WS-FROM-YEAR   PIC 9(4).
+   05 WS-FROM-MONTH  PIC 9(2).
+   05 WS-FROM-DAY    PIC 9(2).
+01 WS-TO-DATE.
+   05 WS-TO-YEAR     PIC 9(4).
+   05 WS-TO-MONTH    PIC 9(2).
+   05 WS-TO-DAY      PIC 9(2).
+
 COPY EMP_DEF REPLACING ==:TAG:== BY ==WSE==.
 COPY SALE_DEF REPLACING ==:TAG:== BY ==WSS0==.
 COPY SALE_DEF REPLACING ==:TAG:== BY ==WSS1==.
@@ -40,8 +56,34 @@ LINKAGE SECTION.
       05 PA-YEAR   PIC 9(4).
       05 PA-MONTH  PIC 9(2).
       05 PA-DAY    PIC 9(2).
+   02 PA-EXPORT-FLAG PIC X VALUE "N".
 
 SCREEN SECTION.
+01 DATE-RANGE-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 TITLE-BAR FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      10 VALUE SPACES PIC X(120).
+      10 VALUE "SALES REPORT" LINE 1 COL 50.
+
+   05 VALUE "FROM DATE (YYYYMMDD): " LINE 5 COL 10.
+   05 IN-FROM-YEAR  PIC 9(4) FROM WS-FROM-YEAR  TO WS-FROM-YEAR
+                                                      LINE 5 COL 33.
+   05 IN-FROM-MONTH PIC 9(2) FROM WS-FROM-MONTH TO WS-FROM-MONTH
+                                                      LINE 5 COL 38.
+   05 IN-FROM-DAY   PIC 9(2) FROM WS-FROM-DAY   TO WS-FROM-DAY
+                                                      LINE 5 COL 41.
+
+   05 VALUE "TO DATE   (YYYYMMDD): " LINE 6 COL 10.
+   05 IN-TO-YEAR  PIC 9(4) FROM WS-TO-YEAR  TO WS-TO-YEAR
+                                                      LINE 6 COL 33.
+   05 IN-TO-MONTH PIC 9(2) FROM WS-TO-MONTH TO WS-TO-MONTH
+                                                      LINE 6 COL 38.
+   05 IN-TO-DAY   PIC 9(2) FROM WS-TO-DAY   TO WS-TO-DAY
+                                                      LINE 6 COL 41.
+
+   05 VALUE "ENTER - RUN REPORT" LINE 18 COL 35.
+   05 VALUE "ESC - CANCEL"       LINE 19 COL 35.
+
 01 SALES-REPORT BLANK SCREEN
    FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
    05 TITLE-BAR FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
@@ -156,15 +198,34 @@ SCREEN SECTION.
    05 D4-empID PIC X(10) FROM WSS4-empID     LINE 19 COL 83.
 
    05 VALUE "ESC - RETURN TO SELECTION"      LINE 21 COL 35.
-   05 VALUE "RIGHT ARROW - NEXT EMPLOYEE" LINE 22 COL 35.
-   05 VALUE "LEFT ARROW - PREVIOUS EMPLOYEE" LINE 23 COL 35.
+   05 VALUE "RIGHT ARROW - NEXT PAGE"        LINE 22 COL 35.
+   05 VALUE "LEFT ARROW - PREVIOUS PAGE"     LINE 23 COL 35.
    *>05 RETURNCODE PIC 99 FROM PA-RETURN-CODE LINE 24 COL 35.
 
 PROCEDURE DIVISION USING PARAMETRES.
 MAIN-PROCEDURE.
+   MOVE "19000101" TO WS-FROM-DATE
+   MOVE "99991231" TO WS-TO-DATE
+   DISPLAY SPACES BLANK SCREEN
+   DISPLAY DATE-RANGE-SCREEN
+   ACCEPT DATE-RANGE-SCREEN
+       ON EXCEPTION
+           IF COB-CRT-STATUS = 2005 THEN
+               MOVE 0 TO PA-RETURN-CODE
+               EXIT PROGRAM
+           END-IF
+   END-ACCEPT
+
    MOVE 00000 TO PA-LAST-SALEID
-   MOVE "20000101" TO PA-LAST-DATE
    MOVE 01 TO PA-OPTION-CODE
+   PERFORM 210-SKIP-TO-FROM-DATE
+
+   IF PA-EXPORT-FLAG = "Y"
+      OPEN OUTPUT EXPORT-FILE
+      MOVE "SALE ID    VIN ID     CUST ID    EMP ID     DATE       PRICE        MILEAGE"
+         TO EXPORT-REC
+      WRITE EXPORT-REC
+   END-IF
 
    PERFORM 200-LOAD-VALUES
 
@@ -173,16 +234,73 @@ MAIN-PROCEDURE.
 
    PERFORM
       ACCEPT WS-KEY
+         AUTO
          WITH NO ECHO
-         AUTO-SKIP
       MOVE FUNCTION UPPER-CASE(WS-KEY) TO WS-KEY
       EVALUATE COB-CRT-STATUS
          WHEN 2005 EXIT PERFORM
+         WHEN 2010 PERFORM 300-NEXT-PAGE-RTN
+         WHEN 2009 PERFORM 310-PREVIOUS-PAGE-RTN
       END-EVALUATE
    END-PERFORM
+
+   IF PA-EXPORT-FLAG = "Y"
+      CLOSE EXPORT-FILE
+   END-IF
+
    MOVE 0 TO PA-RETURN-CODE
 EXIT PROGRAM.
 
+300-NEXT-PAGE-RTN.
+   *> A page that did not fill all five slots is the last page in
+   *> the file - there is nothing past it to page forward to.
+   IF WSS4-Sale = ZEROES
+      DISPLAY SPACE WITH BELL
+   ELSE
+      MOVE 01 TO PA-OPTION-CODE
+      PERFORM 200-LOAD-VALUES
+      DISPLAY SALES-REPORT
+   END-IF
+EXIT PARAGRAPH.
+
+310-PREVIOUS-PAGE-RTN.
+   *> WS-LP-saleID of zero means WSS0 has never been reloaded since
+   *> the very first page was shown - there is no page before it.
+   IF WS-LP-saleID = 0
+      DISPLAY SPACE WITH BELL
+   ELSE
+      SUBTRACT 1 FROM WS-LP-saleID GIVING PA-LAST-SALEID
+      MOVE 01 TO PA-OPTION-CODE
+      PERFORM 200-LOAD-VALUES
+      DISPLAY SALES-REPORT
+   END-IF
+EXIT PARAGRAPH.
+
+*> Walks the file forward by saleID, one sale at a time, until it
+*> finds the first sale on or after WS-FROM-DATE, so the very first
+*> page shown lands on that sale instead of the start of the file.
+*> Backs PA-LAST-SALEID up by one so 200-LOAD-VALUES' own first
+*> READ_SALE call (which reads the sale greater than PA-LAST-SALEID)
+*> picks that same sale back up as WSS0.
+210-SKIP-TO-FROM-DATE.
+   MOVE 'N' TO WS-DATE-FOUND
+   PERFORM UNTIL WS-DATE-FOUND = 'Y'
+      CALL 'READ_SALE' USING WSS0-Sale, PARAMETRES
+
+      IF PA-RETURN-CODE = 10 OR PA-RETURN-CODE = 23
+         MOVE 0 TO PA-RETURN-CODE
+         MOVE 'Y' TO WS-DATE-FOUND
+      ELSE
+         IF WSS0-saleDate >= WS-FROM-DATE
+            SUBTRACT 1 FROM WSS0-saleID GIVING PA-LAST-SALEID
+            MOVE 'Y' TO WS-DATE-FOUND
+         ELSE
+            MOVE WSS0-saleID TO PA-LAST-SALEID
+         END-IF
+      END-IF
+   END-PERFORM.
+EXIT PARAGRAPH.
+
 200-LOAD-VALUES.
    *> Sets the start of the page for tabbing backward
    MOVE WSS0-saleID TO WS-LP-saleID
@@ -199,6 +317,17 @@ EXIT PROGRAM.
       MOVE ZEROES TO WSS0-Sale
       EXIT PARAGRAPH
    END-IF
+   IF WSS0-saleDate > WS-TO-DATE
+      MOVE ZEROES TO WSS0-Sale
+      EXIT PARAGRAPH
+   END-IF
+   IF PA-EXPORT-FLAG = "Y"
+      STRING WSS0-saleID "  " WSS0-carVIN "  " WSS0-custID "  "
+             WSS0-empID "  " WSS0-year "-" WSS0-month "-" WSS0-day "  "
+             WSS0-price "  " WSS0-mileage DELIMITED BY SIZE
+         INTO EXPORT-REC
+      WRITE EXPORT-REC
+   END-IF
 
    CALL 'READ_SALE' USING WSS1-Sale, PARAMETRES
 
@@ -210,6 +339,17 @@ EXIT PROGRAM.
       MOVE ZEROES TO WSS1-Sale
       EXIT PARAGRAPH
    END-IF
+   IF WSS1-saleDate > WS-TO-DATE
+      MOVE ZEROES TO WSS1-Sale
+      EXIT PARAGRAPH
+   END-IF
+   IF PA-EXPORT-FLAG = "Y"
+      STRING WSS1-saleID "  " WSS1-carVIN "  " WSS1-custID "  "
+             WSS1-empID "  " WSS1-year "-" WSS1-month "-" WSS1-day "  "
+             WSS1-price "  " WSS1-mileage DELIMITED BY SIZE
+         INTO EXPORT-REC
+      WRITE EXPORT-REC
+   END-IF
 
    CALL 'READ_SALE' USING WSS2-Sale, PARAMETRES
 
@@ -221,6 +361,17 @@ EXIT PROGRAM.
       MOVE ZEROES TO WSS2-Sale
       EXIT PARAGRAPH
    END-IF
+   IF WSS2-saleDate > WS-TO-DATE
+      MOVE ZEROES TO WSS2-Sale
+      EXIT PARAGRAPH
+   END-IF
+   IF PA-EXPORT-FLAG = "Y"
+      STRING WSS2-saleID "  " WSS2-carVIN "  " WSS2-custID "  "
+             WSS2-empID "  " WSS2-year "-" WSS2-month "-" WSS2-day "  "
+             WSS2-price "  " WSS2-mileage DELIMITED BY SIZE
+         INTO EXPORT-REC
+      WRITE EXPORT-REC
+   END-IF
 
    CALL 'READ_SALE' USING WSS3-Sale, PARAMETRES
 
@@ -232,6 +383,17 @@ EXIT PROGRAM.
       MOVE ZEROES TO WSS3-Sale
       EXIT PARAGRAPH
    END-IF
+   IF WSS3-saleDate > WS-TO-DATE
+      MOVE ZEROES TO WSS3-Sale
+      EXIT PARAGRAPH
+   END-IF
+   IF PA-EXPORT-FLAG = "Y"
+      STRING WSS3-saleID "  " WSS3-carVIN "  " WSS3-custID "  "
+             WSS3-empID "  " WSS3-year "-" WSS3-month "-" WSS3-day "  "
+             WSS3-price "  " WSS3-mileage DELIMITED BY SIZE
+         INTO EXPORT-REC
+      WRITE EXPORT-REC
+   END-IF
 
    CALL 'READ_SALE' USING WSS4-Sale, PARAMETRES
 
@@ -243,6 +405,17 @@ EXIT PROGRAM.
       MOVE ZEROES TO WSS4-Sale
       EXIT PARAGRAPH
    END-IF
+   IF WSS4-saleDate > WS-TO-DATE
+      MOVE ZEROES TO WSS4-Sale
+      EXIT PARAGRAPH
+   END-IF
+   IF PA-EXPORT-FLAG = "Y"
+      STRING WSS4-saleID "  " WSS4-carVIN "  " WSS4-custID "  "
+             WSS4-empID "  " WSS4-year "-" WSS4-month "-" WSS4-day "  "
+             WSS4-price "  " WSS4-mileage DELIMITED BY SIZE
+         INTO EXPORT-REC
+      WRITE EXPORT-REC
+   END-IF
 
 EXIT PARAGRAPH.
 
