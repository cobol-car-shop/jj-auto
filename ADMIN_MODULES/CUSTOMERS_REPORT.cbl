@@ -0,0 +1,243 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Customer report - prompts for a date range, then walks
+*>          CUSTOMER.IDX in primary-key order listing every customer
+*>          whose CUST-ADDED-DATE-REC falls inside that range, the
+*>          same paginated screen style PARTS_REORDER_REPORT.cbl and
+*>          EMPLOYEE_COMMISSION_REPORT.cbl use. Also tallies every
+*>          CUST-DST-REC = 'Y' record on the file (deactivated,
+*>          pending purge by CUST_PURGE) and shows that count on
+*>          every page regardless of the date range, since a
+*>          customer pending purge isn't tied to when it was added.
+*>          Callable from REPORTING_MENU the same way SALES_REP and
+*>          EMPLOYEE_COMMISSION_REPORT are.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTOMERS_REPORT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL CUS-FILE
+        ASSIGN TO '../CUSTOMER_MGMT/CUSTOMER.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS SEQUENTIAL
+        RECORD KEY IS CUST-ID-REC
+        ALTERNATE RECORD KEY IS CUST-LNAME-REC.
+    SELECT EXPORT-FILE ASSIGN TO 'CUSTOMERS_REPORT.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+*>  Mirrors the CUST-REC layout CUSTOMER_MGMT's own programs carry
+*>  inline (CUSADD/CUSUPD/CUSTVW/CUST_PURGE/CUST_MIGRATE) - that
+*>  module has no shared copybook for it, so this FD has to stay
+*>  byte-for-byte in step with those by hand.
+FD CUS-FILE.
+01  CUST-REC.
+    05  CUST-ID-REC                      PIC 9(5).
+    05  CUST-FNAME-REC                   PIC X(15).
+    05  CUST-LNAME-REC                   PIC X(15).
+    05  CUST-INIT-REC                    PIC X.
+    05  CUST-PHONE-REC                   PIC 9(10).
+    05  CUST-EMAIL-REC                   PIC X(35).
+    05  CUST-ADDRS-REC                   PIC X(35).
+    05  CUST-CITY-REC                    PIC X(15).
+    05  CUST-STATE-REC                   PIC XX.
+    05  CUST-ZIP-REC                     PIC 9(5).
+    05  CUST-DST-REC                     PIC X.
+    05  CUST-DST-DATE-REC                PIC 9(8).
+    05  CUST-ADDED-DATE-REC              PIC 9(8).
+    05  CUST-AR-BALANCE-REC              PIC 9(7)V99.
+    05  CUST-CREDIT-HOLD-REC             PIC X.
+FD EXPORT-FILE.
+01 EXPORT-REC                            PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF              PIC X VALUE 'N'.
+01 WS-ROW-FOUND         PIC X VALUE 'F'.
+01 WS-FROM-DATE         PIC 9(8).
+01 WS-TO-DATE           PIC 9(8).
+01 WS-PENDING-PURGE-CNT PIC 9(5) VALUE 0.
+
+01 WS-INPUT-FIELDS.
+   05 WS-USER-INPUT     PIC X OCCURS 10 TIMES.
+01 WS-CUSTOMER-TABLE.
+   05 WS-ROW OCCURS 10 TIMES INDEXED BY ROW-IDX.
+       10 WS-R-CUSTID   PIC 9(5).
+       10 WS-R-NAME     PIC X(20).
+       10 WS-R-ADDED    PIC 9(8).
+
+LINKAGE SECTION.
+01 PARAMETRES.
+   02 PA-RETURN-CODE PIC 99 VALUE 0.
+   02 PA-OPTION-CODE PIC 99 VALUE 0.
+   02 PA-EXPORT-FLAG PIC X VALUE "N".
+
+SCREEN SECTION.
+01 DATE-RANGE-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 TITLE-BAR FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      10 VALUE SPACES PIC X(120).
+      10 VALUE "CUSTOMER REPORT" LINE 1 COL 45.
+
+   05 VALUE "FROM DATE (YYYYMMDD): " LINE 5 COL 10.
+   05 IN-FROM-DATE PIC 9(8) TO WS-FROM-DATE LINE 5 COL 33.
+
+   05 VALUE "TO DATE   (YYYYMMDD): " LINE 6 COL 10.
+   05 IN-TO-DATE   PIC 9(8) TO WS-TO-DATE   LINE 6 COL 33.
+
+   05 VALUE "ENTER - RUN REPORT" LINE 18 COL 35.
+   05 VALUE "ESC - CANCEL"       LINE 19 COL 35.
+
+01 CUSTOMER-SCREEN.
+   05 TITLE-SECTION.
+       10 VALUE "NEW CUSTOMERS IN RANGE" BLANK SCREEN
+           LINE 1 COL 28.
+       10 VALUE "--------------------------------------------------------"
+          LINE 2 COL 1.
+   05 HEADER-SECTION.
+       10 VALUE "| CUST ID " LINE 3 COL 6.
+       10 VALUE "| NAME              " LINE 3 COL 19.
+       10 VALUE "| ADDED ON |" LINE 3 COL 41.
+   05 CUSTOMER-LINES-SECTION.
+        *> ROW 1
+       10 PIC 9(5) USING WS-R-CUSTID(1)          LINE  5 COL  7.
+       10 PIC X(20) USING WS-R-NAME(1)                  COL 19.
+       10 PIC 9(8) USING WS-R-ADDED(1)                  COL 42.
+        *> ROW 2
+       10 PIC 9(5) USING WS-R-CUSTID(2)          LINE  7 COL  7.
+       10 PIC X(20) USING WS-R-NAME(2)                  COL 19.
+       10 PIC 9(8) USING WS-R-ADDED(2)                  COL 42.
+        *> ROW 3
+       10 PIC 9(5) USING WS-R-CUSTID(3)          LINE  9 COL  7.
+       10 PIC X(20) USING WS-R-NAME(3)                  COL 19.
+       10 PIC 9(8) USING WS-R-ADDED(3)                  COL 42.
+        *> ROW 4
+       10 PIC 9(5) USING WS-R-CUSTID(4)          LINE 11 COL  7.
+       10 PIC X(20) USING WS-R-NAME(4)                  COL 19.
+       10 PIC 9(8) USING WS-R-ADDED(4)                  COL 42.
+        *> ROW 5
+       10 PIC 9(5) USING WS-R-CUSTID(5)          LINE 13 COL  7.
+       10 PIC X(20) USING WS-R-NAME(5)                  COL 19.
+       10 PIC 9(8) USING WS-R-ADDED(5)                  COL 42.
+        *> ROW 6
+       10 PIC 9(5) USING WS-R-CUSTID(6)          LINE 15 COL  7.
+       10 PIC X(20) USING WS-R-NAME(6)                  COL 19.
+       10 PIC 9(8) USING WS-R-ADDED(6)                  COL 42.
+        *> ROW 7
+       10 PIC 9(5) USING WS-R-CUSTID(7)          LINE 17 COL  7.
+       10 PIC X(20) USING WS-R-NAME(7)                  COL 19.
+       10 PIC 9(8) USING WS-R-ADDED(7)                  COL 42.
+        *> ROW 8
+       10 PIC 9(5) USING WS-R-CUSTID(8)          LINE 19 COL  7.
+       10 PIC X(20) USING WS-R-NAME(8)                  COL 19.
+       10 PIC 9(8) USING WS-R-ADDED(8)                  COL 42.
+        *> ROW 9
+       10 PIC 9(5) USING WS-R-CUSTID(9)          LINE 21 COL  7.
+       10 PIC X(20) USING WS-R-NAME(9)                  COL 19.
+       10 PIC 9(8) USING WS-R-ADDED(9)                  COL 42.
+        *> ROW 10
+       10 PIC 9(5) USING WS-R-CUSTID(10)         LINE 23 COL  7.
+       10 PIC X(20) USING WS-R-NAME(10)                 COL 19.
+       10 PIC 9(8) USING WS-R-ADDED(10)                 COL 42.
+   05 USER-INFO-SECTION.
+       10 DISP-MORE-REC PIC XXXXXX               LINE 24 COL 70.
+       10 VALUE "ENTER FOR NEXT PAGE, ESC TO EXIT"
+                                                 LINE 24 COL 10.
+       10 VALUE "PENDING PURGE:" LINE 22 COL 10.
+       10 PIC ZZZZ9 USING WS-PENDING-PURGE-CNT   LINE 22 COL 25.
+
+PROCEDURE DIVISION USING PARAMETRES.
+MAIN-PROCEDURE.
+    MOVE 19000101 TO WS-FROM-DATE
+    MOVE 99991231 TO WS-TO-DATE
+    MOVE SPACES TO DATE-RANGE-SCREEN
+    DISPLAY SPACES BLANK SCREEN
+    DISPLAY DATE-RANGE-SCREEN
+    ACCEPT DATE-RANGE-SCREEN
+        ON EXCEPTION
+            IF COB-CRT-STATUS = 2005 THEN
+                MOVE 0 TO PA-RETURN-CODE
+                EXIT PROGRAM
+            END-IF
+    END-ACCEPT
+
+    OPEN INPUT CUS-FILE
+    IF PA-EXPORT-FLAG = 'Y' THEN
+        OPEN OUTPUT EXPORT-FILE
+        MOVE "CUST ID  NAME                  ADDED ON"
+            TO EXPORT-REC
+        WRITE EXPORT-REC
+    END-IF
+
+    PERFORM UNTIL WS-EOF = 'Y'
+        PERFORM VARYING ROW-IDX FROM 1 BY 1
+                UNTIL ROW-IDX > 10
+            MOVE SPACES TO WS-USER-INPUT(ROW-IDX)
+            IF WS-EOF = 'N' THEN
+                PERFORM 200-BUILD-NEXT-CUSTOMER-ROW
+            ELSE
+                MOVE SPACES TO WS-ROW(ROW-IDX)
+            END-IF
+        END-PERFORM
+
+        IF WS-EOF = 'Y' THEN
+            MOVE "BOTTOM" TO DISP-MORE-REC
+        ELSE
+            MOVE "MORE.." TO DISP-MORE-REC
+        END-IF
+
+        DISPLAY CUSTOMER-SCREEN
+        ACCEPT CUSTOMER-SCREEN
+    END-PERFORM.
+
+    CLOSE CUS-FILE
+    IF PA-EXPORT-FLAG = 'Y' THEN
+        CLOSE EXPORT-FILE
+    END-IF
+
+    MOVE 0 TO PA-RETURN-CODE
+    GOBACK.
+EXIT PROGRAM.
+
+*> Reads forward, tallying every deactivated record into the
+*> pending-purge count regardless of date, until a customer added
+*> inside the requested range is found or EOF, then moves that row
+*> into the current table slot.
+200-BUILD-NEXT-CUSTOMER-ROW.
+    MOVE 'F' TO WS-ROW-FOUND
+    PERFORM UNTIL WS-ROW-FOUND = 'T' OR WS-EOF = 'Y'
+        READ CUS-FILE NEXT RECORD
+            AT END
+                MOVE 'Y' TO WS-EOF
+            NOT AT END
+                IF CUST-DST-REC = 'Y' THEN
+                    ADD 1 TO WS-PENDING-PURGE-CNT
+                END-IF
+                IF CUST-ADDED-DATE-REC >= WS-FROM-DATE AND
+                        CUST-ADDED-DATE-REC <= WS-TO-DATE THEN
+                    MOVE CUST-ID-REC TO WS-R-CUSTID(ROW-IDX)
+                    STRING CUST-FNAME-REC DELIMITED BY SPACE
+                           " " DELIMITED BY SIZE
+                           CUST-LNAME-REC DELIMITED BY SPACE
+                        INTO WS-R-NAME(ROW-IDX)
+                    MOVE CUST-ADDED-DATE-REC TO WS-R-ADDED(ROW-IDX)
+                    MOVE 'T' TO WS-ROW-FOUND
+                    IF PA-EXPORT-FLAG = 'Y' THEN
+                        STRING WS-R-CUSTID(ROW-IDX) "  "
+                               WS-R-NAME(ROW-IDX) "  "
+                               WS-R-ADDED(ROW-IDX) DELIMITED BY SIZE
+                            INTO EXPORT-REC
+                        WRITE EXPORT-REC
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    IF WS-ROW-FOUND = 'F' THEN
+        MOVE SPACES TO WS-ROW(ROW-IDX)
+    END-IF.
+EXIT PARAGRAPH.
+
+END PROGRAM CUSTOMERS_REPORT.
