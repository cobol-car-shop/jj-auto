@@ -0,0 +1,274 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Profits report - for a date range, totals car-sales
+*>          revenue against trade-in value taken off SALE.IDX, and
+*>          totals parts revenue off every TICKETPART.IDX line
+*>          attached to a TICKET.IDX ticket that closed in range
+*>          (looking each part's price up through READ_PART, the
+*>          same way TICKET_CLOSE does to deduct on-hand quantity).
+*>          There is no persisted labor-rate catalog behind
+*>          SERVICE_DEF yet (no SERVICE.IDX has ever been built, just
+*>          the copybook), so labor revenue is not part of this
+*>          total - only parts and car sales, which are the two
+*>          revenue streams this system actually keeps a ledger for.
+*>          Callable from REPORTING_MENU the same way SALES_REP and
+*>          EMPLOYEE_COMMISSION_REPORT are.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PROFITS_REPORT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-SALE
+        ASSIGN TO '../../INDEXES/SALE.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-saleID
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES.
+    SELECT OPTIONAL INDEX-FILE-TICKET
+        ASSIGN TO '../../INDEXES/TICKET.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS TKX-ticketID
+        ALTERNATE RECORD KEY IS TKX-custID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TKX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TKX-empID WITH DUPLICATES.
+    SELECT OPTIONAL INDEX-FILE-TICKETPART
+        ASSIGN TO '../../INDEXES/TICKETPART.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS TPX-ticketPartID
+        ALTERNATE RECORD KEY IS TPX-ticketID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TPX-partID WITH DUPLICATES.
+    SELECT EXPORT-FILE ASSIGN TO 'PROFITS_REPORT.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-SALE
+    RECORD CONTAINS 121 CHARACTERS.
+    COPY SALE_DEF REPLACING ==:TAG:== BY ==IDX==.
+FD INDEX-FILE-TICKET
+    RECORD CONTAINS 89 CHARACTERS.
+    COPY TICKET_DEF REPLACING ==:TAG:== BY ==TKX==.
+FD INDEX-FILE-TICKETPART
+    RECORD CONTAINS 17 CHARACTERS.
+    COPY TICKET_PART_DEF REPLACING ==:TAG:== BY ==TPX==.
+FD EXPORT-FILE.
+01 EXPORT-REC                 PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-SALE-EOF         PIC X VALUE 'N'.
+01 WS-TICKET-EOF        PIC X VALUE 'N'.
+01 WS-MORE-PARTS        PIC X VALUE 'N'.
+
+01 WS-FROM-DATE.
+   05 WS-FROM-YEAR      PIC 9(4).
+   05 WS-FROM-MONTH     PIC 9(2).
+   05 WS-FROM-DAY       PIC 9(2).
+01 WS-TO-DATE.
+   05 WS-TO-YEAR        PIC 9(4).
+   05 WS-TO-MONTH       PIC 9(2).
+   05 WS-TO-DAY         PIC 9(2).
+
+01 WS-CAR-REVENUE       PIC 9(9)V99 VALUE 0.
+01 WS-TRADE-VALUE       PIC 9(9)V99 VALUE 0.
+01 WS-CAR-PROFIT        PIC S9(9)V99 VALUE 0.
+01 WS-PARTS-REVENUE     PIC 9(9)V99 VALUE 0.
+01 WS-GRAND-PROFIT      PIC S9(10)V99 VALUE 0.
+
+01 WS-PART-RESULT-CODE  PIC 99.
+COPY PART_DEF REPLACING ==:TAG:== BY ==WS==.
+
+LINKAGE SECTION.
+01 PARAMETRES.
+   02 PA-RETURN-CODE PIC 99 VALUE 0.
+   02 PA-OPTION-CODE PIC 99 VALUE 0.
+   02 PA-EXPORT-FLAG PIC X VALUE "N".
+
+SCREEN SECTION.
+01 DATE-RANGE-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 TITLE-BAR FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      10 VALUE SPACES PIC X(120).
+      10 VALUE "PROFITS REPORT" LINE 1 COL 45.
+
+   05 VALUE "FROM DATE (YYYYMMDD): " LINE 5 COL 10.
+   05 IN-FROM-YEAR  PIC 9(4) FROM WS-FROM-YEAR  TO WS-FROM-YEAR
+                                                      LINE 5 COL 33.
+   05 IN-FROM-MONTH PIC 9(2) FROM WS-FROM-MONTH TO WS-FROM-MONTH
+                                                      LINE 5 COL 38.
+   05 IN-FROM-DAY   PIC 9(2) FROM WS-FROM-DAY   TO WS-FROM-DAY
+                                                      LINE 5 COL 41.
+
+   05 VALUE "TO DATE   (YYYYMMDD): " LINE 6 COL 10.
+   05 IN-TO-YEAR  PIC 9(4) FROM WS-TO-YEAR  TO WS-TO-YEAR
+                                                      LINE 6 COL 33.
+   05 IN-TO-MONTH PIC 9(2) FROM WS-TO-MONTH TO WS-TO-MONTH
+                                                      LINE 6 COL 38.
+   05 IN-TO-DAY   PIC 9(2) FROM WS-TO-DAY   TO WS-TO-DAY
+                                                      LINE 6 COL 41.
+
+   05 VALUE "ENTER - RUN REPORT" LINE 18 COL 35.
+   05 VALUE "ESC - CANCEL"       LINE 19 COL 35.
+
+01 PROFITS-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 VALUE "PROFITS REPORT"                        LINE 1 COL 32.
+   05 VALUE "-------------------------------------" LINE 2 COL 1.
+
+   05 VALUE "CAR SALES REVENUE:"      LINE 4 COL 5.
+   05 PIC $,$$$,$$9.99 FROM WS-CAR-REVENUE          LINE 4 COL 30.
+
+   05 VALUE "LESS TRADE-IN VALUE:"    LINE 5 COL 5.
+   05 PIC $,$$$,$$9.99 FROM WS-TRADE-VALUE          LINE 5 COL 30.
+
+   05 VALUE "CAR SALES PROFIT:"       LINE 6 COL 5.
+   05 PIC -,$$$,$$9.99 FROM WS-CAR-PROFIT           LINE 6 COL 30.
+
+   05 VALUE "PARTS REVENUE (CLOSED TICKETS):" LINE 8 COL 5.
+   05 PIC $,$$$,$$9.99 FROM WS-PARTS-REVENUE        LINE 8 COL 40.
+
+   05 VALUE "GRAND TOTAL PROFIT:"     LINE 10 COL 5.
+   05 PIC -,$$$,$$9.99 FROM WS-GRAND-PROFIT         LINE 10 COL 30.
+
+   05 VALUE "PRESS ENTER TO CONTINUE" LINE 18 COL 30.
+
+PROCEDURE DIVISION USING PARAMETRES.
+MAIN-PROCEDURE.
+   MOVE "19000101" TO WS-FROM-DATE
+   MOVE "99991231" TO WS-TO-DATE
+   MOVE SPACES TO DATE-RANGE-SCREEN
+   DISPLAY SPACES BLANK SCREEN
+   DISPLAY DATE-RANGE-SCREEN
+   ACCEPT DATE-RANGE-SCREEN
+       ON EXCEPTION
+           IF COB-CRT-STATUS = 2005 THEN
+               MOVE 0 TO PA-RETURN-CODE
+               EXIT PROGRAM
+           END-IF
+   END-ACCEPT
+
+   PERFORM 100-TOTAL-CAR-SALES
+   PERFORM 200-TOTAL-PARTS-REVENUE
+
+   COMPUTE WS-CAR-PROFIT = WS-CAR-REVENUE - WS-TRADE-VALUE
+   COMPUTE WS-GRAND-PROFIT = WS-CAR-PROFIT + WS-PARTS-REVENUE
+
+   IF PA-EXPORT-FLAG = 'Y' THEN
+       OPEN OUTPUT EXPORT-FILE
+       MOVE "CAR REVENUE  TRADE-IN  CAR PROFIT  PARTS REVENUE  TOTAL"
+           TO EXPORT-REC
+       WRITE EXPORT-REC
+       STRING WS-CAR-REVENUE "  " WS-TRADE-VALUE "  " WS-CAR-PROFIT
+              "  " WS-PARTS-REVENUE "  " WS-GRAND-PROFIT
+           DELIMITED BY SIZE INTO EXPORT-REC
+       WRITE EXPORT-REC
+       CLOSE EXPORT-FILE
+   END-IF
+
+   DISPLAY PROFITS-SCREEN
+   ACCEPT PROFITS-SCREEN
+
+   MOVE 0 TO PA-RETURN-CODE
+   GOBACK.
+EXIT PROGRAM.
+
+*> Totals every non-deleted SALE.IDX record in the date range into
+*> WS-CAR-REVENUE (price) and WS-TRADE-VALUE (trade-in value, when a
+*> trade was taken).
+100-TOTAL-CAR-SALES.
+   MOVE 0 TO WS-CAR-REVENUE
+   MOVE 0 TO WS-TRADE-VALUE
+   OPEN INPUT INDEX-FILE-SALE
+
+   MOVE 0 TO IDX-saleID
+   START INDEX-FILE-SALE KEY IS NOT LESS THAN IDX-saleID
+       INVALID KEY
+           MOVE 'Y' TO WS-SALE-EOF
+   END-START
+
+   PERFORM UNTIL WS-SALE-EOF = 'Y'
+       READ INDEX-FILE-SALE NEXT RECORD
+           AT END
+               MOVE 'Y' TO WS-SALE-EOF
+           NOT AT END
+               IF IDX-saleDate >= WS-FROM-DATE AND
+                       IDX-saleDate <= WS-TO-DATE AND
+                       IDX-DST NOT = 'Y' THEN
+                   ADD IDX-price TO WS-CAR-REVENUE
+                   ADD IDX-tradeValue TO WS-TRADE-VALUE
+               END-IF
+       END-READ
+   END-PERFORM
+
+   CLOSE INDEX-FILE-SALE.
+EXIT PARAGRAPH.
+
+*> Walks TICKET.IDX for tickets that closed in the date range and,
+*> for each, totals the qtyUsed*price of every TICKETPART.IDX line
+*> attached to it into WS-PARTS-REVENUE.
+200-TOTAL-PARTS-REVENUE.
+   MOVE 0 TO WS-PARTS-REVENUE
+   OPEN INPUT INDEX-FILE-TICKET
+   OPEN INPUT INDEX-FILE-TICKETPART
+
+   MOVE 0 TO TKX-ticketID
+   START INDEX-FILE-TICKET KEY IS NOT LESS THAN TKX-ticketID
+       INVALID KEY
+           MOVE 'Y' TO WS-TICKET-EOF
+   END-START
+
+   PERFORM UNTIL WS-TICKET-EOF = 'Y'
+       READ INDEX-FILE-TICKET NEXT RECORD
+           AT END
+               MOVE 'Y' TO WS-TICKET-EOF
+           NOT AT END
+               IF TKX-TICKET-CLOSED AND
+                       TKX-closeDate >= WS-FROM-DATE AND
+                       TKX-closeDate <= WS-TO-DATE THEN
+                   PERFORM 250-ADD-TICKET-PARTS-REVENUE
+               END-IF
+       END-READ
+   END-PERFORM
+
+   CLOSE INDEX-FILE-TICKET
+   CLOSE INDEX-FILE-TICKETPART.
+EXIT PARAGRAPH.
+
+*> Bounded scan of TICKETPART.IDX for the current ticket (same idiom
+*> TICKET_CLOSE's 200-DEDUCT-PARTS-FOR-TICKET uses), adding each
+*> line's qtyUsed*price onto WS-PARTS-REVENUE via READ_PART.
+250-ADD-TICKET-PARTS-REVENUE.
+   MOVE 'Y' TO WS-MORE-PARTS
+   MOVE TKX-ticketID TO TPX-ticketID
+   START INDEX-FILE-TICKETPART KEY IS NOT LESS THAN TPX-ticketID
+       INVALID KEY
+           MOVE 'N' TO WS-MORE-PARTS
+   END-START
+
+   PERFORM UNTIL WS-MORE-PARTS = 'N'
+       READ INDEX-FILE-TICKETPART NEXT RECORD
+           AT END
+               MOVE 'N' TO WS-MORE-PARTS
+           NOT AT END
+               IF TPX-ticketID NOT = TKX-ticketID
+                   MOVE 'N' TO WS-MORE-PARTS
+               ELSE
+                   MOVE TPX-partID TO WS-PART-ID
+                   CALL "READ_PART" USING WS-PART, WS-PART-RESULT-CODE
+                   IF WS-PART-RESULT-CODE = 01
+                       COMPUTE WS-PARTS-REVENUE =
+                           WS-PARTS-REVENUE +
+                           (TPX-qtyUsed * WS-PART-PRICE)
+                   END-IF
+               END-IF
+       END-READ
+   END-PERFORM.
+EXIT PARAGRAPH.
+
+END PROGRAM PROFITS_REPORT.
