@@ -0,0 +1,45 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Attach a part and the quantity consumed to an open
+*>          service ticket, on TICKETPART.IDX. TICKET_CLOSE reads
+*>          these lines back by ticketID and deducts each one from
+*>          PARTLIST.DAT through UPDATE_PART when the ticket closes.
+*>          Mirrors ADD_SALE.cbl's write-only pattern.
+*>*****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TICKET_ADD_PART.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-TICKETPART
+        ASSIGN TO '../../INDEXES/TICKETPART.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS SEQUENTIAL
+        RECORD KEY IS IDX-ticketPartID
+        ALTERNATE RECORD KEY IS IDX-ticketID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-partID WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-TICKETPART
+        RECORD CONTAINS 17 CHARACTERS.
+    COPY TICKET_PART_DEF REPLACING ==:TAG:== BY ==IDX==.
+
+WORKING-STORAGE SECTION.
+LINKAGE SECTION.
+   COPY TICKET_PART_DEF REPLACING ==:TAG:== BY ==LS==.
+
+PROCEDURE DIVISION USING LS-Ticketpart.
+MAIN-PROCEDURE.
+   OPEN EXTEND INDEX-FILE-TICKETPART
+   WRITE IDX-TICKETPART FROM LS-Ticketpart
+     INVALID KEY
+        DISPLAY 'INVALID KEY : ' IDX-ticketPartID ' | IGNORING'
+     NOT INVALID KEY
+        DISPLAY 'PART ATTACHED TO TICKET: ' IDX-ticketID
+           ' PART: ' IDX-partID ' QTY: ' IDX-qtyUsed
+   END-WRITE
+   CLOSE INDEX-FILE-TICKETPART
+  EXIT PARAGRAPH.
+END PROGRAM TICKET_ADD_PART.
