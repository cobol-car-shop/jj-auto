@@ -0,0 +1,63 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Cancel a previously booked service appointment. The
+*>          APPOINTMENT.IDX record is kept on file with its status
+*>          flipped to CANCELLED rather than deleted outright,
+*>          mirroring how VOID_SALE.cbl handles SALE.IDX, so a
+*>          cancelled booking stays available for the front desk
+*>          to see but frees up its date/bay/mechanic slot.
+*> RETURN CODES (LS-RESULT-CODE):
+*>     00 -> SUCCESSFUL CANCEL
+*>     23 -> INVALID KEY - NO APPOINTMENT WITH THAT apptID
+*>*****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. APPT_CANCEL.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-APPT
+        ASSIGN TO '../../INDEXES/APPOINTMENT.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-apptID
+        ALTERNATE RECORD KEY IS IDX-apptDate WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-bayNumber WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-APPT
+        RECORD CONTAINS 73 CHARACTERS.
+    COPY APPOINTMENT_DEF REPLACING ==:TAG:== BY ==IDX==.
+
+WORKING-STORAGE SECTION.
+
+LINKAGE SECTION.
+01  LS-APPTID           PIC 9(5).
+01  LS-RESULT-CODE      PIC 99.
+
+PROCEDURE DIVISION USING LS-APPTID, LS-RESULT-CODE.
+MAIN-PROCEDURE.
+   OPEN I-O INDEX-FILE-APPT
+
+   MOVE LS-APPTID TO IDX-apptID
+   READ INDEX-FILE-APPT
+      INVALID KEY
+         MOVE 23 TO LS-RESULT-CODE
+      NOT INVALID KEY
+         MOVE "X" TO IDX-status
+         REWRITE IDX-APPOINTMENT
+            INVALID KEY
+               MOVE 23 TO LS-RESULT-CODE
+            NOT INVALID KEY
+               MOVE 00 TO LS-RESULT-CODE
+         END-REWRITE
+   END-READ
+
+   CLOSE INDEX-FILE-APPT
+
+   EXIT PARAGRAPH.
+
+END PROGRAM APPT_CANCEL.
