@@ -13,12 +13,20 @@ WORKING-STORAGE SECTION.
 01 PARAMETRES.
    02 PA-RETURN-CODE PIC 99 VALUE 0.
    02 PA-OPTION-CODE PIC 99 VALUE 0.
+   02 PA-EXPORT-FLAG PIC X VALUE "N".
+
+01 WS-EXPORT-ANSWER PIC X.
 
 01 REPORT-OPTION  PIC X(15).
    88 SALES       VALUES "SALES", "1", "1. SALES".
    88 PURCHASES   VALUES "PURCHASES", "2", "2. PURCHASES".
    88 EMPLOYEES   VALUES "EMPLOYEES", "3", "3. EMPLOYEES".
    88 CUSTOMERS   VALUES "CUSTOMERS", "4", "4. CUSTOMERS".
+   88 REORDER     VALUES "REORDER", "5", "5. PARTS REORDER".
+   88 PROFITS         VALUES "PROFITS", "6", "6. PROFITS".
+   88 SALESBREAKDOWN  VALUES "SALESBREAKDOWN", "7", "7. SALES BREAKDOWN".
+   88 MAINTENANCE     VALUES "MAINTENANCE", "8", "8. MAINTENANCE TIMES".
+   88 INVENTORYUSAGE  VALUES "INVENTORYUSAGE", "9", "9. INVENTORY USAGE".
    88 QUIT        VALUES "QUIT", "Q".
 
 SCREEN SECTION.
@@ -34,10 +42,15 @@ SCREEN SECTION.
    05 VALUE "2. PURCHASES"        LINE 6 COL 10.
    05 VALUE "3. EMPLOYEES"        LINE 7 COL 10.
    05 VALUE "4. CUSTOMERS"        LINE 8 COL 10.
+   05 VALUE "5. PARTS REORDER"    LINE 9 COL 10.
+   05 VALUE "6. PROFITS"          LINE 10 COL 10.
+   05 VALUE "7. SALES BREAKDOWN"  LINE 11 COL 10.
+   05 VALUE "8. MAINTENANCE TIMES" LINE 12 COL 10.
+   05 VALUE "9. INVENTORY USAGE"  LINE 13 COL 10.
 
-   05 VALUE "ENTER REPORT TYPE:"  LINE 12 COL 10.
+   05 VALUE "ENTER REPORT TYPE:"  LINE 15 COL 10.
    05 IN-REPORT-OPTIONS PIC X(16) TO REPORT-OPTION
-      LINE 12 COL 29.
+      LINE 15 COL 29.
 
 
    05 VALUE "ENTER - SUBMIT OPTION" LINE 18 COL 35.
@@ -60,16 +73,45 @@ MAIN-PROCEDURE.
          NOT ON ESCAPE
             MOVE FUNCTION UPPER-CASE(REPORT-OPTION) TO REPORT-OPTION
 
+      MOVE "N" TO PA-EXPORT-FLAG
+      IF REPORT-OPTION NOT = "QUIT"
+         DISPLAY "Export this report to a file as well? (Y/N): "
+         ACCEPT WS-EXPORT-ANSWER
+         MOVE FUNCTION UPPER-CASE(WS-EXPORT-ANSWER) TO WS-EXPORT-ANSWER
+         IF WS-EXPORT-ANSWER = "Y"
+            MOVE "Y" TO PA-EXPORT-FLAG
+         END-IF
+      END-IF
+
       EVALUATE TRUE *> REPORT-OPTION
          WHEN SALES *> REPORT-OPTION = "SALES"
             CALL "SALES_REP" USING PARAMETRES
             MOVE SPACES TO IN-REPORT-OPTIONS
          WHEN PURCHASES
-            MOVE 0 TO WS-CONTROL
+            CALL "PURCHASES_REPORT" USING PARAMETRES
+            MOVE SPACES TO IN-REPORT-OPTIONS
          WHEN EMPLOYEES
-            MOVE 0 TO WS-CONTROL
+            CALL "EMPLOYEE_ROSTER_REPORT" USING PARAMETRES
+            CALL "EMPLOYEE_COMMISSION_REPORT" USING PARAMETRES
+            MOVE SPACES TO IN-REPORT-OPTIONS
          WHEN CUSTOMERS
-            MOVE 0 TO WS-CONTROL
+            CALL "CUSTOMERS_REPORT" USING PARAMETRES
+            MOVE SPACES TO IN-REPORT-OPTIONS
+         WHEN REORDER
+            CALL "PARTS_REORDER_REPORT" USING PARAMETRES
+            MOVE SPACES TO IN-REPORT-OPTIONS
+         WHEN PROFITS
+            CALL "PROFITS_REPORT" USING PARAMETRES
+            MOVE SPACES TO IN-REPORT-OPTIONS
+         WHEN SALESBREAKDOWN
+            CALL "SALES_BREAKDOWN_REPORT" USING PARAMETRES
+            MOVE SPACES TO IN-REPORT-OPTIONS
+         WHEN MAINTENANCE
+            CALL "MAINTENANCE_TIMES_REPORT" USING PARAMETRES
+            MOVE SPACES TO IN-REPORT-OPTIONS
+         WHEN INVENTORYUSAGE
+            CALL "INVENTORY_USAGE_REPORT" USING PARAMETRES
+            MOVE SPACES TO IN-REPORT-OPTIONS
       END-EVALUATE
 
    END-PERFORM
