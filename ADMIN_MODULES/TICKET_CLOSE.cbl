@@ -0,0 +1,129 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Close out a service ticket on TICKET.IDX once the
+*>          repair work is finished. Stamps today's date into
+*>          closeDate and flips status to CLOSED. Mirrors
+*>          VOID_SALE.cbl's read-modify-rewrite pattern. Once the
+*>          ticket itself is closed, every TICKETPART.IDX line
+*>          attached to it (via TICKET_ADD_PART) is read back and
+*>          its qtyUsed is pulled off PARTLIST.DAT by calling
+*>          READ_PART/UPDATE_PART, the same pair CHANGE_PARTS_QTY
+*>          already calls, so on-hand quantity stays accurate
+*>          without anyone re-keying it by hand.
+*> RETURN CODES (LS-RESULT-CODE):
+*>     00 -> SUCCESSFUL CLOSE
+*>     23 -> INVALID KEY - NO TICKET WITH THAT ticketID
+*>     24 -> TICKET NOT YET ASSIGNED - CANNOT CLOSE
+*>*****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TICKET_CLOSE.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-TICKET
+        ASSIGN TO '../../INDEXES/TICKET.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-ticketID
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES.
+    SELECT OPTIONAL INDEX-FILE-TICKETPART
+        ASSIGN TO '../../INDEXES/TICKETPART.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS TPX-ticketPartID
+        ALTERNATE RECORD KEY IS TPX-ticketID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TPX-partID WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-TICKET
+        RECORD CONTAINS 89 CHARACTERS.
+    COPY TICKET_DEF REPLACING ==:TAG:== BY ==IDX==.
+FD INDEX-FILE-TICKETPART
+        RECORD CONTAINS 17 CHARACTERS.
+    COPY TICKET_PART_DEF REPLACING ==:TAG:== BY ==TPX==.
+
+WORKING-STORAGE SECTION.
+01  WS-CURRENT-DATE.
+    05  WS-CD-YEAR      PIC 9999.
+    05  WS-CD-MONTH     PIC 99.
+    05  WS-CD-DAY       PIC 99.
+    05  FILLER          PIC X(10).
+01  WS-TICKETID-SAVE    PIC 9(5).
+01  WS-PART-RESULT-CODE PIC 99.
+01  WS-MORE-PARTS       PIC X VALUE 'Y'.
+COPY PART_DEF REPLACING ==:TAG:== BY ==WS==.
+
+LINKAGE SECTION.
+01  LS-TICKETID         PIC 9(5).
+01  LS-RESULT-CODE      PIC 99.
+
+PROCEDURE DIVISION USING LS-TICKETID, LS-RESULT-CODE.
+MAIN-PROCEDURE.
+   OPEN I-O INDEX-FILE-TICKET
+
+   MOVE LS-TICKETID TO IDX-ticketID
+   READ INDEX-FILE-TICKET
+      INVALID KEY
+         MOVE 23 TO LS-RESULT-CODE
+      NOT INVALID KEY
+         IF IDX-TICKET-OPEN
+            MOVE 24 TO LS-RESULT-CODE
+         ELSE
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+            MOVE WS-CD-YEAR TO IDX-closeYear
+            MOVE WS-CD-MONTH TO IDX-closeMonth
+            MOVE WS-CD-DAY TO IDX-closeDay
+            MOVE "C" TO IDX-status
+            REWRITE IDX-TICKET
+               INVALID KEY
+                  MOVE 23 TO LS-RESULT-CODE
+               NOT INVALID KEY
+                  MOVE 00 TO LS-RESULT-CODE
+                  MOVE LS-TICKETID TO WS-TICKETID-SAVE
+                  PERFORM 200-DEDUCT-PARTS-FOR-TICKET
+            END-REWRITE
+         END-IF
+   END-READ
+
+   CLOSE INDEX-FILE-TICKET
+
+   GOBACK.
+
+*> Walks every TICKETPART.IDX line attached to this ticket and
+*> pulls its qtyUsed off PARTLIST.DAT through READ_PART/UPDATE_PART.
+200-DEDUCT-PARTS-FOR-TICKET.
+   MOVE 'Y' TO WS-MORE-PARTS
+   OPEN INPUT INDEX-FILE-TICKETPART
+
+   MOVE WS-TICKETID-SAVE TO TPX-ticketID
+   START INDEX-FILE-TICKETPART KEY IS NOT LESS THAN TPX-ticketID
+      INVALID KEY
+         MOVE 'N' TO WS-MORE-PARTS
+   END-START
+
+   PERFORM UNTIL WS-MORE-PARTS = 'N'
+      READ INDEX-FILE-TICKETPART NEXT RECORD
+         AT END
+            MOVE 'N' TO WS-MORE-PARTS
+         NOT AT END
+            IF TPX-ticketID NOT = WS-TICKETID-SAVE
+               MOVE 'N' TO WS-MORE-PARTS
+            ELSE
+               MOVE TPX-partID TO WS-PART-ID
+               CALL "READ_PART" USING WS-PART, WS-PART-RESULT-CODE
+               IF WS-PART-RESULT-CODE = 01
+                  SUBTRACT TPX-qtyUsed FROM WS-PART-ON-HAND
+                  CALL "UPDATE_PART" USING WS-PART, WS-PART-RESULT-CODE
+               END-IF
+            END-IF
+      END-READ
+   END-PERFORM
+
+   CLOSE INDEX-FILE-TICKETPART.
+EXIT PARAGRAPH.
+
+END PROGRAM TICKET_CLOSE.
