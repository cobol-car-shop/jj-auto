@@ -0,0 +1,62 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Void a previously recorded sale. The SALE.IDX record
+*>          is kept on file with its DST flag set rather than
+*>          deleted outright, mirroring how CUSTOMER.IDX handles
+*>          CUST-DST-REC, so cancelled deals stay available for
+*>          audit but drop out of READ_SALE's paging and the
+*>          commission report's totals.
+*> RETURN CODES (LS-RESULT-CODE):
+*>     00 -> SUCCESSFUL VOID
+*>     23 -> INVALID KEY - NO SALE WITH THAT saleID
+*>*****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VOID_SALE.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-SALE
+        ASSIGN TO '../../INDEXES/SALE.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-saleID
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-SALE
+        RECORD CONTAINS 121 CHARACTERS.
+    COPY SALE_DEF REPLACING ==:TAG:== BY ==IDX==.
+
+WORKING-STORAGE SECTION.
+
+LINKAGE SECTION.
+01  LS-SALEID           PIC 9(5).
+01  LS-RESULT-CODE      PIC 99.
+
+PROCEDURE DIVISION USING LS-SALEID, LS-RESULT-CODE.
+MAIN-PROCEDURE.
+   OPEN I-O INDEX-FILE-SALE
+
+   MOVE LS-SALEID TO IDX-saleID
+   READ INDEX-FILE-SALE
+      INVALID KEY
+         MOVE 23 TO LS-RESULT-CODE
+      NOT INVALID KEY
+         MOVE "Y" TO IDX-DST
+         REWRITE IDX-SALE
+            INVALID KEY
+               MOVE 23 TO LS-RESULT-CODE
+            NOT INVALID KEY
+               MOVE 00 TO LS-RESULT-CODE
+         END-REWRITE
+   END-READ
+
+   CLOSE INDEX-FILE-SALE
+
+   EXIT PARAGRAPH.
+
+END PROGRAM VOID_SALE.
