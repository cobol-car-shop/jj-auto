@@ -0,0 +1,66 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Assign a mechanic (employee) to an open service ticket.
+*>          Looks the ticket up by ticketID on TICKET.IDX, stamps
+*>          in the empID, and flips status to ASSIGNED. Mirrors
+*>          VOID_SALE.cbl's read-modify-rewrite pattern.
+*> RETURN CODES (LS-RESULT-CODE):
+*>     00 -> SUCCESSFUL ASSIGNMENT
+*>     23 -> INVALID KEY - NO TICKET WITH THAT ticketID
+*>     24 -> TICKET ALREADY CLOSED - CANNOT ASSIGN
+*>*****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TICKET_ASSIGN.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-TICKET
+        ASSIGN TO '../../INDEXES/TICKET.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-ticketID
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-TICKET
+        RECORD CONTAINS 89 CHARACTERS.
+    COPY TICKET_DEF REPLACING ==:TAG:== BY ==IDX==.
+
+WORKING-STORAGE SECTION.
+LINKAGE SECTION.
+01  LS-TICKETID         PIC 9(5).
+01  LS-EMPID            PIC 9(5).
+01  LS-RESULT-CODE      PIC 99.
+
+PROCEDURE DIVISION USING LS-TICKETID, LS-EMPID, LS-RESULT-CODE.
+MAIN-PROCEDURE.
+   OPEN I-O INDEX-FILE-TICKET
+
+   MOVE LS-TICKETID TO IDX-ticketID
+   READ INDEX-FILE-TICKET
+      INVALID KEY
+         MOVE 23 TO LS-RESULT-CODE
+      NOT INVALID KEY
+         IF IDX-TICKET-CLOSED
+            MOVE 24 TO LS-RESULT-CODE
+         ELSE
+            MOVE LS-EMPID TO IDX-empID
+            MOVE "A" TO IDX-status
+            REWRITE IDX-TICKET
+               INVALID KEY
+                  MOVE 23 TO LS-RESULT-CODE
+               NOT INVALID KEY
+                  MOVE 00 TO LS-RESULT-CODE
+            END-REWRITE
+         END-IF
+   END-READ
+
+   CLOSE INDEX-FILE-TICKET
+
+   EXIT PARAGRAPH.
+
+END PROGRAM TICKET_ASSIGN.
