@@ -0,0 +1,208 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Sales breakdown report - for a date range, splits every
+*>          non-deleted SALE.IDX record by financing type (cash,
+*>          financed, leased - IDX-FINANCETYPE's own 88-levels) and
+*>          totals a deal count and dollar volume for each, the way
+*>          SALES_REP lists individual deals but doesn't roll them
+*>          up by category. Callable from REPORTING_MENU the same
+*>          way SALES_REP and EMPLOYEE_COMMISSION_REPORT are.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SALES_BREAKDOWN_REPORT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-SALE
+        ASSIGN TO '../../INDEXES/SALE.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-saleID
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES.
+    SELECT EXPORT-FILE ASSIGN TO 'SALES_BREAKDOWN_REPORT.RPT'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-SALE
+    RECORD CONTAINS 121 CHARACTERS.
+    COPY SALE_DEF REPLACING ==:TAG:== BY ==IDX==.
+FD EXPORT-FILE.
+01 EXPORT-REC                 PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-EOF               PIC X VALUE 'N'.
+
+01 WS-FROM-DATE.
+   05 WS-FROM-YEAR      PIC 9(4).
+   05 WS-FROM-MONTH     PIC 9(2).
+   05 WS-FROM-DAY       PIC 9(2).
+01 WS-TO-DATE.
+   05 WS-TO-YEAR        PIC 9(4).
+   05 WS-TO-MONTH       PIC 9(2).
+   05 WS-TO-DAY         PIC 9(2).
+
+01 WS-CASH-COUNT         PIC 9(5) VALUE 0.
+01 WS-CASH-TOTAL         PIC 9(9)V99 VALUE 0.
+01 WS-FINANCED-COUNT     PIC 9(5) VALUE 0.
+01 WS-FINANCED-TOTAL     PIC 9(9)V99 VALUE 0.
+01 WS-LEASED-COUNT       PIC 9(5) VALUE 0.
+01 WS-LEASED-TOTAL       PIC 9(9)V99 VALUE 0.
+01 WS-GRAND-COUNT        PIC 9(5) VALUE 0.
+01 WS-GRAND-TOTAL        PIC 9(9)V99 VALUE 0.
+
+LINKAGE SECTION.
+01 PARAMETRES.
+   02 PA-RETURN-CODE PIC 99 VALUE 0.
+   02 PA-OPTION-CODE PIC 99 VALUE 0.
+   02 PA-EXPORT-FLAG PIC X VALUE "N".
+
+SCREEN SECTION.
+01 DATE-RANGE-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 TITLE-BAR FOREGROUND-COLOR 7 BACKGROUND-COLOR 1.
+      10 VALUE SPACES PIC X(120).
+      10 VALUE "SALES BREAKDOWN REPORT" LINE 1 COL 40.
+
+   05 VALUE "FROM DATE (YYYYMMDD): " LINE 5 COL 10.
+   05 IN-FROM-YEAR  PIC 9(4) FROM WS-FROM-YEAR  TO WS-FROM-YEAR
+                                                      LINE 5 COL 33.
+   05 IN-FROM-MONTH PIC 9(2) FROM WS-FROM-MONTH TO WS-FROM-MONTH
+                                                      LINE 5 COL 38.
+   05 IN-FROM-DAY   PIC 9(2) FROM WS-FROM-DAY   TO WS-FROM-DAY
+                                                      LINE 5 COL 41.
+
+   05 VALUE "TO DATE   (YYYYMMDD): " LINE 6 COL 10.
+   05 IN-TO-YEAR  PIC 9(4) FROM WS-TO-YEAR  TO WS-TO-YEAR
+                                                      LINE 6 COL 33.
+   05 IN-TO-MONTH PIC 9(2) FROM WS-TO-MONTH TO WS-TO-MONTH
+                                                      LINE 6 COL 38.
+   05 IN-TO-DAY   PIC 9(2) FROM WS-TO-DAY   TO WS-TO-DAY
+                                                      LINE 6 COL 41.
+
+   05 VALUE "ENTER - RUN REPORT" LINE 18 COL 35.
+   05 VALUE "ESC - CANCEL"       LINE 19 COL 35.
+
+01 BREAKDOWN-SCREEN BLANK SCREEN
+   FOREGROUND-COLOR 7 BACKGROUND-COLOR 0 ERASE SCREEN.
+   05 VALUE "SALES BREAKDOWN REPORT"                LINE 1 COL 28.
+   05 VALUE "-------------------------------------------------" LINE 2 COL 1.
+   05 VALUE "TYPE"           LINE 3 COL 5.
+   05 VALUE "DEALS"          LINE 3 COL 25.
+   05 VALUE "DOLLAR VOLUME"  LINE 3 COL 35.
+
+   05 VALUE "CASH"                                LINE 5 COL 5.
+   05 PIC 9(5) FROM WS-CASH-COUNT                  LINE 5 COL 25.
+   05 PIC $,$$$,$$9.99 FROM WS-CASH-TOTAL          LINE 5 COL 35.
+
+   05 VALUE "FINANCED"                            LINE 6 COL 5.
+   05 PIC 9(5) FROM WS-FINANCED-COUNT              LINE 6 COL 25.
+   05 PIC $,$$$,$$9.99 FROM WS-FINANCED-TOTAL      LINE 6 COL 35.
+
+   05 VALUE "LEASED"                              LINE 7 COL 5.
+   05 PIC 9(5) FROM WS-LEASED-COUNT                LINE 7 COL 25.
+   05 PIC $,$$$,$$9.99 FROM WS-LEASED-TOTAL        LINE 7 COL 35.
+
+   05 VALUE "-------------------------------------------------" LINE 8 COL 1.
+   05 VALUE "TOTAL"                                LINE 9 COL 5.
+   05 PIC 9(5) FROM WS-GRAND-COUNT                 LINE 9 COL 25.
+   05 PIC $,$$$,$$9.99 FROM WS-GRAND-TOTAL         LINE 9 COL 35.
+
+   05 VALUE "PRESS ENTER TO CONTINUE" LINE 18 COL 30.
+
+PROCEDURE DIVISION USING PARAMETRES.
+MAIN-PROCEDURE.
+   MOVE "19000101" TO WS-FROM-DATE
+   MOVE "99991231" TO WS-TO-DATE
+   MOVE SPACES TO DATE-RANGE-SCREEN
+   DISPLAY SPACES BLANK SCREEN
+   DISPLAY DATE-RANGE-SCREEN
+   ACCEPT DATE-RANGE-SCREEN
+       ON EXCEPTION
+           IF COB-CRT-STATUS = 2005 THEN
+               MOVE 0 TO PA-RETURN-CODE
+               EXIT PROGRAM
+           END-IF
+   END-ACCEPT
+
+   PERFORM 100-TOTAL-BY-FINANCE-TYPE
+
+   ADD WS-CASH-COUNT WS-FINANCED-COUNT WS-LEASED-COUNT
+       GIVING WS-GRAND-COUNT
+   ADD WS-CASH-TOTAL WS-FINANCED-TOTAL WS-LEASED-TOTAL
+       GIVING WS-GRAND-TOTAL
+
+   IF PA-EXPORT-FLAG = 'Y' THEN
+       OPEN OUTPUT EXPORT-FILE
+       MOVE "TYPE      DEALS  DOLLAR VOLUME" TO EXPORT-REC
+       WRITE EXPORT-REC
+       STRING "CASH      " WS-CASH-COUNT "  " WS-CASH-TOTAL
+           DELIMITED BY SIZE INTO EXPORT-REC
+       WRITE EXPORT-REC
+       STRING "FINANCED  " WS-FINANCED-COUNT "  " WS-FINANCED-TOTAL
+           DELIMITED BY SIZE INTO EXPORT-REC
+       WRITE EXPORT-REC
+       STRING "LEASED    " WS-LEASED-COUNT "  " WS-LEASED-TOTAL
+           DELIMITED BY SIZE INTO EXPORT-REC
+       WRITE EXPORT-REC
+       STRING "TOTAL     " WS-GRAND-COUNT "  " WS-GRAND-TOTAL
+           DELIMITED BY SIZE INTO EXPORT-REC
+       WRITE EXPORT-REC
+       CLOSE EXPORT-FILE
+   END-IF
+
+   DISPLAY BREAKDOWN-SCREEN
+   ACCEPT BREAKDOWN-SCREEN
+
+   MOVE 0 TO PA-RETURN-CODE
+   GOBACK.
+EXIT PROGRAM.
+
+*> Walks every non-deleted SALE.IDX record in the date range and
+*> buckets its count/price into the matching finance-type total.
+100-TOTAL-BY-FINANCE-TYPE.
+   MOVE 0 TO WS-CASH-COUNT
+   MOVE 0 TO WS-CASH-TOTAL
+   MOVE 0 TO WS-FINANCED-COUNT
+   MOVE 0 TO WS-FINANCED-TOTAL
+   MOVE 0 TO WS-LEASED-COUNT
+   MOVE 0 TO WS-LEASED-TOTAL
+   OPEN INPUT INDEX-FILE-SALE
+
+   MOVE 0 TO IDX-saleID
+   START INDEX-FILE-SALE KEY IS NOT LESS THAN IDX-saleID
+       INVALID KEY
+           MOVE 'Y' TO WS-EOF
+   END-START
+
+   PERFORM UNTIL WS-EOF = 'Y'
+       READ INDEX-FILE-SALE NEXT RECORD
+           AT END
+               MOVE 'Y' TO WS-EOF
+           NOT AT END
+               IF IDX-saleDate >= WS-FROM-DATE AND
+                       IDX-saleDate <= WS-TO-DATE AND
+                       IDX-DST NOT = 'Y' THEN
+                   EVALUATE TRUE
+                       WHEN IDX-CASH-SALE
+                           ADD 1 TO WS-CASH-COUNT
+                           ADD IDX-price TO WS-CASH-TOTAL
+                       WHEN IDX-FINANCED-SALE
+                           ADD 1 TO WS-FINANCED-COUNT
+                           ADD IDX-price TO WS-FINANCED-TOTAL
+                       WHEN IDX-LEASED-SALE
+                           ADD 1 TO WS-LEASED-COUNT
+                           ADD IDX-price TO WS-LEASED-TOTAL
+                   END-EVALUATE
+               END-IF
+       END-READ
+   END-PERFORM
+
+   CLOSE INDEX-FILE-SALE.
+EXIT PARAGRAPH.
+
+END PROGRAM SALES_BREAKDOWN_REPORT.
