@@ -0,0 +1,279 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Interactive front end for the service department -
+*>          opens, assigns, parts-out, and closes TICKET.IDX
+*>          tickets and books/cancels APPOINTMENT.IDX appointments.
+*>          TICKET_OPEN/TICKET_ASSIGN/TICKET_ADD_PART/TICKET_CLOSE
+*>          and APPT_BOOK/APPT_CANCEL only take structured LINKAGE
+*>          parameters, so this menu collects the data from the
+*>          desk and CALLs each one directly, the same way
+*>          SalesMain.cbl fronts ADD_SALE/VOID_SALE. Launched from
+*>          JJUI off a PERMISSIONS.DAT row - see PERMISSIONS_LOAD.
+*>          JJUI passes the signed-in username on the command line
+*>          (this runs as its own process off CALL "SYSTEM", so it
+*>          can't see JJSIGNIN's SESSION-CURRENT-USER any other way)
+*>          which this program stores in its own SESSION-CURRENT-USER
+*>          so TICKET_CLOSE/UPDATE_PART can stamp PH-CHANGED-BY - they
+*>          run in-process off a direct CALL, so EXTERNAL storage set
+*>          here carries straight through to them.
+*> Tectonics: cobc
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SERVICE_DESK.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL TICKET-FILE
+        ASSIGN TO '../../INDEXES/TICKET.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-ticketID
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES.
+    SELECT OPTIONAL TICKETPART-FILE
+        ASSIGN TO '../../INDEXES/TICKETPART.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS TPX-ticketPartID
+        ALTERNATE RECORD KEY IS TPX-ticketID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS TPX-partID WITH DUPLICATES.
+    SELECT OPTIONAL APPOINTMENT-FILE
+        ASSIGN TO '../../INDEXES/APPOINTMENT.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS AIDX-apptID
+        ALTERNATE RECORD KEY IS AIDX-apptDate WITH DUPLICATES
+        ALTERNATE RECORD KEY IS AIDX-empID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS AIDX-bayNumber WITH DUPLICATES
+        ALTERNATE RECORD KEY IS AIDX-custID WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD TICKET-FILE
+    RECORD CONTAINS 89 CHARACTERS.
+    COPY TICKET_DEF REPLACING ==:TAG:== BY ==IDX==.
+FD TICKETPART-FILE
+    RECORD CONTAINS 17 CHARACTERS.
+    COPY TICKET_PART_DEF REPLACING ==:TAG:== BY ==TPX==.
+FD APPOINTMENT-FILE
+    RECORD CONTAINS 73 CHARACTERS.
+    COPY APPOINTMENT_DEF REPLACING ==:TAG:== BY ==AIDX==.
+
+WORKING-STORAGE SECTION.
+    COPY TICKET_DEF REPLACING ==:TAG:== BY ==WST==.
+    COPY TICKET_PART_DEF REPLACING ==:TAG:== BY ==WSP==.
+    COPY APPOINTMENT_DEF REPLACING ==:TAG:== BY ==WSA==.
+    COPY SESSION_DEF.
+    01  WS-COMMAND-LINE PIC X(30).
+
+01  MENU-OPTION             PIC 9.
+01  WS-MENU-DONE            PIC X VALUE "N".
+01  WS-NEXT-TICKET-ID       PIC 9(5).
+01  WS-NEXT-TICKETPART-ID   PIC 9(5).
+01  WS-NEXT-APPT-ID         PIC 9(5).
+01  WS-SCAN-EOF             PIC X VALUE "N".
+01  WS-TICKET-RESULT        PIC 99.
+01  WS-ASSIGN-EMPID         PIC 9(5).
+01  WS-PART-ID              PIC 9(5).
+01  WS-PART-QTY             PIC 99.
+01  WS-APPT-ANSWER          PIC X.
+
+PROCEDURE DIVISION.
+MAIN-PROCEDURE.
+    ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+    MOVE WS-COMMAND-LINE TO SESSION-CURRENT-USER
+
+    PERFORM UNTIL WS-MENU-DONE = "Y"
+        DISPLAY "--- Service Desk ---"
+        DISPLAY "1. Open New Ticket"
+        DISPLAY "2. Assign Mechanic to Ticket"
+        DISPLAY "3. Attach Part to Ticket"
+        DISPLAY "4. Close Ticket"
+        DISPLAY "5. Book Appointment"
+        DISPLAY "6. Cancel Appointment"
+        DISPLAY "7. Exit"
+        ACCEPT MENU-OPTION
+        EVALUATE MENU-OPTION
+            WHEN 1
+                PERFORM 200-OPEN-TICKET-RTN
+            WHEN 2
+                PERFORM 210-ASSIGN-TICKET-RTN
+            WHEN 3
+                PERFORM 220-ADD-PART-RTN
+            WHEN 4
+                PERFORM 230-CLOSE-TICKET-RTN
+            WHEN 5
+                PERFORM 240-BOOK-APPT-RTN
+            WHEN 6
+                PERFORM 250-CANCEL-APPT-RTN
+            WHEN 7
+                MOVE "Y" TO WS-MENU-DONE
+            WHEN OTHER
+                DISPLAY "Invalid Option, Please enter 1-7."
+        END-EVALUATE
+    END-PERFORM
+    STOP RUN.
+
+*>    Scans TICKET.IDX for the highest ticketID on file, the same
+*>    sequential-scan idiom SalesMain uses to pick its next sale
+*>    and customer IDs.
+205-GET-NEXT-TICKET-ID-RTN.
+    MOVE 0 TO WS-NEXT-TICKET-ID
+    MOVE "N" TO WS-SCAN-EOF
+    OPEN INPUT TICKET-FILE
+    READ TICKET-FILE NEXT RECORD
+        AT END
+            MOVE "Y" TO WS-SCAN-EOF
+    END-READ
+    PERFORM UNTIL WS-SCAN-EOF = "Y"
+        IF IDX-ticketID > WS-NEXT-TICKET-ID
+            MOVE IDX-ticketID TO WS-NEXT-TICKET-ID
+        END-IF
+        READ TICKET-FILE NEXT RECORD
+            AT END
+                MOVE "Y" TO WS-SCAN-EOF
+        END-READ
+    END-PERFORM
+    CLOSE TICKET-FILE
+    ADD 1 TO WS-NEXT-TICKET-ID.
+
+200-OPEN-TICKET-RTN.
+    PERFORM 205-GET-NEXT-TICKET-ID-RTN
+    MOVE WS-NEXT-TICKET-ID TO WST-ticketID
+    DISPLAY "Enter Customer ID: "
+    ACCEPT WST-custID
+    DISPLAY "Enter Vehicle VIN: "
+    ACCEPT WST-carVIN
+    DISPLAY "Enter Service ID: "
+    ACCEPT WST-serviceID
+    DISPLAY "Enter Problem Description: "
+    ACCEPT WST-problemDesc
+    CALL "TICKET_OPEN" USING WST-Ticket
+    DISPLAY "Ticket opened with ID: " WST-ticketID.
+
+210-ASSIGN-TICKET-RTN.
+    DISPLAY "Enter Ticket ID to Assign: "
+    ACCEPT WST-ticketID
+    DISPLAY "Enter Mechanic Employee ID: "
+    ACCEPT WS-ASSIGN-EMPID
+    CALL "TICKET_ASSIGN" USING WST-ticketID, WS-ASSIGN-EMPID,
+        WS-TICKET-RESULT
+    EVALUATE WS-TICKET-RESULT
+        WHEN 00
+            DISPLAY "Mechanic assigned to ticket."
+        WHEN 23
+            DISPLAY "No ticket found with that ID."
+        WHEN 24
+            DISPLAY "That ticket is already closed."
+    END-EVALUATE.
+
+*>    Scans TICKETPART.IDX for the highest ticketPartID on file,
+*>    same idiom as 205-GET-NEXT-TICKET-ID-RTN.
+215-GET-NEXT-TICKETPART-ID-RTN.
+    MOVE 0 TO WS-NEXT-TICKETPART-ID
+    MOVE "N" TO WS-SCAN-EOF
+    OPEN INPUT TICKETPART-FILE
+    READ TICKETPART-FILE NEXT RECORD
+        AT END
+            MOVE "Y" TO WS-SCAN-EOF
+    END-READ
+    PERFORM UNTIL WS-SCAN-EOF = "Y"
+        IF TPX-ticketPartID > WS-NEXT-TICKETPART-ID
+            MOVE TPX-ticketPartID TO WS-NEXT-TICKETPART-ID
+        END-IF
+        READ TICKETPART-FILE NEXT RECORD
+            AT END
+                MOVE "Y" TO WS-SCAN-EOF
+        END-READ
+    END-PERFORM
+    CLOSE TICKETPART-FILE
+    ADD 1 TO WS-NEXT-TICKETPART-ID.
+
+220-ADD-PART-RTN.
+    PERFORM 215-GET-NEXT-TICKETPART-ID-RTN
+    MOVE WS-NEXT-TICKETPART-ID TO WSP-ticketPartID
+    DISPLAY "Enter Ticket ID: "
+    ACCEPT WSP-ticketID
+    DISPLAY "Enter Part ID: "
+    ACCEPT WSP-partID
+    DISPLAY "Enter Quantity Used: "
+    ACCEPT WSP-qtyUsed
+    CALL "TICKET_ADD_PART" USING WSP-Ticketpart
+    DISPLAY "Part attached to ticket " WSP-ticketID.
+
+230-CLOSE-TICKET-RTN.
+    DISPLAY "Enter Ticket ID to Close: "
+    ACCEPT WST-ticketID
+    CALL "TICKET_CLOSE" USING WST-ticketID, WS-TICKET-RESULT
+    EVALUATE WS-TICKET-RESULT
+        WHEN 00
+            DISPLAY "Ticket closed - parts deducted from inventory."
+        WHEN 23
+            DISPLAY "No ticket found with that ID."
+        WHEN 24
+            DISPLAY "That ticket has not been assigned yet."
+    END-EVALUATE.
+
+*>    Scans APPOINTMENT.IDX for the highest apptID on file, same
+*>    idiom as 205-GET-NEXT-TICKET-ID-RTN.
+235-GET-NEXT-APPT-ID-RTN.
+    MOVE 0 TO WS-NEXT-APPT-ID
+    MOVE "N" TO WS-SCAN-EOF
+    OPEN INPUT APPOINTMENT-FILE
+    READ APPOINTMENT-FILE NEXT RECORD
+        AT END
+            MOVE "Y" TO WS-SCAN-EOF
+    END-READ
+    PERFORM UNTIL WS-SCAN-EOF = "Y"
+        IF AIDX-apptID > WS-NEXT-APPT-ID
+            MOVE AIDX-apptID TO WS-NEXT-APPT-ID
+        END-IF
+        READ APPOINTMENT-FILE NEXT RECORD
+            AT END
+                MOVE "Y" TO WS-SCAN-EOF
+        END-READ
+    END-PERFORM
+    CLOSE APPOINTMENT-FILE
+    ADD 1 TO WS-NEXT-APPT-ID.
+
+240-BOOK-APPT-RTN.
+    PERFORM 235-GET-NEXT-APPT-ID-RTN
+    MOVE WS-NEXT-APPT-ID TO WSA-apptID
+    DISPLAY "Enter Customer ID: "
+    ACCEPT WSA-custID
+    DISPLAY "Enter Vehicle VIN: "
+    ACCEPT WSA-carVIN
+    DISPLAY "Enter Mechanic Employee ID: "
+    ACCEPT WSA-empID
+    DISPLAY "Enter Bay Number: "
+    ACCEPT WSA-bayNumber
+    DISPLAY "Enter Appointment Year (YYYY): "
+    ACCEPT WSA-apptYear
+    DISPLAY "Enter Appointment Month (MM): "
+    ACCEPT WSA-apptMonth
+    DISPLAY "Enter Appointment Day (DD): "
+    ACCEPT WSA-apptDay
+    DISPLAY "Enter Notes: "
+    ACCEPT WSA-notes
+    CALL "APPT_BOOK" USING WSA-Appointment
+    DISPLAY "Appointment booked with ID: " WSA-apptID.
+
+250-CANCEL-APPT-RTN.
+    DISPLAY "Enter Appointment ID to Cancel: "
+    ACCEPT WSA-apptID
+    DISPLAY "Are you sure you want to cancel this appointment? (Y/N): "
+    ACCEPT WS-APPT-ANSWER
+    IF WS-APPT-ANSWER = "Y" OR WS-APPT-ANSWER = "y"
+        CALL "APPT_CANCEL" USING WSA-apptID, WS-TICKET-RESULT
+        IF WS-TICKET-RESULT = 00
+            DISPLAY "Appointment " WSA-apptID " has been cancelled."
+        ELSE
+            DISPLAY "No appointment found with that ID."
+        END-IF
+    ELSE
+        DISPLAY "Cancel aborted."
+    END-IF.
+
+END PROGRAM SERVICE_DESK.
