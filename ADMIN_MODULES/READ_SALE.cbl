@@ -0,0 +1,87 @@
+*>****************************************************************
+*> Author: Joseph Warren
+*> Date: 08/09/2026
+*> Purpose: Read sales off SALE.IDX one at a time, in ascending
+*>          saleID order, for callers like SALES_REP that page
+*>          through the file five records at a time.
+*> RETURN CODES (PA-RETURN-CODE):
+*>     00 -> SUCCESSFUL READ - SALE RETURNED
+*>     10 -> END OF FILE - NO MORE SALES PAST PA-LAST-SALEID
+*>     23 -> INVALID KEY - NO SALE GREATER THAN PA-LAST-SALEID
+*> OPTION CODES (PA-OPTION-CODE):
+*>     01 -> READ NEXT SALE WITH saleID GREATER THAN PA-LAST-SALEID
+*>*****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. READ_SALE.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+    SELECT OPTIONAL INDEX-FILE-SALE
+        ASSIGN TO '../../INDEXES/SALE.IDX'
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS IDX-saleID
+        ALTERNATE RECORD KEY IS IDX-empID WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-carVIN WITH DUPLICATES
+        ALTERNATE RECORD KEY IS IDX-custID WITH DUPLICATES.
+
+DATA DIVISION.
+FILE SECTION.
+FD INDEX-FILE-SALE
+        RECORD CONTAINS 121 CHARACTERS.
+    COPY SALE_DEF REPLACING ==:TAG:== BY ==IDX==.
+
+WORKING-STORAGE SECTION.
+
+LINKAGE SECTION.
+COPY SALE_DEF REPLACING ==:TAG:== BY ==LS==.
+01  PARAMETRES.
+    02  PA-RETURN-CODE PIC 99 VALUE 0.
+    02  PA-OPTION-CODE PIC 99 VALUE 0.
+    02  PA-LAST-SALEID PIC 9(5).
+    02  PA-LAST-DATE.
+        05  PA-YEAR   PIC 9(4).
+        05  PA-MONTH  PIC 9(2).
+        05  PA-DAY    PIC 9(2).
+
+PROCEDURE DIVISION USING LS-Sale, PARAMETRES.
+MAIN-PROCEDURE.
+   OPEN INPUT INDEX-FILE-SALE
+
+   EVALUATE PA-OPTION-CODE
+      WHEN 01
+         PERFORM 100-READ-NEXT-RTN
+      WHEN OTHER
+         MOVE 23 TO PA-RETURN-CODE
+   END-EVALUATE
+
+   CLOSE INDEX-FILE-SALE
+
+   EXIT PARAGRAPH.
+
+100-READ-NEXT-RTN.
+   MOVE PA-LAST-SALEID TO IDX-saleID
+   START INDEX-FILE-SALE KEY IS GREATER THAN IDX-saleID
+      INVALID KEY
+         MOVE 23 TO PA-RETURN-CODE
+         MOVE ZEROES TO LS-Sale
+      NOT INVALID KEY
+         PERFORM 110-READ-NEXT-SKIP-VOID-RTN
+   END-START.
+
+*> Voided sales (IDX-DST = 'Y') stay on file but are skipped over
+*> here so they never surface in a caller's page of results.
+110-READ-NEXT-SKIP-VOID-RTN.
+   READ INDEX-FILE-SALE NEXT RECORD INTO LS-Sale
+      AT END
+         MOVE 10 TO PA-RETURN-CODE
+         MOVE ZEROES TO LS-Sale
+      NOT AT END
+         IF LS-DST = 'Y'
+            PERFORM 110-READ-NEXT-SKIP-VOID-RTN
+         ELSE
+            MOVE 00 TO PA-RETURN-CODE
+         END-IF
+   END-READ.
+
+END PROGRAM READ_SALE.
