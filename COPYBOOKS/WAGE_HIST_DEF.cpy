@@ -0,0 +1,19 @@
+      *>*****************************************************************
+      *> Copybook: WAGE_HIST_DEF
+      *> Purpose:  Shared record layout for a WAGEHIST.DAT entry - one
+      *>           row per employee wage change, written by
+      *>           EMPLOYEE_EDIT. REPLACING ==:TAG:== BY ==prefix== to
+      *>           get REC-/WS-/LS- qualified field names, same
+      *>           convention used by the other *_DEF copybooks in this
+      *>           system (see PRICE_HIST_DEF for the parts-side
+      *>           equivalent).
+      *>*****************************************************************
+       01  :TAG:-WAGE-HIST.
+           05  :TAG:-EMP-ID         PIC 9(5).
+           05  :TAG:-OLD-WAGE       PIC 9(5)V99.
+           05  :TAG:-NEW-WAGE       PIC 9(5)V99.
+           05  :TAG:-CHANGE-DATE.
+               10  :TAG:-CHG-YEAR   PIC 9999.
+               10  :TAG:-CHG-MONTH  PIC 99.
+               10  :TAG:-CHG-DAY    PIC 99.
+           05  :TAG:-CHANGED-BY     PIC X(30).
