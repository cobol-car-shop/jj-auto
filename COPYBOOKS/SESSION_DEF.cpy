@@ -0,0 +1,14 @@
+      *>*****************************************************************
+      *> Copybook: SESSION_DEF
+      *> Purpose:  EXTERNAL storage for the username of whoever is
+      *>           currently signed in. EXTERNAL items share the same
+      *>           storage, by name, across every program in a run unit
+      *>           that COPYs this copybook - that lets a program deep
+      *>           in a CALL chain (e.g. UPDATE_PART logging who changed
+      *>           a price) know who's signed in without every CALL
+      *>           between it and JJSIGNIN having to pass the username
+      *>           along as a parameter. Do NOT REPLACING this copybook
+      *>           with a prefix - the name has to match exactly
+      *>           everywhere for EXTERNAL to tie the storage together.
+      *>*****************************************************************
+       01  SESSION-CURRENT-USER PIC X(30) EXTERNAL.
