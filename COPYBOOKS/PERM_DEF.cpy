@@ -0,0 +1,15 @@
+      *>*****************************************************************
+      *> Copybook: PERM_DEF
+      *> Purpose:  Shared record layout for a PERMISSIONS.DAT row - one
+      *>           row per (permission level, menu program) pair that
+      *>           JJUI is allowed to offer. PERM-LEVEL of "ALL  " means
+      *>           every permission level sees that program, the same
+      *>           way "Change Password" used to be added unconditionally
+      *>           before this file existed. Used directly (no REPLACING)
+      *>           since only JJUI and the program that loads the file
+      *>           ever reference it.
+      *>*****************************************************************
+       01  PERM-REC.
+           05  PERM-LEVEL              PIC X(5).
+           05  PERM-PROGRAM            PIC X(20).
+           05  PERM-DISPLAY            PIC X(20).
