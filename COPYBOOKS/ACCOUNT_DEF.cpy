@@ -0,0 +1,20 @@
+      *>*****************************************************************
+      *> Copybook: ACCOUNT_DEF
+      *> Purpose:  Shared record layout for an ACCOUNT.MST login record.
+      *>           Used directly (no REPLACING) as the FD record for
+      *>           every program that opens ACCOUNT.MST, the same way
+      *>           the account record was declared inline, field for
+      *>           field, in JJSIGNIN.cbl and AccountCreation.cbl before
+      *>           this copybook existed.
+      *> Modification History:
+      *>   08/09/2026 AS - PERMISSION widened from a single PIC X(5)
+      *>                   role to a table of 4 PIC X(5) slots so one
+      *>                   login can hold more than one role.
+      *>*****************************************************************
+       01  ACCOUNT-INFO.
+           05  USERNAME                PIC X(30).
+           05  PERMISSION.
+               10  PERMISSION-ROLE     PIC X(5) OCCURS 4 TIMES.
+           05  HASH                    PIC X(128).
+           05  FAIL-COUNT              PIC 9(2).
+           05  ACCOUNT-LOCKED          PIC X.
