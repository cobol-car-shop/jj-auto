@@ -0,0 +1,29 @@
+      *>*****************************************************************
+      *> Copybook: SALE_DEF
+      *> Purpose:  Shared record layout for a SALE.IDX sale record.
+      *>           REPLACING ==:TAG:== BY ==prefix==.
+      *>*****************************************************************
+       01  :TAG:-SALE.
+           05  :TAG:-saleID           PIC 9(5).
+           05  :TAG:-empID            PIC 9(5).
+           05  :TAG:-carVIN           PIC X(17).
+           05  :TAG:-custID           PIC 9(5).
+           05  :TAG:-price            PIC 9(7)V99.
+           05  :TAG:-mileage          PIC 9(7).
+           05  :TAG:-saleDate.
+               10  :TAG:-year         PIC 9(4).
+               10  :TAG:-month        PIC 9(2).
+               10  :TAG:-day          PIC 9(2).
+           05  :TAG:-DST              PIC X.
+           05  :TAG:-tradeIn.
+               10  :TAG:-tradeVIN        PIC X(17).
+               10  :TAG:-tradeValue      PIC 9(7)V99.
+               10  :TAG:-tradeCondition  PIC X(20).
+           05  :TAG:-financing.
+               10  :TAG:-financeType     PIC X.
+                   88  :TAG:-CASH-SALE        VALUE "C".
+                   88  :TAG:-FINANCED-SALE    VALUE "F".
+                   88  :TAG:-LEASED-SALE      VALUE "L".
+               10  :TAG:-financeTerm     PIC 999.
+               10  :TAG:-financeRate     PIC 99V999.
+               10  :TAG:-downPayment     PIC 9(7)V99.
