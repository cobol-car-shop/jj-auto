@@ -0,0 +1,13 @@
+      *>*****************************************************************
+      *> Copybook: CAR_DEF
+      *> Purpose:  Shared record layout for a CAR.IDX vehicle record.
+      *>           REPLACING ==:TAG:== BY ==prefix==.
+      *>*****************************************************************
+       01  :TAG:-CAR.
+           05  :TAG:-carVIN          PIC X(17).
+           05  :TAG:-make            PIC X(15).
+           05  :TAG:-model           PIC X(15).
+           05  :TAG:-year            PIC 9(4).
+           05  :TAG:-mileage         PIC 9(7).
+           05  :TAG:-lotPrice        PIC 9(7)V99.
+           05  :TAG:-status          PIC X.
