@@ -0,0 +1,13 @@
+      *>*****************************************************************
+      *> Copybook: SERVICE_DEF
+      *> Purpose:  Shared record layout for a SERVICE.IDX service-type
+      *>           record (labor services offered by the shop, as
+      *>           distinct from the parts catalog in PART_DEF).
+      *>           REPLACING ==:TAG:== BY ==prefix==.
+      *>*****************************************************************
+       01  :TAG:-SERVICE.
+           05  :TAG:-serviceID        PIC 9(5).
+           05  :TAG:-serviceName      PIC X(25).
+           05  :TAG:-serviceDesc      PIC X(35).
+           05  :TAG:-laborHours       PIC 9(3)V99.
+           05  :TAG:-laborRate        PIC 9(5)V99.
