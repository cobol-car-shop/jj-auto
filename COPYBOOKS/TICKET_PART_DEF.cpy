@@ -0,0 +1,13 @@
+      *>*****************************************************************
+      *> Copybook: TICKET_PART_DEF
+      *> Purpose:  Shared record layout for a TICKETPART.IDX line item -
+      *>           one part and the quantity consumed against a
+      *>           TICKET_DEF ticket. ticketID carries WITH DUPLICATES
+      *>           so a ticket can have any number of parts attached.
+      *>           REPLACING ==:TAG:== BY ==prefix==.
+      *>*****************************************************************
+       01  :TAG:-TICKETPART.
+           05  :TAG:-ticketPartID     PIC 9(5).
+           05  :TAG:-ticketID         PIC 9(5).
+           05  :TAG:-partID           PIC 9(5).
+           05  :TAG:-qtyUsed          PIC 99.
