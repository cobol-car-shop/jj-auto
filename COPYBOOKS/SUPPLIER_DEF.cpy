@@ -0,0 +1,11 @@
+      *>*****************************************************************
+      *> Copybook: SUPPLIER_DEF
+      *> Purpose:  Shared record layout for a SUPPLIER.IDX supplier
+      *>           record. REPLACING ==:TAG:== BY ==prefix== to get
+      *>           REC-/WS-/LS- qualified field names, same convention
+      *>           used by the other *_DEF copybooks in this system.
+      *>*****************************************************************
+       01  :TAG:-SUPPLIER.
+           05  :TAG:-SUPPLIER-ID        PIC 9(5).
+           05  :TAG:-SUPPLIER-NAME      PIC X(20).
+           05  :TAG:-SUPPLIER-PHONE     PIC X(12).
