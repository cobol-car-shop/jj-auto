@@ -0,0 +1,24 @@
+      *>*****************************************************************
+      *> Copybook: APPOINTMENT_DEF
+      *> Purpose:  Shared record layout for an APPOINTMENT.IDX service
+      *>           appointment record - books a customer's vehicle into
+      *>           a future date and shop bay/mechanic, ahead of a
+      *>           TICKET_DEF ticket actually being opened the day the
+      *>           car is physically in the shop.
+      *>           REPLACING ==:TAG:== BY ==prefix==.
+      *>*****************************************************************
+       01  :TAG:-APPOINTMENT.
+           05  :TAG:-apptID           PIC 9(5).
+           05  :TAG:-custID           PIC 9(5).
+           05  :TAG:-carVIN           PIC X(17).
+           05  :TAG:-empID            PIC 9(5).
+           05  :TAG:-bayNumber        PIC 99.
+           05  :TAG:-apptDate.
+               10  :TAG:-apptYear     PIC 9(4).
+               10  :TAG:-apptMonth    PIC 9(2).
+               10  :TAG:-apptDay      PIC 9(2).
+           05  :TAG:-status           PIC X.
+               88  :TAG:-APPT-SCHEDULED   VALUE "S".
+               88  :TAG:-APPT-CANCELLED   VALUE "X".
+               88  :TAG:-APPT-COMPLETED   VALUE "C".
+           05  :TAG:-notes            PIC X(30).
