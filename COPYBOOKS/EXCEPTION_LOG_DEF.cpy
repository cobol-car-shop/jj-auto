@@ -0,0 +1,19 @@
+      *>*****************************************************************
+      *> Copybook: EXCEPTION_LOG_DEF
+      *> Purpose:  Shared record layout for one row of EXCEPTLOG.DAT, the
+      *>           central exception log written by LOG_EXCEPTION.cbl.
+      *>           REPLACING ==:TAG:== BY ==prefix==, same convention
+      *>           used by the other *_DEF copybooks in this system.
+      *>*****************************************************************
+       01  :TAG:-EXCEPTION-LOG.
+           05  :TAG:-LOG-DATE.
+               10  :TAG:-LOG-YEAR       PIC 9999.
+               10  :TAG:-LOG-MONTH      PIC 99.
+               10  :TAG:-LOG-DAY        PIC 99.
+           05  :TAG:-LOG-TIME.
+               10  :TAG:-LOG-HOUR       PIC 99.
+               10  :TAG:-LOG-MIN        PIC 99.
+               10  :TAG:-LOG-SEC        PIC 99.
+           05  :TAG:-SOURCE-PROGRAM     PIC X(20).
+           05  :TAG:-FAILED-KEY         PIC X(20).
+           05  :TAG:-RESULT-CODE        PIC 99.
