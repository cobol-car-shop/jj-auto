@@ -0,0 +1,17 @@
+      *>*****************************************************************
+      *> Copybook: PRICE_HIST_DEF
+      *> Purpose:  Shared record layout for a PRICEHIST.DAT entry - one
+      *>           row per part price change, written by UPDATE_PART.
+      *>           REPLACING ==:TAG:== BY ==prefix== to get REC-/WS-/LS-
+      *>           qualified field names, same convention used by the
+      *>           other *_DEF copybooks in this system.
+      *>*****************************************************************
+       01  :TAG:-PRICE-HIST.
+           05  :TAG:-PART-ID        PIC 9(5).
+           05  :TAG:-OLD-PRICE      PIC 999V99.
+           05  :TAG:-NEW-PRICE      PIC 999V99.
+           05  :TAG:-CHANGE-DATE.
+               10  :TAG:-CHG-YEAR   PIC 9999.
+               10  :TAG:-CHG-MONTH  PIC 99.
+               10  :TAG:-CHG-DAY    PIC 99.
+           05  :TAG:-CHANGED-BY     PIC X(30).
