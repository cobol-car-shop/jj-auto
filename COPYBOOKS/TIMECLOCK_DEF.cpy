@@ -0,0 +1,21 @@
+      *>*****************************************************************
+      *> Copybook: TIMECLOCK_DEF
+      *> Purpose:  Shared record layout for a TIMECLOCK.DAT entry - one
+      *>           row per clock-in or clock-out punch, written by
+      *>           TIMECLOCK for employees flagged IDX-hourly = "YES".
+      *>           REPLACING ==:TAG:== BY ==prefix==, same convention
+      *>           used by the other *_DEF copybooks in this system.
+      *>*****************************************************************
+       01  :TAG:-TIMECLOCK.
+           05  :TAG:-EMP-ID         PIC 9(5).
+           05  :TAG:-PUNCH-TYPE     PIC X(3).
+               88  :TAG:-PUNCH-IN   VALUE "IN".
+               88  :TAG:-PUNCH-OUT  VALUE "OUT".
+           05  :TAG:-PUNCH-DATE.
+               10  :TAG:-PD-YEAR    PIC 9999.
+               10  :TAG:-PD-MONTH   PIC 99.
+               10  :TAG:-PD-DAY     PIC 99.
+           05  :TAG:-PUNCH-TIME.
+               10  :TAG:-PT-HOUR    PIC 99.
+               10  :TAG:-PT-MIN     PIC 99.
+               10  :TAG:-PT-SEC     PIC 99.
