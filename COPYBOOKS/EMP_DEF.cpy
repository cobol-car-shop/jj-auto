@@ -0,0 +1,20 @@
+      *>*****************************************************************
+      *> Copybook: EMP_DEF
+      *> Purpose:  Shared record layout for an EMPLOYEE.IDX employee
+      *>           record. REPLACING ==:TAG:== BY ==prefix==.
+      *>*****************************************************************
+       01  :TAG:-EMPLOYEE.
+           05  :TAG:-empID             PIC 9(5).
+           05  :TAG:-fName             PIC X(15).
+           05  :TAG:-lName             PIC X(15).
+           05  :TAG:-social            PIC 9(9).
+           05  :TAG:-phone             PIC X(13).
+           05  :TAG:-email             PIC X(25).
+           05  :TAG:-address           PIC X(25).
+           05  :TAG:-city              PIC X(25).
+           05  :TAG:-state             PIC XX.
+           05  :TAG:-zip               PIC 9(5).
+           05  :TAG:-wage              PIC 9(5)V99.
+           05  :TAG:-hourly            PIC XXX.
+           05  :TAG:-position          PIC A(15).
+           05  :TAG:-DST                PIC X.
