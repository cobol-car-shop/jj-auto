@@ -0,0 +1,27 @@
+      *>*****************************************************************
+      *> Copybook: TICKET_DEF
+      *> Purpose:  Shared record layout for a TICKET.IDX service/repair
+      *>           ticket record - links a customer, a vehicle, and the
+      *>           mechanic (employee) assigned to work it, as distinct
+      *>           from the SERVICE_DEF service-type catalog record.
+      *>           REPLACING ==:TAG:== BY ==prefix==.
+      *>*****************************************************************
+       01  :TAG:-TICKET.
+           05  :TAG:-ticketID         PIC 9(5).
+           05  :TAG:-custID           PIC 9(5).
+           05  :TAG:-carVIN           PIC X(17).
+           05  :TAG:-empID            PIC 9(5).
+           05  :TAG:-serviceID        PIC 9(5).
+           05  :TAG:-status           PIC X.
+               88  :TAG:-TICKET-OPEN       VALUE "O".
+               88  :TAG:-TICKET-ASSIGNED   VALUE "A".
+               88  :TAG:-TICKET-CLOSED     VALUE "C".
+           05  :TAG:-openDate.
+               10  :TAG:-openYear     PIC 9(4).
+               10  :TAG:-openMonth    PIC 9(2).
+               10  :TAG:-openDay      PIC 9(2).
+           05  :TAG:-closeDate.
+               10  :TAG:-closeYear    PIC 9(4).
+               10  :TAG:-closeMonth   PIC 9(2).
+               10  :TAG:-closeDay     PIC 9(2).
+           05  :TAG:-problemDesc      PIC X(35).
