@@ -0,0 +1,15 @@
+      *>*****************************************************************
+      *> Copybook: PART_DEF
+      *> Purpose:  Shared record layout for a PARTLIST.DAT part record.
+      *>           REPLACING ==:TAG:== BY ==prefix== to get REC-/WS-/LS-
+      *>           qualified field names, same convention used by the
+      *>           other *_DEF copybooks in this system.
+      *>*****************************************************************
+       01  :TAG:-PART.
+           05  :TAG:-PART-ID           PIC 9(5).
+           05  :TAG:-PART-NAME         PIC X(15).
+           05  :TAG:-PART-DESC         PIC X(35).
+           05  :TAG:-PART-PRICE        PIC 999V99.
+           05  :TAG:-PART-SUPP         PIC 9(5).
+           05  :TAG:-PART-ON-HAND      PIC 99.
+           05  :TAG:-PART-CATEGORY     PIC X(10).
