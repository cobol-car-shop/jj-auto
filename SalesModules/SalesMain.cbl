@@ -5,17 +5,64 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. SALES_MAIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CAR-FILE
+           ASSIGN TO '../../INDEXES/CAR.IDX'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS IDX-carVIN.
+           SELECT OPTIONAL SALE-FILE
+           ASSIGN TO '../../INDEXES/SALE.IDX'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS SIDX-saleID
+               ALTERNATE RECORD KEY IS SIDX-empID WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SIDX-carVIN WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SIDX-custID WITH DUPLICATES.
+           SELECT OPTIONAL CUS-FILE
+           ASSIGN TO '../CUSTOMER_MGMT/CUSTOMER.IDX'
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CUST-ID-REC
+               ALTERNATE RECORD KEY IS CUST-LNAME-REC.
        DATA DIVISION.
        FILE SECTION.
-      *need to get/add FD for indexed Car table.
-      *file must be indexed by VIN
-      *need to find more info on implicit pathing for select statement.
-      *need to get/add FD for indexed customer table.
-      *File must be indexed by custId alt index of name alt index address
+       FD  CAR-FILE
+           RECORD CONTAINS 68 CHARACTERS.
+           COPY CAR_DEF REPLACING ==:TAG:== BY ==IDX==.
+       FD  SALE-FILE
+           RECORD CONTAINS 121 CHARACTERS.
+           COPY SALE_DEF REPLACING ==:TAG:== BY ==SIDX==.
+      *    Mirrors the CUST-REC layout CUSTOMER_MGMT's own programs
+      *    carry inline (CUSADD/CUSUPD/CUSTVW/CUST_PURGE/CUST_MIGRATE) -
+      *    that module has no shared copybook for it, so this FD has
+      *    to stay byte-for-byte in step with those by hand.
+       FD  CUS-FILE.
+       01  CUST-REC.
+           05  CUST-ID-REC                      PIC 9(5).
+           05  CUST-FNAME-REC                   PIC X(15).
+           05  CUST-LNAME-REC                   PIC X(15).
+           05  CUST-INIT-REC                    PIC X.
+           05  CUST-PHONE-REC                   PIC 9(10).
+           05  CUST-EMAIL-REC                   PIC X(35).
+           05  CUST-ADDRS-REC                   PIC X(35).
+           05  CUST-CITY-REC                    PIC X(15).
+           05  CUST-STATE-REC                   PIC XX.
+           05  CUST-ZIP-REC                     PIC 9(5).
+           05  CUST-DST-REC                     PIC X.
+           05  CUST-DST-DATE-REC                PIC 9(8).
+           05  CUST-ADDED-DATE-REC               PIC 9(8).
+           05  CUST-AR-BALANCE-REC               PIC 9(7)V99.
+           05  CUST-CREDIT-HOLD-REC              PIC X.
 
        WORKING-STORAGE SECTION.
+           COPY SALE_DEF REPLACING ==:TAG:== BY ==WSS==.
+           COPY EMP_DEF  REPLACING ==:TAG:== BY ==SEMP==.
        01  MENU-OPTION PIC 9.
+       01  WS-MENU-DONE PIC X VALUE "N".
        01  VIN         PIC X(17).
        01  LargestCustId PIC 9(5).
        01  WS-Customer-Rec.
@@ -27,46 +74,225 @@
            05 WS-CustomerCity      PIC X(15).
            05 WS-CustomerState     PIC A(2).
            05 WS-CustomerZip       PIC 9(5).
+
+       01  WS-TODAY-DATE.
+           05 WS-TODAY-YEAR        PIC 9999.
+           05 WS-TODAY-MONTH       PIC 99.
+           05 WS-TODAY-DAY         PIC 99.
+
+       01  WS-New-Car.
+           05 WS-NewCarVIN         PIC X(17).
+           05 WS-NewCarMake        PIC X(15).
+           05 WS-NewCarModel       PIC X(15).
+           05 WS-NewCarYear        PIC 9(4).
+           05 WS-NewCarMileage     PIC 9(7).
+           05 WS-NewCarLotPrice    PIC 9(7)V99.
+           05 WS-NewCarStatus      PIC X.
+
+       01  WS-SALE-WORK-AREAS.
+           05 WS-SALE-FOUND-CAR    PIC X           VALUE "N".
+           05 WS-SALE-FOUND-CUST   PIC X           VALUE "N".
+           05 WS-SALE-FOUND-EMP    PIC X           VALUE "N".
+           05 WS-SALE-ANSWER       PIC X.
+           05 WS-SALE-CUSTID       PIC 9(5).
+           05 WS-SALE-EMPID        PIC 9(5).
+           05 WS-SALE-PRICE        PIC 9(7)V99.
+           05 WS-SALE-MILEAGE      PIC 9(7).
+           05 WS-SALE-YEAR         PIC 9(4).
+           05 WS-SALE-MONTH        PIC 99.
+           05 WS-SALE-DAY          PIC 99.
+           05 WS-NEXT-SALE-ID      PIC 9(5).
+           05 WS-NEXT-CUST-ID      PIC 9(5).
+           05 WS-SALE-SCAN-EOF     PIC X           VALUE "N".
+           05 WS-CUST-SCAN-EOF     PIC X           VALUE "N".
+           05 WS-VOID-SALEID       PIC 9(5).
+           05 WS-VOID-RESULT       PIC 99.
+           05 WS-VOID-ANSWER       PIC X.
+           05 WS-TRADE-ANSWER      PIC X.
+           05 WS-TRADE-VIN         PIC X(17)       VALUE SPACES.
+           05 WS-TRADE-VALUE       PIC 9(7)V99     VALUE 0.
+           05 WS-TRADE-CONDITION   PIC X(20)       VALUE SPACES.
+           05 WS-FINANCE-TYPE      PIC X           VALUE "C".
+           05 WS-FINANCE-TERM      PIC 999         VALUE 0.
+           05 WS-FINANCE-RATE      PIC 99V999      VALUE 0.
+           05 WS-DOWN-PAYMENT      PIC 9(7)V99     VALUE 0.
+
+      *    Shared VIN check-digit/format validation, used by both
+      *    200-SearchbyVin and 230-AddNewCar so a mistyped VIN is
+      *    caught the same way on either path instead of silently
+      *    failing to match or, worse, getting written to CAR.IDX.
+      *    Applies the standard 17-character VIN check-digit
+      *    algorithm: each position gets a transliteration value
+      *    (digits are their own value, letters map per the table
+      *    below, with I/O/Q invalid since real VINs never use
+      *    them), multiplied by its position weight, summed, and
+      *    reduced mod 11 - the result must equal position 9.
+       01  WS-VIN-CHECK            PIC X(17).
+       01  WS-VIN-VALID            PIC X           VALUE "N".
+       01  WS-VIN-IDX              PIC 99.
+       01  WS-VIN-CHAR             PIC X.
+       01  WS-VIN-CHAR-VAL         PIC 9.
+       01  WS-VIN-SUM              PIC 9(4)        VALUE 0.
+       01  WS-VIN-REMAINDER        PIC 99.
+       01  WS-VIN-REMAINDER-1      PIC 9.
+       01  WS-VIN-EXPECT-CHAR      PIC X.
+       01  WS-VIN-LETTER-IDX       PIC 99.
+
+       01  WS-VIN-LETTER-VALUES.
+           05  FILLER              PIC 9 VALUE 1.     *> A
+           05  FILLER              PIC 9 VALUE 2.     *> B
+           05  FILLER              PIC 9 VALUE 3.     *> C
+           05  FILLER              PIC 9 VALUE 4.     *> D
+           05  FILLER              PIC 9 VALUE 5.     *> E
+           05  FILLER              PIC 9 VALUE 6.     *> F
+           05  FILLER              PIC 9 VALUE 7.     *> G
+           05  FILLER              PIC 9 VALUE 8.     *> H
+           05  FILLER              PIC 9 VALUE 0.     *> I (invalid)
+           05  FILLER              PIC 9 VALUE 1.     *> J
+           05  FILLER              PIC 9 VALUE 2.     *> K
+           05  FILLER              PIC 9 VALUE 3.     *> L
+           05  FILLER              PIC 9 VALUE 4.     *> M
+           05  FILLER              PIC 9 VALUE 5.     *> N
+           05  FILLER              PIC 9 VALUE 0.     *> O (invalid)
+           05  FILLER              PIC 9 VALUE 7.     *> P
+           05  FILLER              PIC 9 VALUE 0.     *> Q (invalid)
+           05  FILLER              PIC 9 VALUE 9.     *> R
+           05  FILLER              PIC 9 VALUE 2.     *> S
+           05  FILLER              PIC 9 VALUE 3.     *> T
+           05  FILLER              PIC 9 VALUE 4.     *> U
+           05  FILLER              PIC 9 VALUE 5.     *> V
+           05  FILLER              PIC 9 VALUE 6.     *> W
+           05  FILLER              PIC 9 VALUE 7.     *> X
+           05  FILLER              PIC 9 VALUE 8.     *> Y
+           05  FILLER              PIC 9 VALUE 9.     *> Z
+       01  WS-VIN-LETTER-TAB REDEFINES WS-VIN-LETTER-VALUES.
+           05  WS-VIN-LETTER-VAL   PIC 9 OCCURS 26 TIMES.
+
+       01  WS-VIN-WEIGHTS.
+           05  FILLER              PIC 99 VALUE 08.
+           05  FILLER              PIC 99 VALUE 07.
+           05  FILLER              PIC 99 VALUE 06.
+           05  FILLER              PIC 99 VALUE 05.
+           05  FILLER              PIC 99 VALUE 04.
+           05  FILLER              PIC 99 VALUE 03.
+           05  FILLER              PIC 99 VALUE 02.
+           05  FILLER              PIC 99 VALUE 10.
+           05  FILLER              PIC 99 VALUE 00.
+           05  FILLER              PIC 99 VALUE 09.
+           05  FILLER              PIC 99 VALUE 08.
+           05  FILLER              PIC 99 VALUE 07.
+           05  FILLER              PIC 99 VALUE 06.
+           05  FILLER              PIC 99 VALUE 05.
+           05  FILLER              PIC 99 VALUE 04.
+           05  FILLER              PIC 99 VALUE 03.
+           05  FILLER              PIC 99 VALUE 02.
+       01  WS-VIN-WEIGHT-TAB REDEFINES WS-VIN-WEIGHTS.
+           05  WS-VIN-WEIGHT       PIC 99 OCCURS 17 TIMES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       *Need to have authenticated before going past this point.
       *Authentication might be handled by main menu.
-            DISPLAY "Please Select Menu Item /n"
-            DISPLAY "1. Search by VIN /n"
-            DISPLAY "2. Lookup Customer /n"
-            DISPLAY "3. Create New Customer /n"
-            ACCEPT MENU-OPTION
-               EVALUATE MENU-OPTION
-                   WHEN 1
-                       PERFORM 200-SearchbyVin
-                   WHEN 2
-                       PERFORM 210-LookUpCustomer
-                   WHEN 3
-                       PERFORM 220-CreateNewCustomer
-                   WHEN OTHER
-                       DISPLAY "Invalid Option, Please enter 1-3."
+            PERFORM UNTIL WS-MENU-DONE = "Y"
+                DISPLAY "Please Select Menu Item /n"
+                DISPLAY "1. Search by VIN /n"
+                DISPLAY "2. Lookup Customer /n"
+                DISPLAY "3. Create New Customer /n"
+                DISPLAY "4. Add New Car to Inventory /n"
+                DISPLAY "5. Complete a Sale /n"
+                DISPLAY "6. Void a Sale /n"
+                DISPLAY "7. Exit /n"
+                ACCEPT MENU-OPTION
+                EVALUATE MENU-OPTION
+                    WHEN 1
+                        PERFORM 200-SearchbyVin
+                    WHEN 2
+                        PERFORM 210-LookUpCustomer
+                    WHEN 3
+                        PERFORM 220-CreateNewCustomer
+                    WHEN 4
+                        PERFORM 230-AddNewCar
+                    WHEN 5
+                        PERFORM 240-CompleteSale
+                    WHEN 6
+                        PERFORM 260-VoidSale
+                    WHEN 7
+                        MOVE "Y" TO WS-MENU-DONE
+                    WHEN OTHER
+                        DISPLAY "Invalid Option, Please enter 1-7."
+                END-EVALUATE
       *need to design Screen for sales menu
+            END-PERFORM
             STOP RUN.
        200-SearchbyVin.
-      *prompt for VIN
-      *READ VIN into working storage.
-      *check it meets criteria for VIN
-      *Search indexed file for VIN.
-      *Return selected record.
-      *display vehicle basic details.
-      *Prompt do you wish to return to the main menu Y/N
-      *If yes return to sales main menu If no prompt Search new VIN?
-      *wait for user input.
+           DISPLAY "Enter Vehicle VIN: "
+           ACCEPT VIN
+           MOVE VIN TO WS-VIN-CHECK
+           PERFORM 900-VALIDATE-VIN-RTN
+           IF WS-VIN-VALID NOT = "Y"
+               DISPLAY "VIN is not valid - check digit or format error."
+           ELSE
+               MOVE VIN TO IDX-carVIN
+               OPEN INPUT CAR-FILE
+               READ CAR-FILE
+                   INVALID KEY
+                       DISPLAY "No vehicle found for that VIN."
+                   NOT INVALID KEY
+                       DISPLAY "Make:      " IDX-make
+                       DISPLAY "Model:     " IDX-model
+                       DISPLAY "Year:      " IDX-year
+                       DISPLAY "Mileage:   " IDX-mileage
+                       DISPLAY "Lot Price: " IDX-lotPrice
+                       DISPLAY "Status:    " IDX-status
+               END-READ
+               CLOSE CAR-FILE
+           END-IF.
        210-LookUpCustomer.
-      *prompt for search type name, address, cust ID
-      *search indexedfile on desired field.
-      *return all records that match
-      *display records that match
-      *display did you find what you are looking for?
+           DISPLAY "Enter Customer ID: "
+           ACCEPT WS-SALE-CUSTID
+           MOVE WS-SALE-CUSTID TO CUST-ID-REC
+           MOVE "N" TO WS-SALE-FOUND-CUST
+           OPEN INPUT CUS-FILE
+           READ CUS-FILE
+               INVALID KEY
+                   DISPLAY "No customer found for that ID."
+               NOT INVALID KEY
+                   IF CUST-DST-REC = "Y"
+                       DISPLAY "That customer record has been deleted."
+                   ELSE
+                       MOVE "Y" TO WS-SALE-FOUND-CUST
+                       DISPLAY "Name:    " CUST-FNAME-REC " "
+                               CUST-LNAME-REC
+                       DISPLAY "Phone:   " CUST-PHONE-REC
+                       DISPLAY "Address: " CUST-ADDRS-REC
+                       DISPLAY "City:    " CUST-CITY-REC
+                       DISPLAY "State:   " CUST-STATE-REC
+                       DISPLAY "Zip:     " CUST-ZIP-REC
+                   END-IF
+           END-READ
+           CLOSE CUS-FILE.
+       215-GET-NEXT-CUST-ID-RTN.
+           MOVE 0 TO WS-NEXT-CUST-ID
+           MOVE "N" TO WS-CUST-SCAN-EOF
+           OPEN INPUT CUS-FILE
+           READ CUS-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-CUST-SCAN-EOF
+           END-READ
+           PERFORM UNTIL WS-CUST-SCAN-EOF = "Y"
+               IF CUST-ID-REC > WS-NEXT-CUST-ID
+                   MOVE CUST-ID-REC TO WS-NEXT-CUST-ID
+               END-IF
+               READ CUS-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CUST-SCAN-EOF
+               END-READ
+           END-PERFORM
+           CLOSE CUS-FILE
+           ADD 1 TO WS-NEXT-CUST-ID.
        220-CreateNewCustomer.
-      *     OPEN CustomerTable INPUT-OUTPUT
-      *Find Largest Customer Id in TABLE
-        ADD 1 to LargestCustId giving WS-CustomerID
+           PERFORM 215-GET-NEXT-CUST-ID-RTN
+           MOVE WS-NEXT-CUST-ID TO WS-CustomerID
            Display "Enter customer First name"
            Accept WS-CustomerFirstName
             Display "Enter customer Last name"
@@ -80,8 +306,328 @@
            Display "Enter Customer City"
            ACCEPT WS-CustomerCity
            DISPLAY "Enter Custmoer Zipcode"
-           ACCEPT WS-CustomerZip.
-      *Write WS-Customer-Rec to Customer-Rec
+           ACCEPT WS-CustomerZip
+           MOVE WS-CustomerID        TO CUST-ID-REC
+           MOVE WS-CustomerFirstName TO CUST-FNAME-REC
+           MOVE WS-CustomerLastName  TO CUST-LNAME-REC
+           MOVE SPACE                TO CUST-INIT-REC
+           MOVE WS-CustomerPhone     TO CUST-PHONE-REC
+           MOVE SPACES               TO CUST-EMAIL-REC
+           MOVE WS-CustomerAddress   TO CUST-ADDRS-REC
+           MOVE WS-CustomerCity      TO CUST-CITY-REC
+           MOVE WS-CustomerState     TO CUST-STATE-REC
+           MOVE WS-CustomerZip       TO CUST-ZIP-REC
+           MOVE "N"                  TO CUST-DST-REC
+           MOVE 0                    TO CUST-DST-DATE-REC
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE
+           MOVE WS-TODAY-DATE         TO CUST-ADDED-DATE-REC
+           MOVE 0                    TO CUST-AR-BALANCE-REC
+           MOVE "N"                  TO CUST-CREDIT-HOLD-REC
+           OPEN I-O CUS-FILE
+           WRITE CUST-REC
+               INVALID KEY
+                   DISPLAY "Could not add customer - duplicate ID."
+           END-WRITE
+           CLOSE CUS-FILE
+           MOVE "Y" TO WS-SALE-FOUND-CUST
+           MOVE WS-CustomerID TO WS-SALE-CUSTID
+           DISPLAY "Customer added with ID: " WS-CustomerID.
+
+       230-AddNewCar.
+           DISPLAY "Enter Vehicle VIN: "
+           ACCEPT WS-NewCarVIN
+           MOVE WS-NewCarVIN TO WS-VIN-CHECK
+           PERFORM 900-VALIDATE-VIN-RTN
+           IF WS-VIN-VALID NOT = "Y"
+               DISPLAY "VIN is not valid - check digit or format error."
+               DISPLAY "Car was not added."
+           ELSE
+               DISPLAY "Enter Make: "
+               ACCEPT WS-NewCarMake
+               DISPLAY "Enter Model: "
+               ACCEPT WS-NewCarModel
+               DISPLAY "Enter Year: "
+               ACCEPT WS-NewCarYear
+               DISPLAY "Enter Mileage: "
+               ACCEPT WS-NewCarMileage
+               DISPLAY "Enter Lot Price: "
+               ACCEPT WS-NewCarLotPrice
+               DISPLAY "Enter Status: "
+               ACCEPT WS-NewCarStatus
+               MOVE WS-NewCarVIN      TO IDX-carVIN
+               MOVE WS-NewCarMake     TO IDX-make
+               MOVE WS-NewCarModel    TO IDX-model
+               MOVE WS-NewCarYear     TO IDX-year
+               MOVE WS-NewCarMileage  TO IDX-mileage
+               MOVE WS-NewCarLotPrice TO IDX-lotPrice
+               MOVE WS-NewCarStatus   TO IDX-status
+               OPEN I-O CAR-FILE
+               WRITE IDX-CAR
+                   INVALID KEY
+                       DISPLAY "A vehicle with that VIN already exists."
+               END-WRITE
+               CLOSE CAR-FILE
+           END-IF.
+
+      *    Walks a sale through end-to-end: find or add the vehicle,
+      *    find or add the customer, assign the selling employee,
+      *    then hand the finished record to ADD_SALE to post into
+      *    SALE.IDX. Any leg that can't be resolved aborts the sale
+      *    rather than writing a half-built record.
+       240-CompleteSale.
+           MOVE "N" TO WS-SALE-FOUND-CAR
+           MOVE "N" TO WS-SALE-FOUND-CUST
+           MOVE "N" TO WS-SALE-FOUND-EMP
+           DISPLAY "--- Complete a Sale ---"
+           DISPLAY "Enter Vehicle VIN: "
+           ACCEPT VIN
+           MOVE VIN TO WS-VIN-CHECK
+           PERFORM 900-VALIDATE-VIN-RTN
+           IF WS-VIN-VALID NOT = "Y"
+               DISPLAY "VIN is not valid - check digit or format error."
+           ELSE
+               MOVE VIN TO IDX-carVIN
+               OPEN INPUT CAR-FILE
+               READ CAR-FILE
+                   INVALID KEY
+                       DISPLAY "No vehicle found for that VIN."
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-SALE-FOUND-CAR
+               END-READ
+               CLOSE CAR-FILE
+               IF WS-SALE-FOUND-CAR NOT = "Y"
+                   DISPLAY "Add this vehicle to inventory now? (Y/N): "
+                   ACCEPT WS-SALE-ANSWER
+                   IF WS-SALE-ANSWER = "Y"
+                       PERFORM 230-AddNewCar
+                       IF WS-VIN-VALID = "Y"
+                           MOVE WS-NewCarVIN TO VIN
+                           MOVE "Y" TO WS-SALE-FOUND-CAR
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-SALE-FOUND-CAR = "Y"
+               DISPLAY "Enter Customer ID (0 if a new customer): "
+               ACCEPT WS-SALE-CUSTID
+               IF WS-SALE-CUSTID = 0
+                   PERFORM 220-CreateNewCustomer
+               ELSE
+                   MOVE WS-SALE-CUSTID TO CUST-ID-REC
+                   OPEN INPUT CUS-FILE
+                   READ CUS-FILE
+                       INVALID KEY
+                           DISPLAY "No customer found for that ID."
+                       NOT INVALID KEY
+                           IF CUST-DST-REC = "Y"
+                               DISPLAY
+                                 "Customer record has been deleted."
+                           ELSE
+                               MOVE "Y" TO WS-SALE-FOUND-CUST
+                           END-IF
+                   END-READ
+                   CLOSE CUS-FILE
+               END-IF
+           END-IF
+
+           IF WS-SALE-FOUND-CAR = "Y" AND WS-SALE-FOUND-CUST = "Y"
+               DISPLAY "Enter Selling Employee ID: "
+               ACCEPT WS-SALE-EMPID
+               MOVE WS-SALE-EMPID TO SEMP-empID
+               CALL 'READ_EMP' USING SEMP-EMPLOYEE
+               IF SEMP-fName = SPACES
+                   DISPLAY "No employee found for that ID."
+               ELSE
+                   MOVE "Y" TO WS-SALE-FOUND-EMP
+               END-IF
+           END-IF
+
+           IF WS-SALE-FOUND-CAR = "Y" AND WS-SALE-FOUND-CUST = "Y"
+                   AND WS-SALE-FOUND-EMP = "Y"
+               PERFORM 250-WRITE-SALE-RTN
+           ELSE
+               DISPLAY "Sale was not completed."
+           END-IF.
+       245-GET-NEXT-SALE-ID-RTN.
+           MOVE 0 TO WS-NEXT-SALE-ID
+           MOVE "N" TO WS-SALE-SCAN-EOF
+           OPEN INPUT SALE-FILE
+           READ SALE-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-SALE-SCAN-EOF
+           END-READ
+           PERFORM UNTIL WS-SALE-SCAN-EOF = "Y"
+               IF SIDX-saleID > WS-NEXT-SALE-ID
+                   MOVE SIDX-saleID TO WS-NEXT-SALE-ID
+               END-IF
+               READ SALE-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SALE-SCAN-EOF
+               END-READ
+           END-PERFORM
+           CLOSE SALE-FILE
+           ADD 1 TO WS-NEXT-SALE-ID.
+       250-WRITE-SALE-RTN.
+           DISPLAY "Enter Sale Price: "
+           ACCEPT WS-SALE-PRICE
+           DISPLAY "Enter Mileage at Sale: "
+           ACCEPT WS-SALE-MILEAGE
+           DISPLAY "Enter Sale Year (YYYY): "
+           ACCEPT WS-SALE-YEAR
+           DISPLAY "Enter Sale Month (MM): "
+           ACCEPT WS-SALE-MONTH
+           DISPLAY "Enter Sale Day (DD): "
+           ACCEPT WS-SALE-DAY
+           PERFORM 255-TRADE-IN-RTN
+           PERFORM 257-FINANCING-RTN
+      *    A customer on credit hold can still buy for cash, but
+      *    can't finance or lease another vehicle through us until
+      *    the hold is cleared on their account.
+           IF (WS-FINANCE-TYPE = "F" OR WS-FINANCE-TYPE = "L")
+                   AND CUST-CREDIT-HOLD-REC = "Y"
+               DISPLAY "This customer is on credit hold and cannot"
+               DISPLAY "finance or lease another vehicle through us."
+               DISPLAY "Sale was not completed."
+           ELSE
+               PERFORM 245-GET-NEXT-SALE-ID-RTN
+               MOVE WS-NEXT-SALE-ID TO WSS-saleID
+               MOVE WS-SALE-EMPID   TO WSS-empID
+               MOVE VIN             TO WSS-carVIN
+               MOVE WS-SALE-CUSTID  TO WSS-custID
+               MOVE WS-SALE-PRICE   TO WSS-price
+               MOVE WS-SALE-MILEAGE TO WSS-mileage
+               MOVE WS-SALE-YEAR    TO WSS-year
+               MOVE WS-SALE-MONTH   TO WSS-month
+               MOVE WS-SALE-DAY     TO WSS-day
+               MOVE "N"             TO WSS-DST
+               MOVE WS-TRADE-VIN       TO WSS-tradeVIN
+               MOVE WS-TRADE-VALUE     TO WSS-tradeValue
+               MOVE WS-TRADE-CONDITION TO WSS-tradeCondition
+               MOVE WS-FINANCE-TYPE TO WSS-financeType
+               MOVE WS-FINANCE-TERM TO WSS-financeTerm
+               MOVE WS-FINANCE-RATE TO WSS-financeRate
+               MOVE WS-DOWN-PAYMENT TO WSS-downPayment
+               CALL 'ADD_SALE' USING WSS-Sale
+               DISPLAY "Sale recorded. Sale ID: " WS-NEXT-SALE-ID
+           END-IF.
+
+      *    Optional trade-in leg of the deal. The traded vehicle is
+      *    fed back into CAR.IDX as a newly acquired unit via the
+      *    same 230-AddNewCar intake used for any other vehicle;
+      *    the appraisal value and condition notes are specific to
+      *    this sale, so they live on the sale record instead.
+       255-TRADE-IN-RTN.
+           MOVE SPACES TO WS-TRADE-VIN
+           MOVE 0      TO WS-TRADE-VALUE
+           MOVE SPACES TO WS-TRADE-CONDITION
+           DISPLAY "Is there a trade-in vehicle on this sale? (Y/N): "
+           ACCEPT WS-TRADE-ANSWER
+           IF WS-TRADE-ANSWER = "Y" OR WS-TRADE-ANSWER = "y"
+               DISPLAY "Enter Trade-In Appraisal Value: "
+               ACCEPT WS-TRADE-VALUE
+               DISPLAY "Enter Trade-In Condition Notes: "
+               ACCEPT WS-TRADE-CONDITION
+               DISPLAY "Add the trade-in to inventory now: "
+               PERFORM 230-AddNewCar
+               IF WS-VIN-VALID = "Y"
+                   MOVE WS-NewCarVIN TO WS-TRADE-VIN
+               ELSE
+                   DISPLAY "Trade-in VIN was not valid - not recorded."
+                   MOVE SPACES TO WS-TRADE-VIN
+                   MOVE 0      TO WS-TRADE-VALUE
+                   MOVE SPACES TO WS-TRADE-CONDITION
+               END-IF
+           END-IF.
+
+      *    Cash/financed/leased breakdown for the deal. Defaults to a
+      *    cash sale with no term/rate/down-payment so every sale
+      *    carries a valid financeType even when the buyer pays cash.
+       257-FINANCING-RTN.
+           MOVE "C" TO WS-FINANCE-TYPE
+           MOVE 0   TO WS-FINANCE-TERM
+           MOVE 0   TO WS-FINANCE-RATE
+           MOVE 0   TO WS-DOWN-PAYMENT
+           DISPLAY "Sale Type - Cash(C), Financed(F), or Leased(L): "
+           ACCEPT WS-FINANCE-TYPE
+           MOVE FUNCTION UPPER-CASE(WS-FINANCE-TYPE) TO WS-FINANCE-TYPE
+           IF WS-FINANCE-TYPE = "F" OR WS-FINANCE-TYPE = "L"
+               DISPLAY "Enter Term (months): "
+               ACCEPT WS-FINANCE-TERM
+               DISPLAY "Enter Rate (APR, e.g. 05499 for 5.499%): "
+               ACCEPT WS-FINANCE-RATE
+               DISPLAY "Enter Down Payment: "
+               ACCEPT WS-DOWN-PAYMENT
+           ELSE
+               MOVE "C" TO WS-FINANCE-TYPE
+           END-IF.
+
+       260-VoidSale.
+           DISPLAY "Enter Sale ID to Void: "
+           ACCEPT WS-VOID-SALEID
+           DISPLAY "Are you sure you want to void this sale? (Y/N): "
+           ACCEPT WS-VOID-ANSWER
+           IF WS-VOID-ANSWER = "Y" OR WS-VOID-ANSWER = "y"
+               CALL 'VOID_SALE' USING WS-VOID-SALEID, WS-VOID-RESULT
+               IF WS-VOID-RESULT = 00
+                   DISPLAY "Sale " WS-VOID-SALEID " has been voided."
+               ELSE
+                   DISPLAY "No sale found with ID " WS-VOID-SALEID "."
+               END-IF
+           ELSE
+               DISPLAY "Void cancelled."
+           END-IF.
 
+      *    Shared VIN check-digit/format validation. Sets
+      *    WS-VIN-VALID to "Y" only when WS-VIN-CHECK is 17
+      *    characters with no embedded spaces, every position is
+      *    a digit or a valid VIN letter (no I, O, or Q), and the
+      *    9th position matches the computed mod-11 check digit.
+       900-VALIDATE-VIN-RTN.
+           MOVE "Y" TO WS-VIN-VALID
+           MOVE 0 TO WS-VIN-SUM
+           IF WS-VIN-CHECK = SPACES
+               MOVE "N" TO WS-VIN-VALID
+           END-IF
+           PERFORM VARYING WS-VIN-IDX FROM 1 BY 1
+                   UNTIL WS-VIN-IDX > 17
+               MOVE WS-VIN-CHECK(WS-VIN-IDX:1) TO WS-VIN-CHAR
+               IF WS-VIN-CHAR = SPACE
+                   MOVE "N" TO WS-VIN-VALID
+               END-IF
+               IF WS-VIN-CHAR IS NUMERIC
+                   MOVE WS-VIN-CHAR TO WS-VIN-CHAR-VAL
+               ELSE
+                   IF WS-VIN-CHAR < "A" OR WS-VIN-CHAR > "Z"
+                       MOVE "N" TO WS-VIN-VALID
+                       MOVE 0 TO WS-VIN-CHAR-VAL
+                   ELSE
+                       COMPUTE WS-VIN-LETTER-IDX =
+                           FUNCTION ORD(WS-VIN-CHAR) -
+                           FUNCTION ORD("A") + 1
+                       MOVE WS-VIN-LETTER-VAL(WS-VIN-LETTER-IDX)
+                           TO WS-VIN-CHAR-VAL
+                       IF WS-VIN-CHAR-VAL = 0
+                           MOVE "N" TO WS-VIN-VALID
+                       END-IF
+                   END-IF
+               END-IF
+               IF WS-VIN-IDX NOT = 9
+                   COMPUTE WS-VIN-SUM = WS-VIN-SUM +
+                       (WS-VIN-CHAR-VAL * WS-VIN-WEIGHT(WS-VIN-IDX))
+               END-IF
+           END-PERFORM
+           IF WS-VIN-VALID = "Y"
+               COMPUTE WS-VIN-REMAINDER = FUNCTION MOD(WS-VIN-SUM, 11)
+               IF WS-VIN-REMAINDER = 10
+                   MOVE "X" TO WS-VIN-EXPECT-CHAR
+               ELSE
+                   MOVE WS-VIN-REMAINDER TO WS-VIN-REMAINDER-1
+                   MOVE WS-VIN-REMAINDER-1 TO WS-VIN-EXPECT-CHAR
+               END-IF
+               IF WS-VIN-CHECK(9:1) NOT = WS-VIN-EXPECT-CHAR
+                   MOVE "N" TO WS-VIN-VALID
+               END-IF
+           END-IF.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM SALES_MAIN.
