@@ -0,0 +1,128 @@
+      *>*****************************************************************
+      *> Author: Aiden Stahl
+      *> Date:8/9/2026
+      *> Purpose: One-time (or reset-to-defaults) build job for
+      *>          PERMISSIONS.DAT, the file JJUI's 200-CHECK-PERMISSIONS
+      *>          now reads to decide what a logged-in user sees on the
+      *>          MENU-SCREEN instead of a hardcoded OPTIONS-TABLE build.
+      *>          Run this once when setting the system up, or again any
+      *>          time the defaults need to be restored. Adding one more
+      *>          program to a role's menu after that is just adding a
+      *>          line to PERMISSIONS.DAT - no recompile of JJUI needed.
+      *>*****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERMISSIONS_LOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT PERMISSIONS-FILE
+            ASSIGN TO "PERMISSIONS.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+        FD PERMISSIONS-FILE.
+            COPY PERM_DEF.
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           OPEN OUTPUT PERMISSIONS-FILE
+           PERFORM 200-WRITE-DEFAULT-ROWS
+           CLOSE PERMISSIONS-FILE
+           STOP RUN.
+       200-WRITE-DEFAULT-ROWS.
+           MOVE "ALL  " TO PERM-LEVEL
+           MOVE "PASSWORD_CHANGE" TO PERM-PROGRAM
+           MOVE "Change Password" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "ACCOUNT" TO PERM-PROGRAM
+           MOVE "Account Creation" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "REPORTING_MENU" TO PERM-PROGRAM
+           MOVE "Reporting" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "ACCOUNT_UPDATE" TO PERM-PROGRAM
+           MOVE "Account Update" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "ACCOUNT_DELETE" TO PERM-PROGRAM
+           MOVE "Account Delete" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "SALES" TO PERM-LEVEL
+           MOVE "SALES_MAIN" TO PERM-PROGRAM
+           MOVE "Sales Main" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "SALES_MAIN" TO PERM-PROGRAM
+           MOVE "Sales Main" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "MANAG" TO PERM-LEVEL
+           MOVE "EMPLOYEE_BROWSE" TO PERM-PROGRAM
+           MOVE "Employee Browse" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "EMPLOYEE_BROWSE" TO PERM-PROGRAM
+           MOVE "Employee Browse" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "MANAG" TO PERM-LEVEL
+           MOVE "TIMECLOCK" TO PERM-PROGRAM
+           MOVE "Timeclock" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "TIMECLOCK" TO PERM-PROGRAM
+           MOVE "Timeclock" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "CUSTM" TO PERM-LEVEL
+           MOVE "CUSADD" TO PERM-PROGRAM
+           MOVE "Customer Add" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "CUSADD" TO PERM-PROGRAM
+           MOVE "Customer Add" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "CUSTM" TO PERM-LEVEL
+           MOVE "CUSDEL" TO PERM-PROGRAM
+           MOVE "Customer Delete" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "CUSDEL" TO PERM-PROGRAM
+           MOVE "Customer Delete" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "CUSTM" TO PERM-LEVEL
+           MOVE "CUSUPD" TO PERM-PROGRAM
+           MOVE "Customer Update" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "CUSUPD" TO PERM-PROGRAM
+           MOVE "Customer Update" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "CUSTM" TO PERM-LEVEL
+           MOVE "CUSTVW" TO PERM-PROGRAM
+           MOVE "Customer Veiw" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "CUSTVW" TO PERM-PROGRAM
+           MOVE "Customer Veiw" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "CUST_PURGE" TO PERM-PROGRAM
+           MOVE "Customer Purge" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "CUST_MIGRATE" TO PERM-PROGRAM
+           MOVE "Customer Migration" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "MANAG" TO PERM-LEVEL
+           MOVE "SERVICE_DESK" TO PERM-PROGRAM
+           MOVE "Service Desk" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "SERVICE_DESK" TO PERM-PROGRAM
+           MOVE "Service Desk" TO PERM-DISPLAY
+           WRITE PERM-REC
+           MOVE "ADMIN" TO PERM-LEVEL
+           MOVE "ADMIN" TO PERM-PROGRAM
+           MOVE "Admin Menu" TO PERM-DISPLAY
+           WRITE PERM-REC.
+       END PROGRAM PERMISSIONS_LOAD.
