@@ -16,16 +16,14 @@
        DATA DIVISION.
        FILE SECTION.
            FD ACCOUNT-FILE.
-           01 ACCOUNT-INFO.
-               05 USERNAME PIC X(30).
-               05 PERMISSION PIC X(5).
-               05 HASH PIC X(128).
+           COPY ACCOUNT_DEF.
 
        WORKING-STORAGE SECTION.
        01 SHA3-OUTPUT    PIC X(128).
        01 TEMP-USERNAME PIC X(30).
        01 TEMP-PASSWORD PIC X(30).
-       01 TEMP-PERMISSION PIC X(5).
+       01 TEMP-PERMISSION.
+           05 TEMP-PERMISSION-ROLE PIC X(5) OCCURS 4 TIMES.
        01 PASS-LENGTH PIC 9(2).
        01 TALLY-VAL PIC 9(10).
            SCREEN SECTION.
@@ -38,13 +36,19 @@
                 10 PIC X(30) TO TEMP-USERNAME.
                 10 LINE 4 COLUMN 15 VALUE "PASSWORD: ".
                 10 PIC X(30) TO TEMP-PASSWORD.
-                10 LINE 5 COLUMN 15 VALUE "PERMISSION: ".
-                10 PIC X(5) TO TEMP-PERMISSION.
+                10 LINE 5 COLUMN 15 VALUE "PERMISSION 1: ".
+                10 PIC X(5) TO TEMP-PERMISSION-ROLE(1).
+                10 LINE 6 COLUMN 15 VALUE "PERMISSION 2 (optional): ".
+                10 PIC X(5) TO TEMP-PERMISSION-ROLE(2).
+                10 LINE 7 COLUMN 15 VALUE "PERMISSION 3 (optional): ".
+                10 PIC X(5) TO TEMP-PERMISSION-ROLE(3).
+                10 LINE 8 COLUMN 15 VALUE "PERMISSION 4 (optional): ".
+                10 PIC X(5) TO TEMP-PERMISSION-ROLE(4).
          01 ERRORSCREEN.
              05 FOREGROUND-COLOR 07
                BACKGROUND-COLOR 00
                ERASE SCREEN.
-               10 LINE 7 COLUMN 1 VALUE "BRO There is an error".
+               10 LINE 10 COLUMN 1 VALUE "BRO There is an error".
        PROCEDURE DIVISION.
        100-HASH.
            OPEN EXTEND ACCOUNT-FILE
@@ -61,6 +65,8 @@
             MOVE FUNCTION UPPER-CASE(TEMP-USERNAME) TO USERNAME
             MOVE FUNCTION UPPER-CASE (TEMP-PERMISSION) TO PERMISSION
             MOVE SHA3-OUTPUT TO HASH
+            MOVE 0 TO FAIL-COUNT
+            MOVE 'N' TO ACCOUNT-LOCKED
             WRITE ACCOUNT-INFO
             INVALID KEY DISPLAY ERRORSCREEN
             END-WRITE
