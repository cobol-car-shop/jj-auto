@@ -0,0 +1,95 @@
+      *>*****************************************************************
+      *> Author: Aiden Stahl
+      *> Date:8/9/2026
+      *> Purpose: To disable/remove a login from ACCOUNT.MST without
+      *>          hand-editing the master file.
+      *>*****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT_DELETE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT ACCOUNT-FILE
+            ASSIGN TO "ACCOUNT.MST"
+            ORGANIZATION IS INDEXED
+            ACCESS IS RANDOM
+            RECORD KEY IS USERNAME.
+       DATA DIVISION.
+       FILE SECTION.
+        FD ACCOUNT-FILE.
+            COPY ACCOUNT_DEF.
+       WORKING-STORAGE SECTION.
+         01 TEMP-USERNAME PIC X(30).
+         01 CONFIRM-DELETE PIC X VALUE 'N'.
+         01 ACCOUNT-FOUND PIC X VALUE 'N'.
+         01 PRESS-ANY-KEY PIC X(3).
+       SCREEN SECTION.
+         01 LOOKUP-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00
+              ERASE SCREEN.
+           10 LINE 1 COLUMN 50 VALUE "DELETE ACCOUNT".
+           10 LINE 3 COLUMN 15 VALUE "USERNAME: ".
+           10 PIC X(30) TO TEMP-USERNAME.
+         01 NOT-FOUND-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00.
+           10 LINE 5 COLUMN 1 VALUE "No account exists with that USERNAM
+      -    "E.".
+           10 PIC X(3) TO PRESS-ANY-KEY.
+         01 CONFIRM-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00
+              ERASE SCREEN.
+           10 LINE 1 COLUMN 50 VALUE "DELETE ACCOUNT".
+           10 LINE 3 COLUMN 15 VALUE "USERNAME: ".
+           10 LINE 3 COLUMN 25 FROM USERNAME.
+           10 LINE 4 COLUMN 15 VALUE "PERMISSION: ".
+           10 PIC X(20) LINE 4 COLUMN 27 FROM PERMISSION.
+           10 LINE 6 COLUMN 15 VALUE "DELETE THIS ACCOUNT (Y/N): ".
+           10 PIC X TO CONFIRM-DELETE.
+         01 DONE-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00.
+           10 LINE 8 COLUMN 15 VALUE "Account deleted.".
+           10 PIC X(3) TO PRESS-ANY-KEY.
+         01 CANCEL-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00.
+           10 LINE 8 COLUMN 15 VALUE "Delete cancelled, account unchang
+      -    "ed.".
+           10 PIC X(3) TO PRESS-ANY-KEY.
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           OPEN I-O ACCOUNT-FILE
+           DISPLAY LOOKUP-SCREEN
+           ACCEPT LOOKUP-SCREEN
+           MOVE FUNCTION UPPER-CASE(TEMP-USERNAME) TO USERNAME
+           READ ACCOUNT-FILE
+               INVALID KEY MOVE 'N' TO ACCOUNT-FOUND
+               NOT INVALID KEY MOVE 'Y' TO ACCOUNT-FOUND
+           END-READ
+           IF ACCOUNT-FOUND = 'Y'
+               THEN
+               PERFORM 200-CONFIRM-AND-DELETE
+           ELSE
+               DISPLAY NOT-FOUND-SCREEN
+               ACCEPT NOT-FOUND-SCREEN
+           END-IF
+           CLOSE ACCOUNT-FILE
+           STOP RUN.
+       200-CONFIRM-AND-DELETE.
+           DISPLAY CONFIRM-SCREEN
+           ACCEPT CONFIRM-SCREEN
+           IF FUNCTION UPPER-CASE(CONFIRM-DELETE) = 'Y'
+               THEN
+               DELETE ACCOUNT-FILE
+                   INVALID KEY DISPLAY NOT-FOUND-SCREEN
+               END-DELETE
+               DISPLAY DONE-SCREEN
+               ACCEPT DONE-SCREEN
+           ELSE
+               DISPLAY CANCEL-SCREEN
+               ACCEPT CANCEL-SCREEN
+           END-IF.
+       END PROGRAM ACCOUNT_DELETE.
