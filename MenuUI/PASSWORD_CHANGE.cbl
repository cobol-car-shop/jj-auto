@@ -0,0 +1,102 @@
+      *>*****************************************************************
+      *> Author: Aiden Stahl
+      *> Date:8/9/2026
+      *> Purpose: To let the signed-in user change their own password
+      *>          without going through an admin.
+      *>*****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PASSWORD_CHANGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT ACCOUNT-FILE
+            ASSIGN TO "ACCOUNT.MST"
+            ORGANIZATION IS INDEXED
+            ACCESS IS RANDOM
+            RECORD KEY IS USERNAME.
+       DATA DIVISION.
+       FILE SECTION.
+        FD ACCOUNT-FILE.
+            COPY ACCOUNT_DEF.
+       WORKING-STORAGE SECTION.
+         01 TEMP-OLD-PASSWORD PIC X(30).
+         01 TEMP-NEW-PASSWORD PIC X(30).
+         01 TEMP-NEW-CONFIRM PIC X(30).
+         01 TEMP-PASSWORD PIC X(30).
+         01 PASS-LENGTH PIC 9(2).
+         01 SHA3-OUTPUT PIC X(128).
+         01 TALLY-VAL PIC 9(10).
+         01 PRESS-ANY-KEY PIC X(3).
+       LINKAGE SECTION.
+       01 USERNAME-IN PIC X(30).
+       SCREEN SECTION.
+         01 ENTRY-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00
+              ERASE SCREEN.
+           10 LINE 1 COLUMN 50 VALUE "CHANGE PASSWORD".
+           10 LINE 3 COLUMN 15 VALUE "CURRENT PASSWORD: ".
+           10 PIC X(30) TO TEMP-OLD-PASSWORD.
+           10 LINE 4 COLUMN 15 VALUE "NEW PASSWORD: ".
+           10 PIC X(30) TO TEMP-NEW-PASSWORD.
+           10 LINE 5 COLUMN 15 VALUE "CONFIRM NEW PASSWORD: ".
+           10 PIC X(30) TO TEMP-NEW-CONFIRM.
+         01 MISMATCH-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00.
+           10 LINE 7 COLUMN 1 VALUE "NEW PASSWORD and CONFIRM NEW PASSW
+      -    "ORD did not match. Nothing was changed.".
+           10 PIC X(3) TO PRESS-ANY-KEY.
+         01 WRONG-PASSWORD-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00.
+           10 LINE 7 COLUMN 1 VALUE "CURRENT PASSWORD was incorrect. No
+      -    "thing was changed.".
+           10 PIC X(3) TO PRESS-ANY-KEY.
+         01 DONE-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00.
+           10 LINE 7 COLUMN 1 VALUE "Password changed.".
+           10 PIC X(3) TO PRESS-ANY-KEY.
+       PROCEDURE DIVISION USING USERNAME-IN.
+       100-MAIN-PROCEDURE.
+           OPEN I-O ACCOUNT-FILE
+           DISPLAY ENTRY-SCREEN
+           ACCEPT ENTRY-SCREEN
+           MOVE USERNAME-IN TO USERNAME
+           READ ACCOUNT-FILE
+           END-READ
+           MOVE TEMP-OLD-PASSWORD TO TEMP-PASSWORD
+           PERFORM 400-HASH-PASS
+           IF SHA3-OUTPUT NOT = HASH
+               THEN
+               DISPLAY WRONG-PASSWORD-SCREEN
+               ACCEPT WRONG-PASSWORD-SCREEN
+           ELSE
+               IF TEMP-NEW-PASSWORD NOT = TEMP-NEW-CONFIRM
+                   THEN
+                   DISPLAY MISMATCH-SCREEN
+                   ACCEPT MISMATCH-SCREEN
+               ELSE
+                   PERFORM 200-CHANGE-PASSWORD
+               END-IF
+           END-IF
+           CLOSE ACCOUNT-FILE
+           GOBACK.
+       200-CHANGE-PASSWORD.
+           MOVE TEMP-NEW-PASSWORD TO TEMP-PASSWORD
+           PERFORM 400-HASH-PASS
+           MOVE SHA3-OUTPUT TO HASH
+           REWRITE ACCOUNT-INFO
+           DISPLAY DONE-SCREEN
+           ACCEPT DONE-SCREEN.
+       400-HASH-PASS.
+           INITIALIZE SHA3-OUTPUT
+           INSPECT FUNCTION REVERSE(TEMP-PASSWORD)
+               TALLYING TALLY-VAL FOR LEADING SPACES
+           COMPUTE PASS-LENGTH = LENGTH OF TEMP-PASSWORD - TALLY-VAL
+           CALL "SHA3-512" USING TEMP-PASSWORD
+                         PASS-LENGTH
+                         SHA3-OUTPUT
+           END-CALL.
+       END PROGRAM PASSWORD_CHANGE.
