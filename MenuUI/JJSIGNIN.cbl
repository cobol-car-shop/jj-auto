@@ -13,24 +13,47 @@
             ORGANIZATION IS INDEXED
             ACCESS IS RANDOM
             RECORD KEY IS USERNAME.
+             SELECT LOGIN-LOG
+            ASSIGN TO "LOGINLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
         FD ACCOUNT-FILE.
-           01 ACCOUNT-INFO.
-               05 USERNAME PIC X(30).
-               05 PERMISSION PIC X(5).
-               05 HASH PIC X(128).
+            COPY ACCOUNT_DEF.
+        FD LOGIN-LOG.
+        01 LOGIN-LOG-REC.
+           05 LOG-USERNAME            PIC X(30).
+           05 LOG-DATE.
+              10 LOG-YEAR             PIC 9999.
+              10 LOG-MONTH            PIC 99.
+              10 LOG-DAY              PIC 99.
+           05 LOG-TIME.
+              10 LOG-HOUR             PIC 99.
+              10 LOG-MINUTE           PIC 99.
+              10 LOG-SECOND           PIC 99.
+           05 LOG-RESULT              PIC X(3).
        WORKING-STORAGE SECTION.
+         01 WS-TIMESTAMP.
+           05 WS-YEAR PIC 9999.
+           05 WS-MONTH PIC 99.
+           05 WS-DAY PIC 99.
+           05 WS-HOUR PIC 99.
+           05 WS-MINUTE PIC 99.
+           05 WS-SECOND PIC 99.
+           05 FILLER PIC X(7).
          01 LOGIN-LOOP PIC A(1).
          01 USERNAME-IN PIC X(30).
          01 PASSWORD-IN PIC X(30).
-         01 PERMISSION-IN PIC A(5).
+         01 PERMISSION-IN.
+           05 PERMISSION-IN-ROLE PIC A(5) OCCURS 4 TIMES.
          01 PRESS-ANY-KEY PIC X(3).
          01 ACCOUNT-CHECK PIC A(3) VALUE 'INC'.
          01 TEMP-PASSWORD PIC X(30).
          01 PASS-LENGTH PIC 9(2).
          01 SHA3-OUTPUT PIC X(128).
          01 TALLY-VAL PIC 9(10).
+         01 MAX-FAILED-LOGINS PIC 9(2) VALUE 5.
+         COPY SESSION_DEF.
          SCREEN SECTION.
          01 AUTHSCREEN.
            05 FOREGROUND-COLOR 07
@@ -44,34 +67,52 @@
          01 ERROR-SCREEN.
            05 FOREGROUND-COLOR 07
               BACKGROUND-COLOR 00.
-           10 LINE 5 COLUMN 1 VALUE "Your UserID or Password Was incorrect Type END to leave the program or press space to try again".
+       10 LINE 5 COLUMN 1 VALUE "Your UserID or Password Was incorrect.
+      -    "Type END to leave the program or press space to try again".
+           10 PIC X(3) TO PRESS-ANY-KEY.
+         01 LOCKED-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00.
+       10 LINE 5 COLUMN 1 VALUE "This account is locked after too many f
+      -    "ailed attempts. See an admin to clear it. Type END to leave 
+      -    "or press space to try again".
            10 PIC X(3) TO PRESS-ANY-KEY.
        PROCEDURE DIVISION.
        100-MAIN-PROCEDURE.
+            OPEN EXTEND LOGIN-LOG
+            OPEN I-O ACCOUNT-FILE
             PERFORM UNTIL PRESS-ANY-KEY ='END'
             PERFORM 200-READ-DATA
             END-PERFORM
             CLOSE ACCOUNT-FILE
+            CLOSE LOGIN-LOG
             STOP RUN.
        200-READ-DATA.
            DISPLAY AUTHSCREEN
            ACCEPT AUTHSCREEN
            MOVE FUNCTION UPPER-CASE (USERNAME-IN) TO USERNAME-IN
            PERFORM 300-CHECK-ACCOUNT
-      *>    ACCOUNT-CHECK will get an INC for incorrect or a COR for Correct
-           If ACCOUNT-CHECK = 'INC'
-               THEN
-                PERFORM 500-CALL-ERROR
-               END-IF.
+      *>    ACCOUNT-CHECK will get an INC for incorrect, a COR for
+      *>    Correct, or a LCK if the account is locked out.
+           PERFORM 700-LOG-ATTEMPT
+           EVALUATE ACCOUNT-CHECK
+               WHEN 'INC'
+                   PERFORM 500-CALL-ERROR
+               WHEN 'LCK'
+                   PERFORM 600-CALL-LOCKED-ERROR
+           END-EVALUATE.
        300-CHECK-ACCOUNT.
            MOVE 'COR' TO ACCOUNT-CHECK
-           OPEN INPUT ACCOUNT-FILE
            MOVE USERNAME-IN TO USERNAME
            READ ACCOUNT-FILE
            INVALID KEY MOVE 'INC' TO ACCOUNT-CHECK
            END-READ
            IF ACCOUNT-CHECK = 'COR'
                THEN
+               IF ACCOUNT-LOCKED = 'Y'
+                   THEN
+                   MOVE 'LCK' TO ACCOUNT-CHECK
+               ELSE
                MOVE PASSWORD-IN TO TEMP-PASSWORD
                *>fix this so hashing works
                PERFORM 400-HASH-PASS
@@ -80,12 +121,17 @@
                    THEN
                      MOVE 'COR' TO ACCOUNT-CHECK
                      MOVE 'END' TO PRESS-ANY-KEY
-                     MOVE FUNCTION  UPPER-CASE (PERMISSION) TO PERMISSION-IN
+                     PERFORM 410-RESET-FAIL-COUNT
+                     MOVE FUNCTION UPPER-CASE(PERMISSION)
+                       TO PERMISSION-IN
+                     MOVE USERNAME-IN TO SESSION-CURRENT-USER
                      CALL "JJUI" USING USERNAME-IN
                                        PERMISSION-IN
                      END-CALL
                 ELSE
+                    PERFORM 420-RECORD-FAILED-LOGIN
                     DISPLAY ERROR-SCREEN
+                     END-IF
                      END-IF
                      ELSE
                     DISPLAY ERROR-SCREEN
@@ -100,8 +146,44 @@
                           SHA3-OUTPUT
             END-CALL.
 
+        410-RESET-FAIL-COUNT.
+      *>    A successful login clears the failed-attempt counter.
+            MOVE 0 TO FAIL-COUNT
+            REWRITE ACCOUNT-INFO.
+
+        420-RECORD-FAILED-LOGIN.
+      *>    After MAX-FAILED-LOGINS bad hash matches in a row, lock the
+      *>    account so further tries are refused until an admin clears
+      *>    the ACCOUNT-LOCKED flag (see ACCOUNT_UPDATE).
+            ADD 1 TO FAIL-COUNT
+            IF FAIL-COUNT >= MAX-FAILED-LOGINS
+                THEN
+                MOVE 'Y' TO ACCOUNT-LOCKED
+            END-IF
+            REWRITE ACCOUNT-INFO.
+
         500-CALL-ERROR.
             DISPLAY ERROR-SCREEN
                ACCEPT ERROR-SCREEN
                MOVE FUNCTION UPPER-CASE(PRESS-ANY-KEY) TO PRESS-ANY-KEY.
+
+        600-CALL-LOCKED-ERROR.
+            DISPLAY LOCKED-SCREEN
+               ACCEPT LOCKED-SCREEN
+               MOVE FUNCTION UPPER-CASE(PRESS-ANY-KEY) TO PRESS-ANY-KEY.
+
+        700-LOG-ATTEMPT.
+      *>    Appends one line per login attempt to LOGINLOG.DAT so there
+      *>    is a record of who tried to sign in, when, and whether it
+      *>    went through.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+            MOVE USERNAME-IN TO LOG-USERNAME
+            MOVE WS-YEAR TO LOG-YEAR
+            MOVE WS-MONTH TO LOG-MONTH
+            MOVE WS-DAY TO LOG-DAY
+            MOVE WS-HOUR TO LOG-HOUR
+            MOVE WS-MINUTE TO LOG-MINUTE
+            MOVE WS-SECOND TO LOG-SECOND
+            MOVE ACCOUNT-CHECK TO LOG-RESULT
+            WRITE LOGIN-LOG-REC.
        END PROGRAM JJSIGNIN.
