@@ -0,0 +1,139 @@
+      *>*****************************************************************
+      *> Author: Aiden Stahl
+      *> Date:8/9/2026
+      *> Purpose: To change a login's permission level, reset a
+      *>          forgotten password, or clear an account lockout
+      *>          without hand-editing ACCOUNT.MST.
+      *>*****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT_UPDATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT ACCOUNT-FILE
+            ASSIGN TO "ACCOUNT.MST"
+            ORGANIZATION IS INDEXED
+            ACCESS IS RANDOM
+            RECORD KEY IS USERNAME.
+       DATA DIVISION.
+       FILE SECTION.
+        FD ACCOUNT-FILE.
+            COPY ACCOUNT_DEF.
+       WORKING-STORAGE SECTION.
+         01 TEMP-USERNAME PIC X(30).
+         01 TEMP-PERMISSION.
+           05 TEMP-PERMISSION-ROLE PIC X(5) OCCURS 4 TIMES.
+         01 TEMP-PASSWORD PIC X(30).
+         01 PASS-LENGTH PIC 9(2).
+         01 SHA3-OUTPUT PIC X(128).
+         01 TALLY-VAL PIC 9(10).
+         01 RESET-PASSWORD PIC X VALUE 'N'.
+         01 CLEAR-LOCK PIC X VALUE 'N'.
+         01 ACCOUNT-FOUND PIC X VALUE 'N'.
+         01 PRESS-ANY-KEY PIC X(3).
+         01 WS-ROLE-IDX PIC 9(2).
+       SCREEN SECTION.
+         01 LOOKUP-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00
+              ERASE SCREEN.
+           10 LINE 1 COLUMN 50 VALUE "UPDATE ACCOUNT".
+           10 LINE 3 COLUMN 15 VALUE "USERNAME: ".
+           10 PIC X(30) TO TEMP-USERNAME.
+         01 NOT-FOUND-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00.
+           10 LINE 5 COLUMN 1 VALUE "No account exists with that USERNAM
+      -    "E.".
+           10 PIC X(3) TO PRESS-ANY-KEY.
+         01 UPDATE-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00
+              ERASE SCREEN.
+           10 LINE 1 COLUMN 50 VALUE "UPDATE ACCOUNT".
+           10 LINE 3 COLUMN 15 VALUE "USERNAME: ".
+           10 LINE 3 COLUMN 25 FROM USERNAME.
+           10 LINE 4 COLUMN 15 VALUE "CURRENT PERMISSION: ".
+           10 PIC X(20) LINE 4 COLUMN 35 FROM PERMISSION.
+           10 LINE 5 COLUMN 15 VALUE "LOCKED: ".
+           10 LINE 5 COLUMN 23 FROM ACCOUNT-LOCKED.
+           10 LINE 7 COLUMN 15 VALUE "NEW PERMISSION 1 (blank = no cha
+      -    "nge): ".
+           10 PIC X(5) TO TEMP-PERMISSION-ROLE(1).
+           10 LINE 8 COLUMN 15 VALUE "NEW PERMISSION 2 (blank = no cha
+      -    "nge): ".
+           10 PIC X(5) TO TEMP-PERMISSION-ROLE(2).
+           10 LINE 9 COLUMN 15 VALUE "NEW PERMISSION 3 (blank = no cha
+      -    "nge): ".
+           10 PIC X(5) TO TEMP-PERMISSION-ROLE(3).
+           10 LINE 10 COLUMN 15 VALUE "NEW PERMISSION 4 (blank = no ch
+      -    "ange): ".
+           10 PIC X(5) TO TEMP-PERMISSION-ROLE(4).
+           10 LINE 11 COLUMN 15 VALUE "RESET PASSWORD (Y/N): ".
+           10 PIC X TO RESET-PASSWORD.
+           10 LINE 12 COLUMN 15 VALUE "CLEAR LOCKOUT (Y/N): ".
+           10 PIC X TO CLEAR-LOCK.
+         01 NEW-PASSWORD-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00.
+           10 LINE 14 COLUMN 15 VALUE "NEW PASSWORD: ".
+           10 PIC X(30) TO TEMP-PASSWORD.
+         01 DONE-SCREEN.
+           05 FOREGROUND-COLOR 07
+              BACKGROUND-COLOR 00.
+           10 LINE 16 COLUMN 15 VALUE "Account updated.".
+           10 PIC X(3) TO PRESS-ANY-KEY.
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           OPEN I-O ACCOUNT-FILE
+           DISPLAY LOOKUP-SCREEN
+           ACCEPT LOOKUP-SCREEN
+           MOVE FUNCTION UPPER-CASE(TEMP-USERNAME) TO USERNAME
+           READ ACCOUNT-FILE
+               INVALID KEY MOVE 'N' TO ACCOUNT-FOUND
+               NOT INVALID KEY MOVE 'Y' TO ACCOUNT-FOUND
+           END-READ
+           IF ACCOUNT-FOUND = 'Y'
+               THEN
+               PERFORM 200-APPLY-CHANGES
+           ELSE
+               DISPLAY NOT-FOUND-SCREEN
+               ACCEPT NOT-FOUND-SCREEN
+           END-IF
+           CLOSE ACCOUNT-FILE
+           STOP RUN.
+       200-APPLY-CHANGES.
+           DISPLAY UPDATE-SCREEN
+           ACCEPT UPDATE-SCREEN
+           PERFORM VARYING WS-ROLE-IDX FROM 1 BY 1 UNTIL WS-ROLE-IDX > 4
+               IF TEMP-PERMISSION-ROLE(WS-ROLE-IDX) NOT = SPACES
+                   THEN
+                   MOVE FUNCTION UPPER-CASE(TEMP-PERMISSION-ROLE
+                       (WS-ROLE-IDX)) TO PERMISSION-ROLE(WS-ROLE-IDX)
+               END-IF
+           END-PERFORM
+           IF FUNCTION UPPER-CASE(RESET-PASSWORD) = 'Y'
+               THEN
+               PERFORM 300-RESET-PASSWORD
+           END-IF
+           IF FUNCTION UPPER-CASE(CLEAR-LOCK) = 'Y'
+               THEN
+               MOVE 'N' TO ACCOUNT-LOCKED
+               MOVE 0 TO FAIL-COUNT
+           END-IF
+           REWRITE ACCOUNT-INFO
+           DISPLAY DONE-SCREEN
+           ACCEPT DONE-SCREEN.
+       300-RESET-PASSWORD.
+           DISPLAY NEW-PASSWORD-SCREEN
+           ACCEPT NEW-PASSWORD-SCREEN
+           INITIALIZE SHA3-OUTPUT
+           INSPECT FUNCTION REVERSE(TEMP-PASSWORD)
+               TALLYING TALLY-VAL FOR LEADING SPACES
+           COMPUTE PASS-LENGTH = LENGTH OF TEMP-PASSWORD - TALLY-VAL
+           CALL "SHA3-512" USING TEMP-PASSWORD
+                         PASS-LENGTH
+                         SHA3-OUTPUT
+           END-CALL
+           MOVE SHA3-OUTPUT TO HASH.
+       END PROGRAM ACCOUNT_UPDATE.
