@@ -5,9 +5,18 @@
 *>****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. JJUI.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PERMISSIONS-FILE
+        ASSIGN TO "PERMISSIONS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
 DATA DIVISION.
 FILE SECTION.
+FD PERMISSIONS-FILE.
+    COPY PERM_DEF.
 WORKING-STORAGE SECTION.
+01 END-OF-PERMISSIONS PIC X VALUE 'N'.
 01 RESPONSE PIC X(4).
 01 NUMERIC-LABEL PIC 9(2).
 01 NEW-LINE-POSITION PIC 9(2).
@@ -17,11 +26,21 @@ WORKING-STORAGE SECTION.
 01 IF-IN PIC A(1).
 01 EXIT-VAL PIC A(4).
 01 OPTIONS-TABLE.
-    05 AVAILABLE-PROGRAMS OCCURS 10 TIMES.
+    05 AVAILABLE-PROGRAMS OCCURS 20 TIMES.
       10 PROGRAM-CALLS PIC X(20).
+01 WS-ROLE-IDX PIC 9(2).
+01 WS-ROLE-MATCH PIC X VALUE 'N'.
+01 WS-DUP-IDX PIC 9(2).
+01 WS-DUP-MATCH PIC X VALUE 'N'.
+01 WS-SYSTEM-CMD.
+    05 WS-SYSTEM-CMD-PROGRAM PIC X(20).
+    05 FILLER PIC X VALUE SPACE.
+    05 WS-SYSTEM-CMD-USER PIC X(30).
+01 WS-ADMIN-RETURN-CODE PIC 99.
 LINKAGE SECTION.
 01 USERNAME-IN PIC X(30).
-01 PERMISSION-IN PIC A(5).
+01 PERMISSION-IN.
+    05 PERMISSION-IN-ROLE PIC A(5) OCCURS 4 TIMES.
 SCREEN SECTION.
  01 BLANK-SCREEN.
       05 FOREGROUND-COLOR 07
@@ -34,7 +53,8 @@ SCREEN SECTION.
                ERASE SCREEN.
            10 LINE 1 COLUMN 60 VALUE "MENU".
            10 USERNAME-DISP LINE 2 COLUMN 50 FROM USERNAME-IN.
-           10 PERMISSION-DISP LINE 3 COLUMN 50 FROM PERMISSION-IN.
+           10 PERMISSION-DISP PIC X(20) LINE 3 COLUMN 50
+               FROM PERMISSION-IN.
  01 INPUT-SCREEN.
                    05 FOREGROUND-COLOR 07
                    BACKGROUND-COLOR 00
@@ -70,59 +90,49 @@ PROCEDURE DIVISION USING USERNAME-IN,PERMISSION-IN.
     PERFORM 300-COLLECT-INPUT
         STOP RUN.
 200-CHECK-PERMISSIONS.
-    IF PERMISSION-IN = "ADMIN"
-        THEN
-        ADD 1 TO NUMERIC-LABEL
-        ADD 5 TO NUMERIC-LABEL GIVING NEW-LINE-POSITION
-        MOVE 'ACCOUNT' TO PROGRAM-CALLS (NUMERIC-LABEL)
-        MOVE "ACCOUNT CREATION" TO PROGRAM-NAME
-        DISPLAY SELECTION-SCREEN
-        ADD 1 TO NUMERIC-LABEL
-        ADD 5 TO NUMERIC-LABEL GIVING NEW-LINE-POSITION
-        MOVE "REPORTING_MENU" TO PROGRAM-CALLS(NUMERIC-LABEL)
-        MOVE "Reporting " TO PROGRAM-NAME
-        DISPLAY SELECTION-SCREEN
-        *>Admin
-        END-IF.
-    IF PERMISSION-IN = "SALES" OR PERMISSION-IN = "ADMIN"
-        THEN
-        ADD 1 TO NUMERIC-LABEL
-        MOVE "Sales Main" TO PROGRAM-NAME
-        ADD 5 TO NUMERIC-LABEL GIVING NEW-LINE-POSITION
-        MOVE "SALES_MAIN" TO PROGRAM-CALLS(NUMERIC-LABEL)
-        DISPLAY SELECTION-SCREEN
-        END-IF.
-    IF PERMISSION-IN = "MANAG" OR PERMISSION-IN = "ADMIN"
-        THEN
-          ADD 1 TO NUMERIC-LABEL
-          MOVE "Employee Browse" TO PROGRAM-NAME
-          ADD 5 TO NUMERIC-LABEL GIVING NEW-LINE-POSITION
-          MOVE "EMPLOYEE_BROWSE" TO PROGRAM-CALLS(NUMERIC-LABEL)
-          DISPLAY SELECTION-SCREEN
-          END-IF.
-    IF PERMISSION-IN = "CUSTM" OR PERMISSION-IN = "ADMIN"
-        THEN
-        ADD 1 TO NUMERIC-LABEL
-        MOVE "Customer Add" TO PROGRAM-NAME
-         ADD 5 TO NUMERIC-LABEL GIVING NEW-LINE-POSITION
-        MOVE "CUSADD" TO PROGRAM-CALLS(NUMERIC-LABEL)
-        DISPLAY SELECTION-SCREEN
-                ADD 1 TO NUMERIC-LABEL
-        MOVE "Customer Delete" TO PROGRAM-NAME
-         ADD 5 TO NUMERIC-LABEL GIVING NEW-LINE-POSITION
-        MOVE "CUSDEL" TO PROGRAM-CALLS(NUMERIC-LABEL)
-        DISPLAY SELECTION-SCREEN
-                ADD 1 TO NUMERIC-LABEL
-        MOVE "Customer Update" TO PROGRAM-NAME
-         ADD 5 TO NUMERIC-LABEL GIVING NEW-LINE-POSITION
-        MOVE "CUSUPD" TO PROGRAM-CALLS(NUMERIC-LABEL)
-        DISPLAY SELECTION-SCREEN
-                ADD 1 TO NUMERIC-LABEL
-        MOVE "Customer Veiw" TO PROGRAM-NAME
-         ADD 5 TO NUMERIC-LABEL GIVING NEW-LINE-POSITION
-        MOVE "CUSTVW" TO PROGRAM-CALLS(NUMERIC-LABEL)
-        DISPLAY SELECTION-SCREEN
-        END-IF.
+*>    Menu options now come from PERMISSIONS.DAT (one row per permission
+*>    level / program pair, PERM-LEVEL of "ALL  " meaning every level)
+*>    instead of being wired into this paragraph one IF at a time - see
+*>    PERMISSIONS_LOAD for the rows this ships with. PERMISSION-IN now
+*>    carries up to 4 roles, so a PERMISSIONS.DAT row matches when any
+*>    one of the account's roles matches PERM-LEVEL.
+    MOVE 'N' TO END-OF-PERMISSIONS
+    OPEN INPUT PERMISSIONS-FILE
+    PERFORM UNTIL END-OF-PERMISSIONS = 'Y'
+        READ PERMISSIONS-FILE
+            AT END
+                MOVE 'Y' TO END-OF-PERMISSIONS
+            NOT AT END
+                MOVE 'N' TO WS-ROLE-MATCH
+                PERFORM VARYING WS-ROLE-IDX FROM 1 BY 1
+                        UNTIL WS-ROLE-IDX > 4
+                    IF PERM-LEVEL = PERMISSION-IN-ROLE(WS-ROLE-IDX)
+                        MOVE 'Y' TO WS-ROLE-MATCH
+                    END-IF
+                END-PERFORM
+                MOVE 'N' TO WS-DUP-MATCH
+                PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                        UNTIL WS-DUP-IDX > NUMERIC-LABEL
+                    IF PERM-PROGRAM = PROGRAM-CALLS(WS-DUP-IDX)
+                        MOVE 'Y' TO WS-DUP-MATCH
+                    END-IF
+                END-PERFORM
+*>              An account holding more than one role that can see the
+*>              same PERM-PROGRAM (e.g. both MANAG and ADMIN) only gets
+*>              it listed once - skip a program already on the menu.
+                IF (WS-ROLE-MATCH = 'Y' OR PERM-LEVEL = "ALL  ")
+                        AND NUMERIC-LABEL < 20
+                        AND WS-DUP-MATCH = 'N'
+                    THEN
+                    ADD 1 TO NUMERIC-LABEL
+                    ADD 5 TO NUMERIC-LABEL GIVING NEW-LINE-POSITION
+                    MOVE PERM-PROGRAM TO PROGRAM-CALLS(NUMERIC-LABEL)
+                    MOVE PERM-DISPLAY TO PROGRAM-NAME
+                    DISPLAY SELECTION-SCREEN
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE PERMISSIONS-FILE.
 300-COLLECT-INPUT.
     PERFORM UNTIL EXIT-VAL = "EXIT"
     DISPLAY INPUT-SCREEN
@@ -132,12 +142,34 @@ PROCEDURE DIVISION USING USERNAME-IN,PERMISSION-IN.
     IF IF-IN = 'T'
         THEN
         DISPLAY BLANK-SCREEN
-        IF TO-BE-CALLED = "EMPLOYEE_BROWSE"
+        IF TO-BE-CALLED = "EMPLOYEE_BROWSE" OR TO-BE-CALLED = "SERVICE_DESK"
+            THEN
+            *> Both of these run as a separate process, so the only
+            *> way to carry who's signed in across that boundary is
+            *> on the command line - SESSION-CURRENT-USER is EXTERNAL
+            *> storage local to this run unit, it doesn't follow a
+            *> CALL "SYSTEM" into a brand new one.
+            MOVE TO-BE-CALLED TO WS-SYSTEM-CMD-PROGRAM
+            MOVE USERNAME-IN TO WS-SYSTEM-CMD-USER
+            CALL "SYSTEM" USING WS-SYSTEM-CMD
+        ELSE
+        IF TO-BE-CALLED = "TIMECLOCK"
             THEN
             CALL "SYSTEM" USING TO-BE-CALLED
         ELSE
+        IF TO-BE-CALLED = "PASSWORD_CHANGE"
+            THEN
+            CALL TO-BE-CALLED USING USERNAME-IN
+        ELSE
+        IF TO-BE-CALLED = "ADMIN"
+            THEN
+            CALL TO-BE-CALLED USING WS-ADMIN-RETURN-CODE
+        ELSE
         CALL TO-BE-CALLED
         END-IF
+        END-IF
+        END-IF
+        END-IF
     ELSE
         DISPLAY BAD-VALUE-SCREEN
         END-IF
