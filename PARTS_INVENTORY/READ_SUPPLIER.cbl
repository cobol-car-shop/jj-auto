@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 08/09/2026
+      * Purpose: Reads the supplier from the index file, given a
+      *            supplier var that is empty besides a supplier number
+      * RETURN CODES:
+      *     01 -> SUCCESSFUL READING SUPPLIER - SUPPLIER RETURNED
+      *     99 -> INVALID SUPPLIER NUMBER - SUPPLIER NOT RETURNED
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. READ_SUPPLIER.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT IDXFILE ASSIGN TO "..\SUPPLIER.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS REC-SUPPLIER-ID.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD IDXFILE RECORD CONTAINS 37 CHARACTERS.
+           COPY SUPPLIER_DEF REPLACING ==:TAG:== BY ==REC==.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       COPY SUPPLIER_DEF REPLACING ==:TAG:== BY ==LS==.
+       01  LS-RESULT-CODE      PIC 99.
+
+       PROCEDURE DIVISION USING LS-SUPPLIER, LS-RESULT-CODE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0100-BEGIN.
+
+           OPEN INPUT IDXFILE.
+
+           MOVE LS-SUPPLIER TO REC-SUPPLIER.
+
+           READ IDXFILE INTO LS-SUPPLIER
+               INVALID KEY
+                   MOVE 99 TO LS-RESULT-CODE
+               NOT INVALID KEY
+                   MOVE 01 TO LS-RESULT-CODE
+           END-READ.
+
+           CLOSE IDXFILE.
+
+           GOBACK.
+        STOP RUN.
+
+       END PROGRAM READ_SUPPLIER.
