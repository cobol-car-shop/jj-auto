@@ -24,11 +24,12 @@
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
-       FD IDXFILE RECORD CONTAINS 70 CHARACTERS.
+       FD IDXFILE RECORD CONTAINS 77 CHARACTERS.
            COPY PART_DEF REPLACING ==:TAG:== BY ==REC==.
       *-----------------------
        WORKING-STORAGE SECTION.
        01  WS-VALID-PART   PIC X VALUE 'F'.
+       01  WS-LOG-KEY      PIC X(20).
       *-----------------------
        LINKAGE SECTION.
        COPY PART_DEF REPLACING ==:TAG:== BY ==LS==.
@@ -61,6 +62,9 @@
            READ IDXFILE INTO LS-PART
                INVALID KEY
                    MOVE 99 TO LS-RESULT-CODE
+                   MOVE LS-PART-ID TO WS-LOG-KEY
+                   CALL "LOG_EXCEPTION" USING "DELETE_PART", WS-LOG-KEY,
+                       LS-RESULT-CODE
                NOT INVALID KEY
                    MOVE 01 TO LS-RESULT-CODE
                    MOVE 'T' TO WS-VALID-PART
@@ -76,6 +80,9 @@
            DELETE IDXFILE RECORD
                INVALID KEY
                    MOVE 99 TO LS-RESULT-CODE
+                   MOVE LS-PART-ID TO WS-LOG-KEY
+                   CALL "LOG_EXCEPTION" USING "DELETE_PART", WS-LOG-KEY,
+                       LS-RESULT-CODE
                NOT INVALID KEY
                    MOVE 01 TO LS-RESULT-CODE
            END-DELETE.
