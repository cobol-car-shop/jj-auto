@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 08/09/2026
+      * Purpose: Reorder report - lists every part in PARTLIST.DAT whose
+      *          on-hand quantity has fallen below the reorder level,
+      *          alongside its supplier ID, so low stock gets caught
+      *          before it stalls a repair job. Callable from
+      *          REPORTING_MENU the same way SALES_REP is
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARTS_REORDER_REPORT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT IDXFILE ASSIGN TO "..\PARTLIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS REC-PART-ID.
+               SELECT EXPORT-FILE ASSIGN TO "PARTS_REORDER_REPORT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD IDXFILE RECORD CONTAINS 77 CHARACTERS.
+           COPY PART_DEF REPLACING ==:TAG:== BY ==REC==.
+       FD EXPORT-FILE.
+       01 EXPORT-REC                         PIC X(80).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                PIC X VALUE 'F'.
+       01  WS-ROW-FOUND          PIC X VALUE 'F'.
+       01  WS-REORDER-THRESHOLD  PIC 99 VALUE 10.
+
+      *> The table used to store the rows displayed on screen
+       01 WS-INPUT-FIELDS.
+           05 WS-USER-INPUT PIC X OCCURS 10 TIMES.
+       01 WS-PART-TABLE.
+           05 WS-PART-ROW OCCURS 10 TIMES INDEXED BY ROW-IDX.
+               10 WS-PART-ID       PIC 9(5).
+               10 WS-PART-NAME     PIC X(15).
+               10 WS-PART-SUPP     PIC 9(5).
+               10 WS-PART-ON-HAND  PIC 99.
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 PARAMETRES.
+          02 PA-RETURN-CODE PIC 99 VALUE 0.
+          02 PA-OPTION-CODE PIC 99 VALUE 0.
+          02 PA-EXPORT-FLAG PIC X VALUE "N".
+       SCREEN SECTION.
+       01 REORDER-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS REORDER REPORT" BLANK SCREEN
+                   LINE 1 COL 30.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 HEADER-SECTION.
+               10 VALUE "| ID "                          LINE  3 COL  6.
+               10 VALUE "|   PART NAME  "                LINE  3 COL 12.
+               10 VALUE "| ON HAND "                    LINE  3 COL 28.
+               10 VALUE "| SUPPLIER ID |"                LINE  3 COL 38.
+           05 PART-LINES-SECTION.
+                *> ROW 1
+               10 PIC 9(5) USING WS-PART-ID(1)           LINE  5 COL  7.
+               10 PIC X(15) USING WS-PART-NAME(1)                COL 13.
+               10 PIC 99 USING WS-PART-ON-HAND(1)                COL 31.
+               10 PIC 9(5) USING WS-PART-SUPP(1)                 COL 40.
+                *> ROW 2
+               10 PIC 9(5) USING WS-PART-ID(2)           LINE  7 COL  7.
+               10 PIC X(15) USING WS-PART-NAME(2)                COL 13.
+               10 PIC 99 USING WS-PART-ON-HAND(2)                COL 31.
+               10 PIC 9(5) USING WS-PART-SUPP(2)                 COL 40.
+                *> ROW 3
+               10 PIC 9(5) USING WS-PART-ID(3)           LINE  9 COL  7.
+               10 PIC X(15) USING WS-PART-NAME(3)                COL 13.
+               10 PIC 99 USING WS-PART-ON-HAND(3)                COL 31.
+               10 PIC 9(5) USING WS-PART-SUPP(3)                 COL 40.
+                *> ROW 4
+               10 PIC 9(5) USING WS-PART-ID(4)           LINE 11 COL  7.
+               10 PIC X(15) USING WS-PART-NAME(4)                COL 13.
+               10 PIC 99 USING WS-PART-ON-HAND(4)                COL 31.
+               10 PIC 9(5) USING WS-PART-SUPP(4)                 COL 40.
+                *> ROW 5
+               10 PIC 9(5) USING WS-PART-ID(5)           LINE 13 COL  7.
+               10 PIC X(15) USING WS-PART-NAME(5)                COL 13.
+               10 PIC 99 USING WS-PART-ON-HAND(5)                COL 31.
+               10 PIC 9(5) USING WS-PART-SUPP(5)                 COL 40.
+                *> ROW 6
+               10 PIC 9(5) USING WS-PART-ID(6)           LINE 15 COL  7.
+               10 PIC X(15) USING WS-PART-NAME(6)                COL 13.
+               10 PIC 99 USING WS-PART-ON-HAND(6)                COL 31.
+               10 PIC 9(5) USING WS-PART-SUPP(6)                 COL 40.
+                *> ROW 7
+               10 PIC 9(5) USING WS-PART-ID(7)           LINE 17 COL  7.
+               10 PIC X(15) USING WS-PART-NAME(7)                COL 13.
+               10 PIC 99 USING WS-PART-ON-HAND(7)                COL 31.
+               10 PIC 9(5) USING WS-PART-SUPP(7)                 COL 40.
+                *> ROW 8
+               10 PIC 9(5) USING WS-PART-ID(8)           LINE 19 COL  7.
+               10 PIC X(15) USING WS-PART-NAME(8)                COL 13.
+               10 PIC 99 USING WS-PART-ON-HAND(8)                COL 31.
+               10 PIC 9(5) USING WS-PART-SUPP(8)                 COL 40.
+                *> ROW 9
+               10 PIC 9(5) USING WS-PART-ID(9)           LINE 21 COL  7.
+               10 PIC X(15) USING WS-PART-NAME(9)                COL 13.
+               10 PIC 99 USING WS-PART-ON-HAND(9)                COL 31.
+               10 PIC 9(5) USING WS-PART-SUPP(9)                 COL 40.
+                *> ROW 10
+               10 PIC 9(5) USING WS-PART-ID(10)          LINE 23 COL  7.
+               10 PIC X(15) USING WS-PART-NAME(10)               COL 13.
+               10 PIC 99 USING WS-PART-ON-HAND(10)               COL 31.
+               10 PIC 9(5) USING WS-PART-SUPP(10)                COL 40.
+           05 USER-INFO-SECTION.
+               10 DISP-MORE-REC PIC XXXXXX               LINE 24 COL 70.
+               10 VALUE "ENTER FOR NEXT PAGE, ESC TO EXIT"
+                                                        LINE 24 COL 10.
+      *-----------------------
+       PROCEDURE DIVISION USING PARAMETRES.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN INPUT IDXFILE.
+           IF PA-EXPORT-FLAG = 'Y' THEN
+               OPEN OUTPUT EXPORT-FILE
+               MOVE "ID    PART NAME       ON HAND  SUPPLIER"
+                   TO EXPORT-REC
+               WRITE EXPORT-REC
+           END-IF.
+
+           PERFORM UNTIL DISP-MORE-REC = "BOTTOM"
+               PERFORM VARYING ROW-IDX FROM 1 BY 1
+                       UNTIL ROW-IDX > 10
+                   MOVE SPACES TO WS-USER-INPUT(ROW-IDX)
+                   IF WS-EOF = 'F' THEN
+                       PERFORM FIND-NEXT-LOW-STOCK-PART
+                   ELSE
+                       PERFORM CLEAR-OUT-EMPTY-ROW
+                   END-IF
+               END-PERFORM
+
+               IF WS-EOF = 'T' THEN
+                   MOVE "BOTTOM" TO DISP-MORE-REC
+               ELSE
+                   MOVE "MORE.." TO DISP-MORE-REC
+               END-IF
+
+               DISPLAY REORDER-SCREEN
+               ACCEPT REORDER-SCREEN
+           END-PERFORM.
+
+           CLOSE IDXFILE.
+           IF PA-EXPORT-FLAG = 'Y' THEN
+               CLOSE EXPORT-FILE
+           END-IF.
+
+           GOBACK.
+       STOP RUN.
+
+      *> Reads forward until a low-stock part is found or EOF, and
+      *> moves it into the current table row.
+       FIND-NEXT-LOW-STOCK-PART.
+           MOVE 'F' TO WS-ROW-FOUND
+           PERFORM UNTIL WS-EOF = 'T' OR WS-ROW-FOUND = 'T'
+               READ IDXFILE NEXT RECORD
+                   AT END
+                       MOVE 'T' TO WS-EOF
+                   NOT AT END
+                       IF REC-PART-ON-HAND < WS-REORDER-THRESHOLD THEN
+                           MOVE REC-PART-ID TO WS-PART-ID(ROW-IDX)
+                           MOVE REC-PART-NAME TO WS-PART-NAME(ROW-IDX)
+                           MOVE REC-PART-SUPP TO WS-PART-SUPP(ROW-IDX)
+                           MOVE REC-PART-ON-HAND
+                               TO WS-PART-ON-HAND(ROW-IDX)
+                           MOVE 'T' TO WS-ROW-FOUND
+                           IF PA-EXPORT-FLAG = 'Y' THEN
+                               STRING REC-PART-ID "  " REC-PART-NAME
+                                      "  " REC-PART-ON-HAND "  "
+                                      REC-PART-SUPP DELIMITED BY SIZE
+                                   INTO EXPORT-REC
+                               WRITE EXPORT-REC
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-ROW-FOUND = 'F' THEN
+               PERFORM CLEAR-OUT-EMPTY-ROW
+           END-IF.
+       EXIT PARAGRAPH.
+
+      *> Puts spaces in a row that has no low-stock part to show.
+       CLEAR-OUT-EMPTY-ROW.
+           MOVE SPACES TO WS-PART-ROW(ROW-IDX).
+       EXIT PARAGRAPH.
+
+       END PROGRAM PARTS_REORDER_REPORT.
