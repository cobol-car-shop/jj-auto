@@ -5,6 +5,10 @@
       * RETURN CODES:
       *     01 -> UPDATE SUCCESSFUL - PART RETURNED
       *     99 -> UPDATE FAILED, BAD KEY - NO PART RETURNED
+      * Modification History:
+      *   08/09/2026 AS - Every successful price change now appends a
+      *                   row to PRICEHIST.DAT (old price, new price,
+      *                   date, and who changed it) before returning.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -19,15 +23,27 @@
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
                RECORD KEY IS REC-PART-ID.
+               SELECT PRICE-HIST-FILE ASSIGN TO "..\PRICEHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
-       FD IDXFILE RECORD CONTAINS 70 CHARACTERS.
+       FD IDXFILE RECORD CONTAINS 77 CHARACTERS.
            COPY PART_DEF REPLACING ==:TAG:== BY ==REC==.
+       FD PRICE-HIST-FILE.
+           COPY PRICE_HIST_DEF REPLACING ==:TAG:== BY ==PH==.
       *-----------------------
        WORKING-STORAGE SECTION.
        01  WS-VALID-PART PIC X VALUE 'F'.
+       01  WS-OLD-PRICE  PIC 999V99.
+       01  WS-LOG-KEY    PIC X(20).
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YEAR   PIC 9999.
+           05  WS-CD-MONTH  PIC 99.
+           05  WS-CD-DAY    PIC 99.
+           05  FILLER       PIC X(13).
+       COPY SESSION_DEF.
       *-----------------------
        LINKAGE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
@@ -61,9 +77,13 @@
            READ IDXFILE
                INVALID KEY
                    MOVE 99 TO LS-RESULT-CODE
+                   MOVE LS-PART-ID TO WS-LOG-KEY
+                   CALL "LOG_EXCEPTION" USING "UPDATE_PART", WS-LOG-KEY,
+                       LS-RESULT-CODE
                NOT INVALID KEY
                    MOVE 01 TO LS-RESULT-CODE
                    MOVE 'T' TO WS-VALID-PART
+                   MOVE REC-PART-PRICE TO WS-OLD-PRICE
            END-READ.
 
        END-PARAGRAPH.
@@ -75,11 +95,37 @@
            REWRITE REC-PART FROM LS-PART
                INVALID KEY
                    MOVE 99 TO LS-RESULT-CODE
+                   MOVE LS-PART-ID TO WS-LOG-KEY
+                   CALL "LOG_EXCEPTION" USING "UPDATE_PART", WS-LOG-KEY,
+                       LS-RESULT-CODE
                NOT INVALID KEY
                    MOVE 01 TO LS-RESULT-CODE
                    MOVE REC-PART TO LS-PART
+                   IF LS-PART-PRICE NOT = WS-OLD-PRICE THEN
+                       PERFORM 0210-LOG-PRICE-CHANGE
+                   END-IF
            END-REWRITE.
 
        END-PARAGRAPH.
+      ****************************************************
+      * Appends one row to PRICEHIST.DAT for this change *
+      ****************************************************
+       0210-LOG-PRICE-CHANGE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+           MOVE LS-PART-ID TO PH-PART-ID.
+           MOVE WS-OLD-PRICE TO PH-OLD-PRICE.
+           MOVE LS-PART-PRICE TO PH-NEW-PRICE.
+           MOVE WS-CD-YEAR TO PH-CHG-YEAR.
+           MOVE WS-CD-MONTH TO PH-CHG-MONTH.
+           MOVE WS-CD-DAY TO PH-CHG-DAY.
+           MOVE SESSION-CURRENT-USER TO PH-CHANGED-BY.
+
+           OPEN EXTEND PRICE-HIST-FILE.
+           WRITE PH-PRICE-HIST.
+           CLOSE PRICE-HIST-FILE.
+
+       END-PARAGRAPH.
 
        END PROGRAM UPDATE_PART.
