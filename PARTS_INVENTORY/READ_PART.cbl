@@ -24,10 +24,11 @@
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
-       FD IDXFILE RECORD CONTAINS 67 CHARACTERS.
+       FD IDXFILE RECORD CONTAINS 77 CHARACTERS.
            COPY PART_DEF REPLACING ==:TAG:== BY ==REC==.
       *-----------------------
        WORKING-STORAGE SECTION.
+       01  WS-LOG-KEY          PIC X(20).
       *-----------------------
        LINKAGE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
@@ -45,6 +46,9 @@
            READ IDXFILE INTO LS-PART
                INVALID KEY
                    MOVE 99 TO LS-RESULT-CODE
+                   MOVE REC-PART-ID TO WS-LOG-KEY
+                   CALL "LOG_EXCEPTION" USING "READ_PART", WS-LOG-KEY,
+                       LS-RESULT-CODE
                NOT INVALID KEY
                    MOVE 01 TO LS-RESULT-CODE
            END-READ.
