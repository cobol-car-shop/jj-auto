@@ -23,11 +23,12 @@
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
-       FD IDXFILE RECORD CONTAINS 67 CHARACTERS.
+       FD IDXFILE RECORD CONTAINS 77 CHARACTERS.
            COPY PART_DEF REPLACING ==:TAG:== BY ==REC==.
       *-----------------------
        WORKING-STORAGE SECTION.
        01  WS-VALID-PART PIC X VALUE 'F'.
+       01  WS-LOG-KEY    PIC X(20).
       *-----------------------
        LINKAGE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
@@ -76,6 +77,9 @@
                INVALID KEY
       *            99 -> PART NUMBER TAKEN, RETURN TO CALLING PROGRAM
                    MOVE 99 TO LS-RESULT-CODE
+                   MOVE LS-PART-ID TO WS-LOG-KEY
+                   CALL "LOG_EXCEPTION" USING "ADD_PART", WS-LOG-KEY,
+                       LS-RESULT-CODE
                NOT INVALID KEY
                    MOVE 'T' TO WS-VALID-PART
            END-READ.
@@ -88,6 +92,9 @@
            WRITE REC-PART FROM LS-PART
                INVALID KEY
                    MOVE 99 TO LS-RESULT-CODE
+                   MOVE LS-PART-ID TO WS-LOG-KEY
+                   CALL "LOG_EXCEPTION" USING "ADD_PART", WS-LOG-KEY,
+                       LS-RESULT-CODE
                NOT INVALID KEY
                    MOVE 00 TO LS-RESULT-CODE
            END-WRITE.
