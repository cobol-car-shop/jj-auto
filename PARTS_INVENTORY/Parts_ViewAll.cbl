@@ -2,6 +2,12 @@
       * Author: Brock Sharp
       * Date: 03/15/19
       * Purpose: A screen to view a listing of all part descriptions
+      * Modification History:
+      *   08/09/2026 AS - Built out MAIN-PROCEDURE into a real paged
+      *                   browse/search screen against PARTLIST.DAT,
+      *                   the same way VIEW_ALL_PARTS.cbl does, plus a
+      *                   jump-to-Part-ID search field VIEW_ALL_PARTS
+      *                   doesn't have.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -14,17 +20,151 @@
        FILE-CONTROL.
                SELECT FIN ASSIGN TO "..\PARTLIST.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
+               ACCESS IS DYNAMIC
                RECORD KEY IS REC-PART-ID.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
-       FD FIN RECORD CONTAINS 65 CHARACTERS.
+       FD FIN RECORD CONTAINS 77 CHARACTERS.
            COPY PART_DEF REPLACING ==:TAG:== BY ==REC==.
       *-----------------------
        WORKING-STORAGE SECTION.
            COPY PART_DEF REPLACING ==:TAG:== BY ==WS==.
+
+      *> The variables passed to any called programs
+       01  LS-RESPONSE         PIC 99.
+       01  WS-PROGRAM-TO-CALL  PIC X(30).
+
+       01  WS-EOF              PIC X VALUE 'F'.
+       01  WS-SEARCH-ID        PIC 9(5) VALUE 0.
+       01  WS-RESPONSE-TEXT    PIC X(60).
+
+      *> The table used to store the data displayed on screen
+       01 WS-INPUT-FIELDS.
+           05 WS-USER-INPUT PIC X OCCURS 10 TIMES.
+       01 WS-PART-TABLE.
+               05 WS-PART-ROW OCCURS 10 TIMES INDEXED BY ROW-IDX.
+                   10 WS-ROW-PART-ID       PIC 9(5).
+                   10 WS-ROW-PART-NAME     PIC X(15).
+                   10 WS-ROW-PART-DESC     PIC X(35).
+                   10 WS-ROW-PART-PRICE    PIC 999V99.
+                   10 WS-ROW-PART-SUPP     PIC 9(5).
+                   10 WS-ROW-PART-ON-HAND  PIC 99.
+
+       SCREEN SECTION.
+       01 BROWSE-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 SEARCH-SECTION.
+               10 VALUE "Jump to Part ID (0=browse all): "
+                                                         LINE 3 COL 2.
+               10 SEARCH-ID-FIELD PIC 9(5)
+                   TO WS-SEARCH-ID                       LINE 3 COL 36.
+           05 HEADER-SECTION.
+               10 VALUE "| ID "                          LINE  4 COL  6.
+               10 VALUE "|   PART NAME  "                LINE  4 COL 12.
+               10 VALUE "|         PART DESCRIPTION          "
+                                                         LINE  4 COL 28.
+               10 VALUE "|PRICE "                        LINE  4 COL 64.
+               10 VALUE "| SID |HAND"                    LINE  4 COL 71.
+           05 PART-LINES-SECTION.
+                *> ROW 1
+               10 PIC X USING WS-USER-INPUT(1)           LINE  6 COL  4.
+               10 PIC 9(5) USING WS-ROW-PART-ID(1)               COL  7.
+               10 PIC X(15) USING WS-ROW-PART-NAME(1)            COL 13.
+               10 PIC X(35) USING WS-ROW-PART-DESC(1)            COL 29.
+               10 PIC 999V99 USING WS-ROW-PART-PRICE(1)          COL 65.
+               10 PIC 9(5) USING WS-ROW-PART-SUPP(1)             COL 72.
+               10 PIC 99 USING WS-ROW-PART-ON-HAND(1)            COL 78.
+                *> ROW 2
+               10 PIC X USING WS-USER-INPUT(2)           LINE  8 COL  4.
+               10 PIC 9(5) USING WS-ROW-PART-ID(2)               COL  7.
+               10 PIC X(15) USING WS-ROW-PART-NAME(2)            COL 13.
+               10 PIC X(35) USING WS-ROW-PART-DESC(2)            COL 29.
+               10 PIC 999V99 USING WS-ROW-PART-PRICE(2)          COL 65.
+               10 PIC 9(5) USING WS-ROW-PART-SUPP(2)             COL 72.
+               10 PIC 99 USING WS-ROW-PART-ON-HAND(2)            COL 78.
+                *> ROW 3
+               10 PIC X USING WS-USER-INPUT(3)           LINE 10 COL  4.
+               10 PIC 9(5) USING WS-ROW-PART-ID(3)               COL  7.
+               10 PIC X(15) USING WS-ROW-PART-NAME(3)            COL 13.
+               10 PIC X(35) USING WS-ROW-PART-DESC(3)            COL 29.
+               10 PIC 999V99 USING WS-ROW-PART-PRICE(3)          COL 65.
+               10 PIC 9(5) USING WS-ROW-PART-SUPP(3)             COL 72.
+               10 PIC 99 USING WS-ROW-PART-ON-HAND(3)            COL 78.
+                *> ROW 4
+               10 PIC X USING WS-USER-INPUT(4)           LINE 12 COL  4.
+               10 PIC 9(5) USING WS-ROW-PART-ID(4)               COL  7.
+               10 PIC X(15) USING WS-ROW-PART-NAME(4)            COL 13.
+               10 PIC X(35) USING WS-ROW-PART-DESC(4)            COL 29.
+               10 PIC 999V99 USING WS-ROW-PART-PRICE(4)          COL 65.
+               10 PIC 9(5) USING WS-ROW-PART-SUPP(4)             COL 72.
+               10 PIC 99 USING WS-ROW-PART-ON-HAND(4)            COL 78.
+                *> ROW 5
+               10 PIC X USING WS-USER-INPUT(5)           LINE 14 COL  4.
+               10 PIC 9(5) USING WS-ROW-PART-ID(5)               COL  7.
+               10 PIC X(15) USING WS-ROW-PART-NAME(5)            COL 13.
+               10 PIC X(35) USING WS-ROW-PART-DESC(5)            COL 29.
+               10 PIC 999V99 USING WS-ROW-PART-PRICE(5)          COL 65.
+               10 PIC 9(5) USING WS-ROW-PART-SUPP(5)             COL 72.
+               10 PIC 99 USING WS-ROW-PART-ON-HAND(5)            COL 78.
+                *> ROW 6
+               10 PIC X USING WS-USER-INPUT(6)           LINE 16 COL  4.
+               10 PIC 9(5) USING WS-ROW-PART-ID(6)               COL  7.
+               10 PIC X(15) USING WS-ROW-PART-NAME(6)            COL 13.
+               10 PIC X(35) USING WS-ROW-PART-DESC(6)            COL 29.
+               10 PIC 999V99 USING WS-ROW-PART-PRICE(6)          COL 65.
+               10 PIC 9(5) USING WS-ROW-PART-SUPP(6)             COL 72.
+               10 PIC 99 USING WS-ROW-PART-ON-HAND(6)            COL 78.
+                *> ROW 7
+               10 PIC X USING WS-USER-INPUT(7)           LINE 18 COL  4.
+               10 PIC 9(5) USING WS-ROW-PART-ID(7)               COL  7.
+               10 PIC X(15) USING WS-ROW-PART-NAME(7)            COL 13.
+               10 PIC X(35) USING WS-ROW-PART-DESC(7)            COL 29.
+               10 PIC 999V99 USING WS-ROW-PART-PRICE(7)          COL 65.
+               10 PIC 9(5) USING WS-ROW-PART-SUPP(7)             COL 72.
+               10 PIC 99 USING WS-ROW-PART-ON-HAND(7)            COL 78.
+                *> ROW 8
+               10 PIC X USING WS-USER-INPUT(8)           LINE 20 COL  4.
+               10 PIC 9(5) USING WS-ROW-PART-ID(8)               COL  7.
+               10 PIC X(15) USING WS-ROW-PART-NAME(8)            COL 13.
+               10 PIC X(35) USING WS-ROW-PART-DESC(8)            COL 29.
+               10 PIC 999V99 USING WS-ROW-PART-PRICE(8)          COL 65.
+               10 PIC 9(5) USING WS-ROW-PART-SUPP(8)             COL 72.
+               10 PIC 99 USING WS-ROW-PART-ON-HAND(8)            COL 78.
+                *> ROW 9
+               10 PIC X USING WS-USER-INPUT(9)           LINE 22 COL  4.
+               10 PIC 9(5) USING WS-ROW-PART-ID(9)               COL  7.
+               10 PIC X(15) USING WS-ROW-PART-NAME(9)            COL 13.
+               10 PIC X(35) USING WS-ROW-PART-DESC(9)            COL 29.
+               10 PIC 999V99 USING WS-ROW-PART-PRICE(9)          COL 65.
+               10 PIC 9(5) USING WS-ROW-PART-SUPP(9)             COL 72.
+               10 PIC 99 USING WS-ROW-PART-ON-HAND(9)            COL 78.
+                *> ROW 10
+               10 PIC X USING WS-USER-INPUT(10)          LINE 24 COL  4.
+               10 PIC 9(5) USING WS-ROW-PART-ID(10)              COL  7.
+               10 PIC X(15) USING WS-ROW-PART-NAME(10)           COL 13.
+               10 PIC X(35) USING WS-ROW-PART-DESC(10)           COL 29.
+               10 PIC 999V99 USING WS-ROW-PART-PRICE(10)         COL 65.
+               10 PIC 9(5) USING WS-ROW-PART-SUPP(10)            COL 72.
+               10 PIC 99 USING WS-ROW-PART-ON-HAND(10)           COL 78.
+           05 USER-INFO-SECTION.
+              10  DISP-MORE-REC PIC XXXXXX               LINE 25 COL 70.
+
+       01 CONFIRMATION-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 MESSAGE-SECTION.
+               10 PIC X(60) USING WS-RESPONSE-TEXT       LINE 12 COL 20.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -32,6 +172,139 @@
       **
       * The main procedure of the program
       **
-            STOP RUN.
-      ** add other procedures here
+
+           OPEN I-O FIN.
+
+           PERFORM UNTIL DISP-MORE-REC = "BOTTOM"
+
+               *> A non-zero Part ID jumps the browse position there
+               IF WS-SEARCH-ID NOT = 0 THEN
+                   PERFORM JUMP-TO-SEARCHED-PART
+                   MOVE 0 TO WS-SEARCH-ID
+               END-IF
+
+               *> Perform 10 times --- Populate the screen
+               PERFORM VARYING ROW-IDX FROM 1 BY 1
+                       UNTIL ROW-IDX > 10
+                   *> Remove any data from last run in user input field
+                   MOVE SPACES TO WS-USER-INPUT(ROW-IDX)
+
+                   *> Populate the parts table
+                   IF WS-EOF = 'F' THEN
+                       PERFORM READ-PART-INTO-TABLE-ROW
+                   ELSE
+                       PERFORM CLEAR-OUT-EMPTY-ROW
+                   END-IF
+               END-PERFORM
+
+               DISPLAY BROWSE-SCREEN
+               ACCEPT BROWSE-SCREEN
+
+               *> Handle any fields that have been marked
+               PERFORM PROCESS-USER-INPUT-FIELDS
+
+           END-PERFORM.
+
+           CLOSE FIN.
+
+           STOP RUN.
+           *> End of the main method
+
+      *> Repositions the file at the searched-for Part ID so the next
+      *> page of rows starts there instead of at the top of the file.
+       JUMP-TO-SEARCHED-PART.
+           MOVE WS-SEARCH-ID TO REC-PART-ID.
+           START FIN KEY IS >= REC-PART-ID
+               INVALID KEY
+                   MOVE "NO PART WITH THAT ID OR HIGHER, PRESS ENTER
+      -                "." TO WS-RESPONSE-TEXT
+                   ACCEPT CONFIRMATION-SCREEN
+               NOT INVALID KEY
+                   MOVE 'F' TO WS-EOF
+                   MOVE SPACES TO DISP-MORE-REC
+           END-START.
+       EXIT PARAGRAPH.
+
+      *> Reads the next part from the file, and moves it into the row
+       READ-PART-INTO-TABLE-ROW.
+
+           READ FIN NEXT RECORD
+               AT END
+                   MOVE "BOTTOM" TO DISP-MORE-REC
+                   MOVE 'T' TO WS-EOF
+                   PERFORM CLEAR-OUT-EMPTY-ROW
+               NOT AT END
+                   MOVE "MORE.." TO DISP-MORE-REC
+                   MOVE REC-PART-ID TO WS-ROW-PART-ID(ROW-IDX)
+                   MOVE REC-PART-NAME TO WS-ROW-PART-NAME(ROW-IDX)
+                   MOVE REC-PART-DESC TO WS-ROW-PART-DESC(ROW-IDX)
+                   MOVE REC-PART-PRICE TO WS-ROW-PART-PRICE(ROW-IDX)
+                   MOVE REC-PART-SUPP TO WS-ROW-PART-SUPP(ROW-IDX)
+                   MOVE REC-PART-ON-HAND
+                       TO WS-ROW-PART-ON-HAND(ROW-IDX)
+           END-READ.
+
+       EXIT PARAGRAPH.
+
+      *> Puts XX into the user input, and empties the blank part data
+       CLEAR-OUT-EMPTY-ROW.
+
+           *> Clear out the row from last round
+           MOVE SPACES TO WS-PART-ROW(ROW-IDX).
+           *> Put an XX in any row that doesn't have data
+           MOVE 'X' TO WS-USER-INPUT(ROW-IDX).
+
+       EXIT PARAGRAPH.
+
+       PROCESS-USER-INPUT-FIELDS.
+
+           PERFORM VARYING ROW-IDX FROM 1 BY 1 UNTIL ROW-IDX > 10
+
+               *> Reset the response variable
+               MOVE 00 TO LS-RESPONSE
+               MOVE SPACES TO WS-PROGRAM-TO-CALL
+
+               *> Parse the user input for an action to complete
+               EVALUATE WS-USER-INPUT(ROW-IDX)
+                   WHEN 'D'
+                       MOVE 'DELETE_PART' TO WS-PROGRAM-TO-CALL
+                   WHEN 'd'
+                       MOVE 'DELETE_PART' TO WS-PROGRAM-TO-CALL
+                   WHEN 'U'
+                       MOVE 'UPDATE_PART' TO WS-PROGRAM-TO-CALL
+                   WHEN 'u'
+                       MOVE 'UPDATE_PART' TO WS-PROGRAM-TO-CALL
+                   WHEN 'A'
+                       MOVE 'ADD_PART' TO WS-PROGRAM-TO-CALL
+                   WHEN 'a'
+                       MOVE 'ADD_PART' TO WS-PROGRAM-TO-CALL
+               END-EVALUATE
+
+               *> Call the appropriate program, if any
+               IF WS-PROGRAM-TO-CALL <> SPACES THEN
+                   MOVE WS-PART-ROW(ROW-IDX) TO WS-PART
+                   CLOSE FIN
+                   CALL WS-PROGRAM-TO-CALL
+                       USING WS-PART, LS-RESPONSE
+                   OPEN I-O FIN
+               END-IF
+
+               *> Generate the appropriate confirmation message
+               EVALUATE LS-RESPONSE
+                   WHEN 01
+                       MOVE "OPERATION SUCCESSFUL, PRESS ENTER TO CON
+      -                "TINUE. " TO WS-RESPONSE-TEXT
+                   WHEN 99
+                       MOVE "OPERATION FAILED, PRESS ENTER TO CONTINUE."
+                       TO WS-RESPONSE-TEXT
+               END-EVALUATE
+
+               *> Display the confirmation message, if any
+               IF LS-RESPONSE > 00 THEN
+                   ACCEPT CONFIRMATION-SCREEN
+               END-IF
+
+           END-PERFORM.
+
+       EXIT PARAGRAPH.
        END PROGRAM PARTS_VIEWALL.
