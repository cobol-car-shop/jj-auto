@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 08/09/2026
+      * Purpose: Lookup a supplier's name and phone number by entering
+      *          the supplier ID, then hand the confirmed ID back to
+      *          the caller. Built the same way Parts_Lookup.cbl looks
+      *          up a part, against SUPPLIER.IDX instead of PARTLIST.DAT
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SUPPLIER_LOOKUP.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT FIN ASSIGN TO "..\SUPPLIER.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS REC-SUPPLIER-ID.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD FIN RECORD CONTAINS 37 CHARACTERS.
+           COPY SUPPLIER_DEF REPLACING ==:TAG:== BY ==REC==.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       COPY SUPPLIER_DEF REPLACING ==:TAG:== BY ==WS==.
+       01 WS-DONE              PIC X VALUE "N".
+       01 WS-VALID             PIC X VALUE "N".
+       01 WS-ERROR-MESSAGE     PIC X(40).
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01  LS-SUPPLIER-ID          PIC 9(5).
+      *-----------------------
+       SCREEN SECTION.
+       01 SUPPLIER-ID-INPUT-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 DATA-ENTRY-SECTION.
+               10 SUPPLIER-ID-FIELD.
+                   20 VALUE "Supplier ID: "               LINE 5 COL 21.
+                   20 SUPPLIER-ID PIC 9(5)
+                       FROM WS-SUPPLIER-ID
+                       TO WS-SUPPLIER-ID                  LINE 5 COL 34.
+                   20 ERROR-MESSAGE PIC X(40)
+                       FROM WS-ERROR-MESSAGE             LINE 22 COL 30.
+       01 OUTPUT-SCREEN.
+           05 TITLE-SECTION.
+               10 VALUE "PARTS INVENTORY MAINTENANCE" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "-----------------------------------------------
+      -             "--------------------------------"
+                  LINE 2 COL 1.
+           05 DATA-SECTION.
+               10 SUPPLIER-ID-FIELD.
+                   20 VALUE "Supplier ID: "               LINE 5 COL 21.
+                   20 SUPPLIER-ID PIC 9(5)
+                       FROM WS-SUPPLIER-ID                LINE 5 COL 34.
+               10 SUPPLIER-NAME-FIELD.
+                   20 VALUE "Supplier Name: "             LINE 7 COL 19.
+                   20 SUPPLIER-NAME PIC X(20)
+                       FROM WS-SUPPLIER-NAME          LINE 7 COL 34.
+               10 SUPPLIER-PHONE-FIELD.
+                   20 VALUE "Supplier Phone: "            LINE 9 COL 18.
+                   20 SUPPLIER-PHONE PIC X(12)
+                       FROM WS-SUPPLIER-PHONE         LINE 9 COL 34.
+           05 USER-RESPONSE-SECTION.
+               10 RESPONSE-FIELD.
+                   20 USER-RESPONSE PIC X TO WS-DONE     LINE 20 COL 23.
+                   20 VALUE "'Y' TO USE THIS SUPPLIER, ENTER TO SEARCH A
+      -            "GAIN"                                LINE 20 COL 25.
+      *-----------------------
+       PROCEDURE DIVISION USING LS-SUPPLIER-ID.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN INPUT FIN.
+
+           MOVE LS-SUPPLIER-ID TO WS-SUPPLIER-ID.
+
+           PERFORM UNTIL WS-DONE = "Y" OR WS-DONE = "y"
+
+               MOVE "N" TO WS-VALID
+               MOVE SPACES TO WS-ERROR-MESSAGE
+
+               PERFORM UNTIL WS-VALID = "Y"
+                   DISPLAY SUPPLIER-ID-INPUT-SCREEN END-DISPLAY
+                   ACCEPT SUPPLIER-ID-INPUT-SCREEN END-ACCEPT
+
+                   MOVE WS-SUPPLIER-ID TO REC-SUPPLIER-ID
+                   READ FIN
+                       INVALID KEY
+                           MOVE "NO SUPPLIER WITH THAT ID" TO
+                               WS-ERROR-MESSAGE
+                           MOVE "N" TO WS-VALID
+                       NOT INVALID KEY
+                           MOVE "Y" TO WS-VALID
+                           MOVE REC-SUPPLIER TO WS-SUPPLIER
+                   END-READ
+               END-PERFORM
+
+               DISPLAY OUTPUT-SCREEN END-DISPLAY
+               ACCEPT OUTPUT-SCREEN END-ACCEPT
+
+           END-PERFORM.
+
+           CLOSE FIN.
+
+           MOVE WS-SUPPLIER-ID TO LS-SUPPLIER-ID.
+
+           GOBACK.
+       EXIT PARAGRAPH.
+       END PROGRAM SUPPLIER_LOOKUP.
