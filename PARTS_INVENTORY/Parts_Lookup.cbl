@@ -2,6 +2,10 @@
       * Author: Brock Sharp
       * Date: 03/09/2019
       * Purpose: Lookup a part's information by entering the part-ID
+      * Modification History:
+      *   08/09/2026 AS - Entering 0 for Part ID now searches by
+      *                   category instead, paging forward through
+      *                   every matching part in PARTLIST.DAT.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -14,13 +18,13 @@
        FILE-CONTROL.
                SELECT FIN ASSIGN TO "..\PARTLIST.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
+               ACCESS IS DYNAMIC
                RECORD KEY IS REC-PART-ID.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
-       FD FIN RECORD CONTAINS 65 CHARACTERS.
+       FD FIN RECORD CONTAINS 77 CHARACTERS.
            COPY PART_DEF REPLACING ==:TAG:== BY ==REC==.
       *-----------------------
        WORKING-STORAGE SECTION.
@@ -28,6 +32,10 @@
        01 WS-DONE              PIC X VALUE "N".
        01 WS-VALID             PIC X VALUE "N".
        01 WS-ERROR-MESSAGE     PIC X(40).
+       01 WS-SEARCH-CATEGORY   PIC X(10).
+       01 WS-PREV-CATEGORY     PIC X(10).
+       01 WS-CATEGORY-FOUND    PIC X VALUE "N".
+       01 WS-LAST-FOUND-ID     PIC 9(5) VALUE 0.
        SCREEN SECTION.
        01 PART-ID-INPUT-SCREEN.
            05 TITLE-SECTION.
@@ -38,10 +46,16 @@
                   LINE 2 COL 1.
            05 DATA-ENTRY-SECTION.
                10 PART-ID-FIELD.
-                   20 VALUE "Part ID: "                   LINE 5 COL 25.
+                   20 VALUE "Part ID (0=search by category): "
+                                                         LINE 5 COL 10.
                    20 PART-ID PIC 9(5)
                        FROM WS-PART-ID
-                       TO WS-PART-ID                      LINE 5 COL 34.
+                       TO WS-PART-ID                      LINE 5 COL 42.
+               10 SEARCH-CATEGORY-FIELD.
+                   20 VALUE "Category: "                  LINE 7 COL 25.
+                   20 SEARCH-CATEGORY PIC X(10)
+                       FROM WS-SEARCH-CATEGORY
+                       TO WS-SEARCH-CATEGORY               COL 35.
                    20 ERROR-MESSAGE PIC X(40)
                        FROM WS-ERROR-MESSAGE             LINE 22 COL 30.
        01 OUTPUT-SCREEN.
@@ -71,6 +85,14 @@
                    20 VALUE "Part Price: "               LINE 13 COL 22.
                    20 PART-PRICE PIC 999V99
                        FROM WS-PART-PRICE                LINE 13 COL 34.
+               10 PART-CATEGORY-FIELD.
+                   20 VALUE "Category: "                 LINE 15 COL 24.
+                   20 PART-CATEGORY PIC X(10)
+                       FROM WS-PART-CATEGORY             LINE 15 COL 34.
+               10 PART-ON-HAND-FIELD.
+                   20 VALUE "On Hand: "                  LINE 17 COL 25.
+                   20 PART-ON-HAND PIC 99
+                       FROM WS-PART-ON-HAND         LINE 17 COL 34.
            05 USER-RESPONSE-SECTION.
                10 RESPONSE-FIELD.
                    20 USER-RESPONSE PIC X TO WS-DONE     LINE 20 COL 23.
@@ -98,16 +120,20 @@
                    DISPLAY PART-ID-INPUT-SCREEN END-DISPLAY
                    ACCEPT PART-ID-INPUT-SCREEN END-ACCEPT
 
-                   MOVE WS-PART-ID TO REC-PART-ID
-      *             READ INDEX FILE INTO WS-PART, VALIDATE PART ID
-                   READ FIN
-                       INVALID KEY
-                           MOVE "BAD KEY" TO WS-ERROR-MESSAGE
-                           MOVE "N" TO WS-VALID
-                       NOT INVALID KEY
-                           MOVE "Y" TO WS-VALID
-                           MOVE REC-PART TO WS-PART
-                   END-READ
+                   IF WS-PART-ID = 0 AND WS-SEARCH-CATEGORY NOT = SPACES
+                       PERFORM FIND-NEXT-BY-CATEGORY
+                   ELSE
+                       MOVE WS-PART-ID TO REC-PART-ID
+      *                 READ INDEX FILE INTO WS-PART, VALIDATE PART ID
+                       READ FIN
+                           INVALID KEY
+                               MOVE "BAD KEY" TO WS-ERROR-MESSAGE
+                               MOVE "N" TO WS-VALID
+                           NOT INVALID KEY
+                               MOVE "Y" TO WS-VALID
+                               MOVE REC-PART TO WS-PART
+                       END-READ
+                   END-IF
 
                END-PERFORM
 
@@ -132,4 +158,38 @@
                    MOVE "ERROR DELETING RECORD" TO WS-ERROR-MESSAGE
            END-DELETE.
        EXIT PARAGRAPH.
+
+      * Reads forward from the last match and moves the next part
+      * whose category matches WS-SEARCH-CATEGORY into WS-PART.
+       FIND-NEXT-BY-CATEGORY.
+           IF WS-SEARCH-CATEGORY NOT = WS-PREV-CATEGORY
+               MOVE 0 TO WS-LAST-FOUND-ID
+               MOVE WS-SEARCH-CATEGORY TO WS-PREV-CATEGORY
+           END-IF.
+
+           MOVE "N" TO WS-CATEGORY-FOUND.
+           MOVE WS-LAST-FOUND-ID TO REC-PART-ID.
+           START FIN KEY IS > REC-PART-ID
+               INVALID KEY
+                   MOVE "NO MORE MATCHES" TO WS-ERROR-MESSAGE
+                   MOVE "N" TO WS-VALID
+                   MOVE "Y" TO WS-CATEGORY-FOUND
+           END-START.
+
+           PERFORM UNTIL WS-CATEGORY-FOUND = "Y"
+               READ FIN NEXT RECORD
+                   AT END
+                       MOVE "NO MORE MATCHES" TO WS-ERROR-MESSAGE
+                       MOVE "N" TO WS-VALID
+                       MOVE "Y" TO WS-CATEGORY-FOUND
+                   NOT AT END
+                       IF REC-PART-CATEGORY = WS-SEARCH-CATEGORY
+                           MOVE REC-PART TO WS-PART
+                           MOVE REC-PART-ID TO WS-LAST-FOUND-ID
+                           MOVE "Y" TO WS-VALID
+                           MOVE "Y" TO WS-CATEGORY-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+       EXIT PARAGRAPH.
        END PROGRAM PARTS_LOOKUP.
