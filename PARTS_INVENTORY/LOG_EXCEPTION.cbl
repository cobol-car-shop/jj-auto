@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 08/09/2026
+      * Purpose: Appends one row to the shared exception log,
+      *            EXCEPTLOG.DAT, for any caller that just hit a failed
+      *            READ/WRITE/REWRITE/DELETE against an index file.
+      *            Mirrors UPDATE_PART's 0210-LOG-PRICE-CHANGE append
+      *            to PRICEHIST.DAT - OPEN EXTEND, WRITE, CLOSE, same
+      *            flat file sitting next to PARTLIST.DAT/PRICEHIST.DAT
+      *            so ADD_PART/READ_PART/UPDATE_PART/DELETE_PART (and
+      *            the equivalent EMPLOYEE/SALE subroutines) can all
+      *            call it without each maintaining its own log.
+      * RETURN CODES: none - this is a fire-and-forget logging call.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. LOG_EXCEPTION.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT EXCEPTION-LOG-FILE ASSIGN TO "..\EXCEPTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD EXCEPTION-LOG-FILE.
+           COPY EXCEPTION_LOG_DEF REPLACING ==:TAG:== BY ==EL==.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-DATE.
+           05  WS-CD-YEAR   PIC 9999.
+           05  WS-CD-MONTH  PIC 99.
+           05  WS-CD-DAY    PIC 99.
+           05  WS-CD-HOUR   PIC 99.
+           05  WS-CD-MIN    PIC 99.
+           05  WS-CD-SEC    PIC 99.
+           05  FILLER       PIC X(7).
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01  LS-SOURCE-PROGRAM   PIC X(20).
+       01  LS-FAILED-KEY       PIC X(20).
+       01  LS-RESULT-CODE      PIC 99.
+
+       PROCEDURE DIVISION USING LS-SOURCE-PROGRAM, LS-FAILED-KEY,
+               LS-RESULT-CODE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0100-BEGIN.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+
+           MOVE WS-CD-YEAR  TO EL-LOG-YEAR.
+           MOVE WS-CD-MONTH TO EL-LOG-MONTH.
+           MOVE WS-CD-DAY   TO EL-LOG-DAY.
+           MOVE WS-CD-HOUR  TO EL-LOG-HOUR.
+           MOVE WS-CD-MIN   TO EL-LOG-MIN.
+           MOVE WS-CD-SEC   TO EL-LOG-SEC.
+           MOVE LS-SOURCE-PROGRAM TO EL-SOURCE-PROGRAM.
+           MOVE LS-FAILED-KEY     TO EL-FAILED-KEY.
+           MOVE LS-RESULT-CODE    TO EL-RESULT-CODE.
+
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           WRITE EL-EXCEPTION-LOG.
+           CLOSE EXCEPTION-LOG-FILE.
+
+           GOBACK.
+
+        STOP RUN.
+
+       END PROGRAM LOG_EXCEPTION.
