@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author: Brock Sharp
+      * Date: 08/09/2026
+      * Purpose: Adds the supplier passed to the module into the index
+      *          file, the same way ADD_PART adds a part.
+      * RETURN CODES:
+      *    00 -> SUCCESSFUL ADDING SUPPLIER - SUPPLIER RETURNED
+      *    99 -> SUPPLIER NUMBER TAKEN - SUPPLIER NOT ADDED
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. ADD_SUPPLIER.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT IDXFILE ASSIGN TO "..\SUPPLIER.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS REC-SUPPLIER-ID.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD IDXFILE RECORD CONTAINS 37 CHARACTERS.
+           COPY SUPPLIER_DEF REPLACING ==:TAG:== BY ==REC==.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WS-VALID-SUPPLIER PIC X VALUE 'F'.
+      *-----------------------
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       COPY SUPPLIER_DEF REPLACING ==:TAG:== BY ==LS==.
+       01  LS-RESULT-CODE      PIC 99.
+       PROCEDURE DIVISION USING LS-SUPPLIER, LS-RESULT-CODE.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0100-BEGIN.
+               OPEN I-O IDXFILE.
+
+               IF LS-SUPPLIER-ID = 00000 THEN
+                   PERFORM 0110-GENERATE-SUPPLIER-ID
+               ELSE
+                   PERFORM 0120-VERIFY-SUPPLIER-ID
+               END-IF.
+
+      ***** LS-SUPPLIER-ID should be valid at this stage
+               IF WS-VALID-SUPPLIER = 'T'
+                   PERFORM 0200-ADD-SUPPLIER
+               END-IF.
+
+               CLOSE IDXFILE.
+
+               GOBACK.
+
+        STOP RUN.
+
+      **************************************************************
+      * Assigns the first available supplier number to LS-SUPPLIER-ID *
+      **************************************************************
+       0110-GENERATE-SUPPLIER-ID.
+           PERFORM UNTIL WS-VALID-SUPPLIER = 'T'
+               ADD 1 TO REC-SUPPLIER-ID
+               READ IDXFILE
+                   INVALID KEY
+                       MOVE 'T' TO WS-VALID-SUPPLIER
+               END-READ
+           END-PERFORM.
+       END-PARAGRAPH.
+
+      ******************************************************************
+      * Verifies that the supplier number in LS-SUPPLIER-ID is not taken *
+      ******************************************************************
+       0120-VERIFY-SUPPLIER-ID.
+           READ IDXFILE
+               INVALID KEY
+      *            99 -> SUPPLIER NUMBER TAKEN, RETURN TO CALLING PROGRAM
+                   MOVE 99 TO LS-RESULT-CODE
+               NOT INVALID KEY
+                   MOVE 'T' TO WS-VALID-SUPPLIER
+           END-READ.
+       END-PARAGRAPH.
+
+      *****************************************
+      * Writes the supplier to the index file *
+      *****************************************
+       0200-ADD-SUPPLIER.
+           WRITE REC-SUPPLIER FROM LS-SUPPLIER
+               INVALID KEY
+                   MOVE 99 TO LS-RESULT-CODE
+               NOT INVALID KEY
+                   MOVE 00 TO LS-RESULT-CODE
+           END-WRITE.
+       END-PARAGRAPH.
+
+       END PROGRAM ADD_SUPPLIER.
