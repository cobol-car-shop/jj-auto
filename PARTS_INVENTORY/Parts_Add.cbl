@@ -2,8 +2,22 @@
       * Author: Brock Sharp
       * Date: 03/01/2019
       * Purpose: Add a new part to the inventory management system
-      * TODO: Allow looking up supplier to get ID
-      *       Automatically get the next partID (first empty value)
+      * Modification History:
+      *   08/09/2026 AS - GET-NEXT-PART-ID now scans PARTLIST.DAT for the
+      *                   first unused part number instead of hardcoding
+      *                   12345, like ADD_PART's 0110-GENERATE-PART-ID.
+      *   08/09/2026 AS - Entering 0 for Supplier ID now opens
+      *                   SUPPLIER_LOOKUP to pick one, and VALIDATE-DATA
+      *                   checks the supplier actually exists in
+      *                   SUPPLIER.IDX via READ_SUPPLIER instead of just
+      *                   range-checking the number typed in.
+      *   08/09/2026 AS - Added a category field so parts can be pulled
+      *                   up by type (brakes, filters, etc) later.
+      *   08/09/2026 AS - REC-IO was a 67-byte layout missing the
+      *                   on-hand count, out of step with PART_DEF and
+      *                   every other PARTLIST.DAT program; FIN now
+      *                   shares PART_DEF like ADD_PART does, and new
+      *                   parts start with an on-hand count of zero.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -17,24 +31,22 @@
                SELECT FIN ASSIGN TO "..\PARTLIST.DAT"
                ORGANIZATION IS INDEXED
                ACCESS IS RANDOM
-               RECORD KEY IS PARTID.
+               RECORD KEY IS REC-PART-ID.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
-       FD FIN RECORD CONTAINS 67 CHARACTERS.
-           01 REC-IO.
-               05 PARTID       PIC 9(5).
-               05 PARTNAME     PIC X(15).
-               05 PARTDESC     PIC X(35).
-               05 PARTPRICE    PIC 99999.
-               05 PARTSUPP     PIC 9(5).
+       FD FIN RECORD CONTAINS 77 CHARACTERS.
+           COPY PART_DEF REPLACING ==:TAG:== BY ==REC==.
 
       *-----------------------
        WORKING-STORAGE SECTION.
        01 WS-ERROR-MESSAGE     PIC X(40) VALUE SPACES.
        01 WS-DATA-VALIDATED    PIC X VALUE "F".
        01 WS-RESULT-MESSAGE    PIC X(40) VALUE SPACES.
+       01 WS-PART-ID-FOUND     PIC X VALUE "F".
+       COPY SUPPLIER_DEF REPLACING ==:TAG:== BY ==WS-SUP==.
+       01 WS-SUPPLIER-RESULT   PIC 99.
        COPY PART_DEF REPLACING ==:TAG:== BY ==WS==.
        SCREEN SECTION.
        01 PART-ADD-SCREEN.
@@ -51,10 +63,10 @@
                        FROM WS-PART-ID
                        TO WS-PART-ID                      LINE 5 COL 34.
                10 PART-SUPP-FIELD.
-                   20 VALUE "Supplier ID: "               LINE 7 COL 21.
+                   20 VALUE "Supplier ID (0=lookup): "    LINE 7 COL 21.
                    20 PART-SUPP PIC 9(5)
                        FROM WS-PART-SUPP
-                       TO WS-PART-SUPP                    LINE 7 COL 34.
+                       TO WS-PART-SUPP                    LINE 7 COL 46.
                10 PART-NAME-FIELD.
                    20 VALUE "Part Name: "                 LINE 9 COL 23.
                    20 PART-NAME PIC X(15)
@@ -70,6 +82,11 @@
                    20 PART-PRICE PIC 99999
                        FROM WS-PART-PRICE
                        TO WS-PART-PRICE                  LINE 13 COL 34.
+               10 PART-CATEGORY-FIELD.
+                   20 VALUE "Category: "                 LINE 15 COL 24.
+                   20 PART-CATEGORY PIC X(10)
+                       FROM WS-PART-CATEGORY
+                       TO WS-PART-CATEGORY                COL 34.
            05 FOOTER-MESSAGES.
                10 ERROR-MESSAGE PIC X(40) FROM WS-ERROR-MESSAGE
                      JUSTIFIED BLANK LINE                LINE 18 COL 30.
@@ -84,10 +101,8 @@
            05 DATA-SECTION.
                10 RESULT-MESSAGE PIC X(40)
                    FROM WS-RESULT-MESSAGE                 LINE 5 COL 25.
-               10 NEW-PART-RECORD PIC X(67)
-                   FROM REC-IO TO REC-IO                  LINE 7 COL 10.
-               10 WS-PART-RECORD PIC X(67)
-                   FROM WS-PART TO WS-PART                LINE 9 COL 10.
+               10 WS-PART-RECORD PIC X(77)
+                   FROM WS-PART TO WS-PART                LINE 7 COL 10.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -96,7 +111,7 @@
       * The main procedure of the program
       **
 
-            OPEN OUTPUT FIN.
+            OPEN I-O FIN.
 
             PERFORM GET-NEXT-PART-ID.
             DISPLAY PART-ADD-SCREEN.
@@ -115,9 +130,19 @@
 
        EXIT PARAGRAPH.
 
-      ****** UNIMPLEMENTED - NEEDS TO RETURN FIRST AVAILABLE ID
+      * Assigns the first unused part number to WS-PART-ID, the same way
+      * ADD_PART's 0110-GENERATE-PART-ID scans the index file.
        GET-NEXT-PART-ID.
-           MOVE 12345 TO WS-PART-ID.
+           MOVE 0 TO REC-PART-ID.
+           MOVE "F" TO WS-PART-ID-FOUND.
+           PERFORM UNTIL WS-PART-ID-FOUND = "T"
+               ADD 1 TO REC-PART-ID
+               READ FIN
+                   INVALID KEY
+                       MOVE "T" TO WS-PART-ID-FOUND
+               END-READ
+           END-PERFORM.
+           MOVE REC-PART-ID TO WS-PART-ID.
        EXIT PARAGRAPH.
 
       * Validate that the data received is okay
@@ -132,8 +157,13 @@
            IF WS-PART-NAME = SPACES THEN
                MOVE "INVALID PART-NAME" TO WS-ERROR-MESSAGE
            END-IF.
-      ****** This needs to check if the supplier exists (it must)
-           IF WS-PART-SUPP <= 0 OR WS-PART-SUPP > 99999 THEN
+           IF WS-PART-SUPP = 0 THEN
+               CALL "SUPPLIER_LOOKUP" USING WS-PART-SUPP
+           END-IF.
+           MOVE WS-PART-SUPP TO WS-SUP-SUPPLIER-ID.
+           CALL "READ_SUPPLIER" USING WS-SUP-SUPPLIER,
+               WS-SUPPLIER-RESULT.
+           IF WS-SUPPLIER-RESULT NOT = 01 THEN
                MOVE "INVALID PART SUPPLIER" TO WS-ERROR-MESSAGE
            END-IF.
            IF WS-ERROR-MESSAGE = SPACES THEN
@@ -143,8 +173,9 @@
 
       ****** This will commit the part to memory
        FINALIZE-PART-ADD.
-           MOVE WS-PART TO REC-IO.
-           WRITE REC-IO
+           MOVE WS-PART TO REC-PART.
+           MOVE 0 TO REC-PART-ON-HAND.
+           WRITE REC-PART
                INVALID KEY
                    MOVE  "ERROR INSERTING RECORD" TO WS-RESULT-MESSAGE
                NOT INVALID KEY
